@@ -12,26 +12,48 @@
        01  NOMBRE PIC X(15).
        01  APELIDO PIC X(20).
        01  EDAD PIC 99.
+       01  DATOS-VALIDOS PIC X.
+       01  EDAD-VALIDA PIC X.
 
        PROCEDURE DIVISION.
        SOLICITAR-DADOS.
-           PERFORM SOLICITAR-NOMBRE THRU SOLICITAR-APELIDOS.
-           PERFORM SOLICITAR-EDAD.
+           MOVE 'N' TO DATOS-VALIDOS.
+           PERFORM SOLICITAR-NOMBRE THRU SOLICITAR-APELIDOS
+               UNTIL DATOS-VALIDOS = 'S'.
+           MOVE 'N' TO EDAD-VALIDA.
+           PERFORM SOLICITAR-EDAD UNTIL EDAD-VALIDA = 'S'.
            DISPLAY 'Nombre: ' NOMBRE ', Apelido: ' APELIDO
                    ', EDAD:' EDAD.
 
            STOP RUN.
 
+      *    Re-pregunta todo el bloque THRU si cualquiera de los dos
+      *    campos llega en blanco, en vez de aceptar lo que sea.
        SOLICITAR-NOMBRE.
+           MOVE 'S' TO DATOS-VALIDOS.
            DISPLAY 'Introduce tu nombre:'.
            ACCEPT NOMBRE.
+           IF NOMBRE = SPACES
+               DISPLAY 'El nombre no puede quedar en blanco.'
+               MOVE 'N' TO DATOS-VALIDOS
+           END-IF.
 
        SOLICITAR-APELIDOS.
            DISPLAY 'Introduce tus apellidos:'.
            ACCEPT APELIDO.
+           IF APELIDO = SPACES
+               DISPLAY 'Los apellidos no pueden quedar en blanco.'
+               MOVE 'N' TO DATOS-VALIDOS
+           END-IF.
 
        SOLICITAR-EDAD.
            DISPLAY 'Introduce tu edad:'.
            ACCEPT EDAD.
+           IF EDAD IS NOT NUMERIC OR EDAD < 16
+               DISPLAY 'Edad invalida: introduce un numero de 16 o mas.'
+               MOVE 'N' TO EDAD-VALIDA
+           ELSE
+               MOVE 'S' TO EDAD-VALIDA
+           END-IF.
 
        END PROGRAM PROGRAM-NAME.
