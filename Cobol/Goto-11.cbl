@@ -13,18 +13,21 @@
 
        PROCEDURE DIVISION.
 
+      *    Antes usaba GO TO END-PROGRAM para salir cuando OPTION era
+      *    'N'/'n'; ahora ese caso simplemente no entra en el IF de
+      *    abajo y el flujo cae de corrido en el STOP RUN de PERGUNTA,
+      *    sin saltos (ver req 048 / coding standard en Environment-03).
        PERGUNTA.
            PERFORM CONTINUACAO.
 
-           IF OPTION = 'N' OR OPTION = 'n'
-               GO TO END-PROGRAM.
-           IF OPTION = 'S' OR OPTION = 'S'
+           IF OPTION = 'S' OR OPTION = 's'
                PERFORM PROGRAMA
            ELSE
-               DISPLAY "Por favor, digite 'S' ou 'N'"
+               IF OPTION NOT = 'N' AND OPTION NOT = 'n'
+                   DISPLAY "Por favor, digite 'S' ou 'N'"
+               END-IF
            END-IF.
 
-       END-PROGRAM.
            STOP RUN.
 
        CONTINUACAO.
@@ -33,6 +36,4 @@
 
        PROGRAMA.
            DISPLAY 'Executa o programa! '.
-
-           STOP RUN.
        END PROGRAM PROGRAM-NAME.
