@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driver de lote para ProcesoNocturno-10.jcl (PASO010).
+      *          ESCREVER-REGISTROS dejo de ser un executable standalone
+      *          al ganar PROCEDURE DIVISION USING LK-OPERACION (req 042,
+      *          para que BaseDeDados-01 lo pueda CALL), asi que un paso
+      *          de JCL ya no puede apuntar PGM= directo a el. Este
+      *          programa no tiene LINKAGE SECTION ni USING, por lo que
+      *          cobc lo compila como ejecutable normal, y simplemente
+      *          hace el mismo CALL que ROTINA-AGREGAR en BaseDeDados-01.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESCREVER-REGISTROS-BATCH.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  PARAM-OPERACION PIC X(10).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 'AGREGAR' TO PARAM-OPERACION.
+           CALL 'ESCREVER-REGISTROS' USING PARAM-OPERACION.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       END PROGRAM ESCREVER-REGISTROS-BATCH.
