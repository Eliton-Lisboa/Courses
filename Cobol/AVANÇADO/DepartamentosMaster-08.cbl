@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantiene el archivo maestro de departamentos
+      *          (codigo -> nombre) usado por EMPLEADOS-DEPARTAMENTO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPARTAMENTOS-MASTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OPTIONAL DEPARTAMENTOS-ARCHIVO
+           ASSIGN TO 'departamentos.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DEPARTAMENTOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTAMENTOS-ARCHIVO.
+           01  DEPARTAMENTOS-REGISTRO.
+               05  DEPARTAMENTOS-CODIGO PIC X(4).
+               05  DEPARTAMENTOS-NOMBRE PIC X(30).
+               05  DEPARTAMENTOS-GERENTE-ID PIC 9(6).
+      *            ID del empleado que dirige el departamento; CERO =
+      *            sin gerente asignado todavia (mismo convenio que
+      *            EMPLEADOS-GERENTE-ID en Archivo-logico.cbl).
+
+       WORKING-STORAGE SECTION.
+           01  CODIGO PIC X(29)
+               VALUE 'Introduce el codigo (4 car): '.
+           01  NOMBRE PIC X(31)
+               VALUE 'Introduce el nombre de depto: '.
+           01  GERENTE-ID-TXT PIC X(43)
+               VALUE 'ID del gerente (000000 = sin gerente): '.
+
+           01  SI-NO PIC X.
+           01  OPCION-MENU PIC X.
+           01  DEPARTAMENTOS-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           PERFORM PROCEDIMIENTO-DE-APERTURA.
+           MOVE 'S' TO SI-NO.
+           PERFORM SELECCIONAR-OPERACION UNTIL SI-NO = 'N'.
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           OPEN EXTEND DEPARTAMENTOS-ARCHIVO.
+           PERFORM VERIFICAR-ESTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+
+       VERIFICAR-ESTADO-ARCHIVO.
+           IF DEPARTAMENTOS-STATUS NOT = '00' AND
+                   DEPARTAMENTOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo DEPARTAMENTOS. STATUS ='
+                   DEPARTAMENTOS-STATUS
+               STOP RUN
+           END-IF.
+
+       SELECCIONAR-OPERACION.
+           DISPLAY '1) Agregar un departamento'.
+           DISPLAY '2) Listar departamentos'.
+           DISPLAY '3) Salir'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN '1'
+                   PERFORM AGREGAR-DEPARTAMENTO
+               WHEN '2'
+                   PERFORM LISTAR-DEPARTAMENTOS
+               WHEN '3'
+                   MOVE 'N' TO SI-NO
+               WHEN OTHER
+                   DISPLAY 'Opcion invalida.'
+           END-EVALUATE.
+
+       AGREGAR-DEPARTAMENTO.
+           MOVE SPACE TO DEPARTAMENTOS-REGISTRO.
+           DISPLAY CODIGO ' ? '.
+           ACCEPT DEPARTAMENTOS-CODIGO.
+           PERFORM UNTIL DEPARTAMENTOS-CODIGO NOT = SPACE
+               DISPLAY 'El codigo no puede quedar en blanco.'
+               DISPLAY CODIGO ' ? '
+               ACCEPT DEPARTAMENTOS-CODIGO
+           END-PERFORM.
+           DISPLAY NOMBRE ' ? '.
+           ACCEPT DEPARTAMENTOS-NOMBRE.
+           PERFORM UNTIL DEPARTAMENTOS-NOMBRE NOT = SPACE
+               DISPLAY 'El nombre no puede quedar en blanco.'
+               DISPLAY NOMBRE ' ? '
+               ACCEPT DEPARTAMENTOS-NOMBRE
+           END-PERFORM.
+           DISPLAY GERENTE-ID-TXT ' ? '.
+           ACCEPT DEPARTAMENTOS-GERENTE-ID.
+           PERFORM UNTIL DEPARTAMENTOS-GERENTE-ID IS NUMERIC
+               DISPLAY 'El ID del gerente debe ser numerico.'
+               DISPLAY GERENTE-ID-TXT ' ? '
+               ACCEPT DEPARTAMENTOS-GERENTE-ID
+           END-PERFORM.
+           WRITE DEPARTAMENTOS-REGISTRO.
+
+       LISTAR-DEPARTAMENTOS.
+      *    Como el archivo esta abierto EXTEND, se cierra y reabre
+      *    como INPUT para recorrerlo, igual que en VERIFICAR-DUPLICADO
+      *    de EscreverRegistros-02.
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+           OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+           PERFORM LEER-Y-MOSTRAR UNTIL DEPARTAMENTOS-STATUS = '10'.
+           CLOSE DEPARTAMENTOS-ARCHIVO.
+           OPEN EXTEND DEPARTAMENTOS-ARCHIVO.
+
+       LEER-Y-MOSTRAR.
+           READ DEPARTAMENTOS-ARCHIVO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY DEPARTAMENTOS-CODIGO ' - '
+                       DEPARTAMENTOS-NOMBRE
+                       ' (gerente: ' DEPARTAMENTOS-GERENTE-ID ')'
+           END-READ.
+
+       END PROGRAM DEPARTAMENTOS-MASTER.
