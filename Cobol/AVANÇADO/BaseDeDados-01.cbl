@@ -5,41 +5,85 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM-NAME.
+       PROGRAM-ID. BASE-DE-DADOS.
 
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-      * Arquivos fisicos
-           SELECT OPTIONAL EMPLEADOS-ARCHIVO
-           ASSIGN TO 'empleados.dat'
-           ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
-       FILE SECTION.
-      * Arquivos logicos
-       FD  EMPLEADOS-ARCHIVO.
-           01 EMPLEADOS-REGISTROS.
-               05 EMPLEMEADOS-ID PIC X(6).
-               05 EMPLEMEADOS-NOMBRE PIC X(25).
-               05 EMPLEMEADOS-APELLIDOS PIC X(35).
-               05 EMPLEMEADOS-EDAD PIC X(3).
-               05 EMPLEMEADOS-TELEFONO PIC X(9).
-               05 EMPLEMEADOS-DIRECCION PIC X(35).
-
        WORKING-STORAGE SECTION.
-           01 INDENTIFICADOR PIC X(36)
-               VALUE 'Introduce un ID del nuevo empleado: '.
-           01 NOMBRE PIC X(25)
-               VALUE 'Introduce un nombre de empleado: '.
-           01 APELLIDOS PIC X(25)
-               VALUE 'Introduce los apeidos: '.
-
-
+           01  OPCION-MENU PIC X.
+           01  OPCION-REPORTE PIC X.
+           01  PARAM-OPERACION PIC X(10).
+      *        Se pasa a los subprogramas CALLed (ver req 042); cada
+      *        uno todavia ofrece una sola operacion, asi que el valor
+      *        es informativo por ahora.
 
        PROCEDURE DIVISION.
-           DISPLAY 'Hello, World!'.
+       PROGRAM-BEGIN.
+           PERFORM MENU-PRINCIPAL UNTIL OPCION-MENU = '5'.
 
+       PROGRAM-DONE.
            STOP RUN.
-       END PROGRAM PROGRAM-NAME.
+
+      *    Dispatcher al estilo Rotinas-10: el EVALUATE solo decide
+      *    cual rotina encadenar por PERFORM; cada rotina vive en su
+      *    propio parrafo en vez de inlinear el CALL aqui mismo.
+       MENU-PRINCIPAL.
+           DISPLAY '===== Base de Datos de Empleados ====='.
+           DISPLAY '1) Agregar empleados'.
+           DISPLAY '2) Listar empleados'.
+           DISPLAY '3) Mantener / consultar empleados (indexado)'.
+           DISPLAY '4) Reportes'.
+           DISPLAY '5) Salir'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN '1'
+                   PERFORM ROTINA-AGREGAR
+               WHEN '2'
+                   PERFORM ROTINA-LISTAR
+               WHEN '3'
+                   PERFORM ROTINA-MANTENER
+               WHEN '4'
+                   PERFORM ROTINA-REPORTE
+               WHEN '5'
+                   PERFORM ROTINA-SALIR
+               WHEN OTHER
+                   DISPLAY 'Opcion invalida.'
+           END-EVALUATE.
+
+       ROTINA-AGREGAR.
+           MOVE 'AGREGAR' TO PARAM-OPERACION.
+           CALL 'ESCREVER-REGISTROS' USING PARAM-OPERACION.
+
+       ROTINA-LISTAR.
+           MOVE 'LISTAR' TO PARAM-OPERACION.
+           CALL 'LER-REGISTROS' USING PARAM-OPERACION.
+
+      *    REGISTROS-INDEXADOS ya ofrece alta/baja/modificacion y la
+      *    consulta por clave (req 015) y por apellido (req 016) en su
+      *    propio submenu, asi que "mantener" y "consultar" comparten
+      *    esta misma rotina.
+       ROTINA-MANTENER.
+           MOVE 'MANTENER' TO PARAM-OPERACION.
+           CALL 'REGISTROS-INDEXADOS' USING PARAM-OPERACION.
+
+       ROTINA-REPORTE.
+           DISPLAY '--- Reportes disponibles ---'.
+           DISPLAY '1) Listado general (roster)'.
+           DISPLAY '2) Excepcion de elegibilidad por edad'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION-REPORTE.
+           EVALUATE OPCION-REPORTE
+               WHEN '1'
+                   CALL 'REPORT-EMPLEADOS'
+               WHEN '2'
+                   CALL 'REPORTE-EDAD'
+               WHEN OTHER
+                   DISPLAY 'Opcion invalida.'
+           END-EVALUATE.
+
+       ROTINA-SALIR.
+           DISPLAY 'Saliendo...'.
+
+       END PROGRAM BASE-DE-DADOS.
