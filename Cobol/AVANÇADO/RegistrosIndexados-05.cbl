@@ -5,29 +5,88 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM-NAME.
+       PROGRAM-ID. REGISTROS-INDEXADOS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-       SELECT OPTIONAL EMPEADOS-ARCHIVO
-       ASSIGN TO 'empleados.dat'
+      *    LOCK MODE EXCLUSIVE: este programa y EscreverRegistros-02
+      *    pueden abrir empleados.dat al mismo tiempo en un servidor
+      *    compartido; con esto un segundo OPEN falla con STATUS '61'
+      *    en vez de dejar a los dos corriendo sobre el mismo archivo
+      *    (ver req 044). SELECT/FD compartidos via COPY (req 020);
+      *    este es el unico programa cuya ORGANIZATION/clave ya
+      *    coincidia con el copybook sin cambiar el archivo fisico.
+       COPY 'Archivo-fisico.cbl'.
+
+       SELECT AUDITORIA-ARCHIVO
+       ASSIGN TO 'auditoria.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDITORIA-STATUS.
+
+      *    Historial de alta/baja/recontratacion, separado de la
+      *    auditoria generica (req 017) porque HR necesita la
+      *    antiguedad de servicio y no solo "quien cambio que campo".
+       SELECT HISTORICO-ARCHIVO
+       ASSIGN TO 'empleados_historico.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HISTORICO-STATUS.
+
+      *    Contactos de emergencia, uno a muchos por empleado (ver
+      *    req 016 para el mismo patron de clave alterna WITH
+      *    DUPLICATES, aqui usado para buscar por EMPLEADOS-ID).
+       SELECT OPTIONAL EMERGENCIA-ARCHIVO
+       ASSIGN TO 'emergencia.dat'
        ORGANIZATION IS INDEXED
-       RECORD KEY IS EMPEADOS-ID
-       ACCESS MODE IS DYNAMIC.
+       RECORD KEY IS EMERGENCIA-ID
+       ALTERNATE RECORD KEY IS EMERGENCIA-EMPLEADOS-ID WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS EMERGENCIA-STATUS.
+
+      *    Maestro de departamentos (mismo archivo que mantiene
+      *    DepartamentosMaster-08), usado para validar el codigo de
+      *    depto capturado en OBTENER-CAMPOS (ver hallazgo de revision
+      *    sobre departamentos sin validar).
+       SELECT OPTIONAL DEPARTAMENTOS-ARCHIVO
+       ASSIGN TO 'departamentos.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS DEPARTAMENTOS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  EMPEADOS-ARCHIVO.
-           01  EMPEADOS-REGISTRO.
-               05  EMPEADOS-ID PIC 9(6).
-               05  EMPEADOS-NOMBRE PIC X(25).
-               05  EMPEADOS-APELLIDOS PIC X(35).
-               05  EMPEADOS-EDAD PIC 9(3).
-               05  EMPEADOS-TELEFONO PIC X(9).
-               05  EMPEADOS-DIRECCION PIC X(35).
+       COPY 'Archivo-logico.cbl'.
+
+       FD  AUDITORIA-ARCHIVO.
+           01  AUDITORIA-LINEA PIC X(60).
+
+       FD  HISTORICO-ARCHIVO.
+           01  HISTORICO-LINEA PIC X(60).
+
+       FD  DEPARTAMENTOS-ARCHIVO.
+           01  DEPARTAMENTOS-REGISTRO.
+               05  DEPARTAMENTOS-CODIGO PIC X(4).
+               05  DEPARTAMENTOS-NOMBRE PIC X(30).
+               05  DEPARTAMENTOS-GERENTE-ID PIC 9(6).
+
+       FD  EMERGENCIA-ARCHIVO.
+           01  EMERGENCIA-REGISTRO.
+               05  EMERGENCIA-ID PIC 9(6).
+               05  EMERGENCIA-EMPLEADOS-ID PIC 9(6).
+               05  EMERGENCIA-NOMBRE PIC X(25).
+               05  EMERGENCIA-PARENTESCO PIC X(15).
+               05  EMERGENCIA-TELEFONO PIC X(9).
 
        WORKING-STORAGE SECTION.
+           01  AUDITORIA-STATUS PIC XX.
+           01  AUDITORIA-FECHA-HORA PIC 9(14).
+           01  AUDITORIA-FECHA-HORA-R REDEFINES AUDITORIA-FECHA-HORA.
+               05  AUD-ANO PIC 9(4).
+               05  AUD-MES PIC 99.
+               05  AUD-DIA PIC 99.
+               05  AUD-HORA PIC 99.
+               05  AUD-MIN PIC 99.
+               05  AUD-SEG PIC 99.
+           01  AUDITORIA-OPERACION PIC X(12).
            01  INDENTIFICADOR PIC X(36)
                VALUE 'Introduce un ID del nuevo empleados:'.
            01  NOMBRE PIC X(33)
@@ -40,67 +99,963 @@
                VALUE 'Introduce un numero de telefono:'.
            01 DIRECCION PIC X(25)
                VALUE 'Introduce una direcction:'.
+           01  CALLE-TXT PIC X(15)
+               VALUE 'Calle y numero:'.
+           01  CIUDAD-TXT PIC X(7)
+               VALUE 'Ciudad:'.
+           01  REGION-TXT PIC X(24)
+               VALUE 'Region/provincia/estado:'.
+           01  CODIGO-POSTAL-TXT PIC X(14)
+               VALUE 'Codigo postal:'.
+           01  CODIGO-PAIS-TXT PIC X(41)
+               VALUE 'Codigo de pais (US,ES,MX,AR,BR,CO,CL,PE):'.
+           01  PAIS-VALIDO-FLAG PIC X.
+           01  DEPARTAMENTO PIC X(29)
+               VALUE 'Introduce el codigo de depto:'.
+           01  SALARIO-TXT PIC X(23)
+               VALUE 'Introduce el salario:'.
+           01  TIPO-TXT PIC X(23)
+               VALUE 'Tipo (P=perm, C=contr):'.
+           01  AGENCIA-TXT PIC X(21)
+               VALUE 'Introduce la agencia:'.
+           01  FECHA-FIN-TXT PIC X(31)
+               VALUE 'Fecha fin de contrato AAAAMMDD:'.
+           01  NACIMIENTO-TXT PIC X(29)
+               VALUE 'Fecha de nacimiento AAAAMMDD:'.
+           01  GERENTE-TXT PIC X(31)
+               VALUE 'ID del gerente (0 si no tiene):'.
 
            01  SI-NO PIC X.
+               88  RESPOSTA-SIM VALUE 'S'.
+               88  RESPOSTA-NAO VALUE 'N'.
            01  ENTRADA PIC X.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  OPCION-MENU PIC X.
+
+           01  TELEFONO-TEMP PIC X(9).
+           01  CALLE-TEMP PIC X(20).
+           01  CIUDAD-TEMP PIC X(15).
+           01  REGION-TEMP PIC X(10).
+           01  CODIGO-POSTAL-TEMP PIC X(8).
+           01  CODIGO-PAIS-TEMP PIC X(2).
+           01  CODIGO-PAIS-ANTERIOR PIC X(2).
+           01  SALARIO-ENTRADA PIC X(12).
+           01  SALARIO-VALIDO PIC X.
+           01  TIPO-VALIDO PIC X.
+           01  RANGO-ID-VALIDO PIC X.
+           01  NACIMIENTO-VALIDO PIC X.
+           01  APELLIDOS-BUSCADOS PIC X(35).
+           01  FIN-BUSQUEDA PIC X.
+           01  CONFIRMAR PIC X.
+           01  GUARDAR-REGISTRO PIC X.
+           01  NOMBRE-DUPLICADO PIC X.
+           01  NOMBRE-NUEVO PIC X(25).
+           01  APELLIDOS-NUEVO PIC X(35).
+      *    FUNCTION LENGTH(EMPLEADOS-REGISTRO) = 186 bytes (antes de
+      *    req 049 eran 180; el X(135) anterior ya estaba corto desde
+      *    antes y truncaba salario/alta/tipo/nascimento al restaurar
+      *    el registro - corregido de paso al tocar esta linea).
+           01  GUARDA-REGISTRO-NUEVO PIC X(186).
+           01  FIN-BUSQUEDA-DUP PIC X.
+           01  APELLIDOS-PARCIAL PIC X(35).
+           01  APELLIDOS-PARCIAL-TRIM PIC X(35).
+           01  APELLIDOS-MAYUSCULAS PIC X(35).
+           01  COINCIDENCIAS-TALLY PIC 99.
+           01  COINCIDENCIAS-PARCIAL PIC 9(3).
+           01  LONGITUD-BUSQUEDA PIC 99.
+           01  GERENTE-ID-ENTRADA PIC 9(6).
+           01  GERENTE-VALIDO PIC X.
+           01  GERENTE-TEMP PIC X(6).
+           01  GERENTE-TEMP-NUM PIC 9(6).
+           01  GUARDA-REGISTRO-GERENTE PIC X(186).
+
+           01  DEPARTAMENTOS-STATUS PIC XX.
+           01  DEPARTAMENTO-VALIDO PIC X.
+           01  DEPARTAMENTO-ENCONTRADO PIC X.
+           01  FIN-DEPARTAMENTOS PIC X.
+           01  EDAD-VALIDA PIC X.
+           01  EDAD-NUM PIC 9(3).
+
+           01  EMERGENCIA-STATUS PIC XX.
+           01  EMERGENCIA-ID-MAXIMO PIC 9(6) VALUE ZERO.
+           01  EMERGENCIA-EMPLEADOS-BUSCADO PIC 9(6).
+           01  FIN-BUSQUEDA-EMERGENCIA PIC X.
+           01  CONTACTO-ENCONTRADO PIC X.
+           01  ID-EMPLEADOS-TXT PIC X(30)
+               VALUE 'Introduce el ID del empleado: '.
+           01  NOMBRE-CONTACTO-TXT PIC X(24)
+               VALUE 'Nombre del contacto:    '.
+           01  PARENTESCO-TXT PIC X(25)
+               VALUE 'Parentesco:              '.
+           01  TELEFONO-CONTACTO-TXT PIC X(25)
+               VALUE 'Telefono del contacto:   '.
+
+           01  HISTORICO-STATUS PIC XX.
+           01  HISTORICO-EVENTO PIC X(10).
+
+       LINKAGE SECTION.
+           01  LK-OPERACION PIC X(10).
+      *        Operacion solicitada por el programa invocador (p.ej.
+      *        BaseDeDados-01); ver req 042.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERACION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
            PERFORM PROCEDIMENTO-DE-APERTURA.
            MOVE 'S' TO SI-NO.
-           PERFORM AGREGAR-REGISTROS
-           UNTIL SI-NO = 'N'.
+           PERFORM SELECCIONAR-OPERACION
+           UNTIL RESPOSTA-NAO.
            PERFORM PROCEDIMENTO-DE-CIERRE.
 
        FINALIZA-PROGRAMA.
-           STOP RUN.
+           GOBACK.
 
        PROCEDIMENTO-DE-APERTURA.
-           OPEN OUTPUT EMPEADOS-ARCHIVO.
+      *    Abre em I-O para preservar quem ja esta no arquivo;
+      *    se o arquivo ainda nao existe, cria antes de reabrir.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+      *    SELECT OPTIONAL + archivo ausente da STATUS '05' al abrir
+      *    I-O/EXTEND (confirmado contra este build de GnuCOBOL); '35'
+      *    se deja tambien por si el runtime reporta el status
+      *    "no existe" clasico para un OPEN I-O/INPUT directo.
+           IF EMPLEADOS-STATUS = '35' OR EMPLEADOS-STATUS = '05'
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+           PERFORM VERIFICAR-ESTADO-ARCHIVO.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
+           PERFORM VERIFICAR-ESTADO-AUDITORIA.
+           OPEN EXTEND HISTORICO-ARCHIVO.
+           PERFORM VERIFICAR-ESTADO-HISTORICO.
+           OPEN I-O EMERGENCIA-ARCHIVO.
+           IF EMERGENCIA-STATUS = '35' OR EMERGENCIA-STATUS = '05'
+               OPEN OUTPUT EMERGENCIA-ARCHIVO
+               CLOSE EMERGENCIA-ARCHIVO
+               OPEN I-O EMERGENCIA-ARCHIVO
+           END-IF.
+           PERFORM VERIFICAR-ESTADO-EMERGENCIA.
+           PERFORM OBTENER-ID-MAXIMO-EMERGENCIA.
 
        PROCEDIMENTO-DE-CIERRE.
-           CLOSE EMPEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE AUDITORIA-ARCHIVO.
+           CLOSE HISTORICO-ARCHIVO.
+           CLOSE EMERGENCIA-ARCHIVO.
+
+       VERIFICAR-ESTADO-ARCHIVO.
+      *    '61' = otro proceso ya tiene empleados.dat abierto bajo
+      *    LOCK MODE EXCLUSIVE (ver req 044).
+           IF EMPLEADOS-STATUS = '61'
+               DISPLAY 'Archivo en uso por otro proceso. Intenta de '
+                   'nuevo mas tarde.'
+               GOBACK
+           END-IF.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               GOBACK
+           END-IF.
+
+       VERIFICAR-ESTADO-AUDITORIA.
+           IF AUDITORIA-STATUS NOT = '00' AND
+                   AUDITORIA-STATUS NOT = '05'
+               DISPLAY 'Error de archivo AUDITORIA. STATUS ='
+                   AUDITORIA-STATUS
+               GOBACK
+           END-IF.
+
+       VERIFICAR-ESTADO-HISTORICO.
+           IF HISTORICO-STATUS NOT = '00' AND
+                   HISTORICO-STATUS NOT = '05'
+               DISPLAY 'Error de archivo HISTORICO-ARCHIVO. STATUS ='
+                   HISTORICO-STATUS
+               GOBACK
+           END-IF.
+
+       REGISTRAR-HISTORICO.
+      *    Deja constancia de cada alta/baja/recontratacion junto al
+      *    REWRITE correspondiente, para que la antiguedad de servicio
+      *    sobreviva aunque el maestro solo refleje el estado actual.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDITORIA-FECHA-HORA.
+           MOVE SPACES TO HISTORICO-LINEA.
+           STRING AUD-ANO '-' AUD-MES '-' AUD-DIA ' '
+                  AUD-HORA ':' AUD-MIN ':' AUD-SEG ' '
+                  HISTORICO-EVENTO ' ID=' EMPLEADOS-ID
+               DELIMITED BY SIZE
+               INTO HISTORICO-LINEA.
+           WRITE HISTORICO-LINEA.
+
+       VERIFICAR-ESTADO-EMERGENCIA.
+           IF EMERGENCIA-STATUS NOT = '00' AND
+                   EMERGENCIA-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMERGENCIA-ARCHIVO. STATUS ='
+                   EMERGENCIA-STATUS
+               GOBACK
+           END-IF.
+
+       OBTENER-ID-MAXIMO-EMERGENCIA.
+      *    Recorre el archivo para conocer el ultimo EMERGENCIA-ID
+      *    usado, al estilo del recorrido completo de
+      *    VERIFICAR-DUPLICADO-NOMBRE, ya que no existe otro mecanismo
+      *    de generacion de identificadores en este repositorio.
+           MOVE ZERO TO EMERGENCIA-ID-MAXIMO.
+           MOVE 'N' TO FIN-BUSQUEDA-EMERGENCIA.
+           MOVE LOW-VALUES TO EMERGENCIA-ID.
+           START EMERGENCIA-ARCHIVO KEY IS NOT LESS THAN EMERGENCIA-ID
+               INVALID KEY
+                   MOVE 'S' TO FIN-BUSQUEDA-EMERGENCIA
+           END-START.
+           PERFORM UNTIL FIN-BUSQUEDA-EMERGENCIA = 'S'
+               READ EMERGENCIA-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIN-BUSQUEDA-EMERGENCIA
+                   NOT AT END
+                       IF EMERGENCIA-ID > EMERGENCIA-ID-MAXIMO
+                           MOVE EMERGENCIA-ID TO EMERGENCIA-ID-MAXIMO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       REGISTRAR-AUDITORIA.
+      *    Anota quien cambio que registro y cuando, en texto plano.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDITORIA-FECHA-HORA.
+           MOVE SPACES TO AUDITORIA-LINEA.
+           STRING AUD-ANO '-' AUD-MES '-' AUD-DIA ' '
+                  AUD-HORA ':' AUD-MIN ':' AUD-SEG ' '
+                  AUDITORIA-OPERACION ' ID=' EMPLEADOS-ID
+               DELIMITED BY SIZE
+               INTO AUDITORIA-LINEA.
+           WRITE AUDITORIA-LINEA.
+
+       SELECCIONAR-OPERACION.
+           DISPLAY '1) Agregar un nuevo empleado'.
+           DISPLAY '2) Modificar un empleado existente'.
+           DISPLAY '3) Dar de baja un empleado'.
+           DISPLAY '4) Consultar un empleado por ID'.
+           DISPLAY '5) Consultar empleados por apellidos'.
+           DISPLAY '6) Contactos de emergencia'.
+           DISPLAY '7) Recontratar un empleado'.
+           DISPLAY '8) Buscar empleados por apellido parcial'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN '1'
+                   PERFORM AGREGAR-REGISTROS
+               WHEN '2'
+                   PERFORM MODIFICAR-REGISTRO
+               WHEN '3'
+                   PERFORM BAJA-REGISTRO
+               WHEN '4'
+                   PERFORM CONSULTAR-REGISTRO
+               WHEN '5'
+                   PERFORM CONSULTAR-POR-APELLIDOS
+               WHEN '6'
+                   PERFORM MENU-EMERGENCIA
+               WHEN '7'
+                   PERFORM REACTIVAR-REGISTRO
+               WHEN '8'
+                   PERFORM BUSCAR-APELLIDO-PARCIAL
+               WHEN OTHER
+                   DISPLAY 'Opcion invalida.'
+                   PERFORM REINICIAR
+           END-EVALUATE.
+
+       CONSULTAR-POR-APELLIDOS.
+      *    Recorre la clave alterna EMPLEADOS-APELLIDOS (WITH
+      *    DUPLICATES) para listar todos los empleados que coincidan.
+           DISPLAY 'Introduce los apellidos a buscar:'.
+           ACCEPT EMPLEADOS-APELLIDOS.
+           MOVE EMPLEADOS-APELLIDOS TO APELLIDOS-BUSCADOS.
+           MOVE 'N' TO FIN-BUSQUEDA.
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADOS-APELLIDOS
+               INVALID KEY
+                   DISPLAY 'No se encontraron empleados con esos '
+                       'apellidos.'
+                   MOVE 'S' TO FIN-BUSQUEDA
+           END-READ.
+           PERFORM UNTIL FIN-BUSQUEDA = 'S'
+               PERFORM MOSTRAR-REGISTRO-ACTUAL
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIN-BUSQUEDA
+                   NOT AT END
+                       IF EMPLEADOS-APELLIDOS NOT = APELLIDOS-BUSCADOS
+                           MOVE 'S' TO FIN-BUSQUEDA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM REINICIAR.
+
+      *    Busqueda por coincidencia parcial: a diferencia de
+      *    CONSULTAR-POR-APELLIDOS (clave alterna, coincidencia
+      *    exacta), aqui se recorre todo el archivo en orden de
+      *    EMPLEADOS-ID (mismo patron de START con LOW-VALUES que usa
+      *    CALCULAR-SIGUIENTE-ID-EMERGENCIA) y se usa INSPECT TALLYING
+      *    para contar cuantas veces aparece el texto buscado dentro
+      *    de EMPLEADOS-APELLIDOS.
+       BUSCAR-APELLIDO-PARCIAL.
+           DISPLAY 'Introduce el texto a buscar en el apellido:'.
+           ACCEPT APELLIDOS-PARCIAL.
+           MOVE SPACES TO APELLIDOS-PARCIAL-TRIM.
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(APELLIDOS-PARCIAL))
+               TO APELLIDOS-PARCIAL-TRIM.
+           COMPUTE LONGITUD-BUSQUEDA =
+               FUNCTION LENGTH(FUNCTION TRIM(APELLIDOS-PARCIAL)).
+           IF LONGITUD-BUSQUEDA = ZERO
+               DISPLAY 'Texto de busqueda vacio; no se realizo la '
+                   'busqueda.'
+           ELSE
+               MOVE ZERO TO COINCIDENCIAS-PARCIAL
+               MOVE 'N' TO FIN-BUSQUEDA
+               MOVE LOW-VALUES TO EMPLEADOS-ID
+               START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+                   INVALID KEY
+                       MOVE 'S' TO FIN-BUSQUEDA
+               END-START
+               PERFORM UNTIL FIN-BUSQUEDA = 'S'
+                   READ EMPLEADOS-ARCHIVO NEXT RECORD
+                       AT END
+                           MOVE 'S' TO FIN-BUSQUEDA
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(EMPLEADOS-APELLIDOS)
+                               TO APELLIDOS-MAYUSCULAS
+                           MOVE ZERO TO COINCIDENCIAS-TALLY
+                           INSPECT APELLIDOS-MAYUSCULAS TALLYING
+                               COINCIDENCIAS-TALLY
+                               FOR ALL APELLIDOS-PARCIAL-TRIM
+                                   (1:LONGITUD-BUSQUEDA)
+                           IF COINCIDENCIAS-TALLY > ZERO
+                               PERFORM MOSTRAR-REGISTRO-ACTUAL
+                               ADD 1 TO COINCIDENCIAS-PARCIAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF COINCIDENCIAS-PARCIAL = ZERO
+                   DISPLAY 'No se encontraron empleados con ese '
+                       'apellido.'
+               ELSE
+                   DISPLAY COINCIDENCIAS-PARCIAL
+                       ' empleado(s) encontrado(s).'
+               END-IF
+           END-IF.
+           PERFORM REINICIAR.
+
+       MENU-EMERGENCIA.
+           DISPLAY '6.1) Agregar un contacto de emergencia'.
+           DISPLAY '6.2) Listar contactos de un empleado'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN '1'
+                   PERFORM AGREGAR-CONTACTO-EMERGENCIA
+               WHEN '2'
+                   PERFORM LISTAR-CONTACTOS-EMERGENCIA
+               WHEN OTHER
+                   DISPLAY 'Opcion invalida.'
+           END-EVALUATE.
+           PERFORM REINICIAR.
+
+       AGREGAR-CONTACTO-EMERGENCIA.
+           DISPLAY ID-EMPLEADOS-TXT.
+           ACCEPT EMERGENCIA-EMPLEADOS-ID.
+           DISPLAY NOMBRE-CONTACTO-TXT.
+           ACCEPT EMERGENCIA-NOMBRE.
+           DISPLAY PARENTESCO-TXT.
+           ACCEPT EMERGENCIA-PARENTESCO.
+           DISPLAY TELEFONO-CONTACTO-TXT.
+           ACCEPT EMERGENCIA-TELEFONO.
+           ADD 1 TO EMERGENCIA-ID-MAXIMO.
+           MOVE EMERGENCIA-ID-MAXIMO TO EMERGENCIA-ID.
+           WRITE EMERGENCIA-REGISTRO
+               INVALID KEY
+                   DISPLAY 'No se pudo guardar el contacto.'
+               NOT INVALID KEY
+                   DISPLAY 'Contacto de emergencia guardado.'
+           END-WRITE.
+
+       LISTAR-CONTACTOS-EMERGENCIA.
+      *    Recorre la clave alterna EMERGENCIA-EMPLEADOS-ID (WITH
+      *    DUPLICATES) para listar todos los contactos del empleado,
+      *    igual que CONSULTAR-POR-APELLIDOS hace con EMPLEADOS-
+      *    APELLIDOS.
+           DISPLAY ID-EMPLEADOS-TXT.
+           ACCEPT EMERGENCIA-EMPLEADOS-BUSCADO.
+           MOVE 'N' TO FIN-BUSQUEDA-EMERGENCIA.
+           MOVE 'N' TO CONTACTO-ENCONTRADO.
+           MOVE EMERGENCIA-EMPLEADOS-BUSCADO TO EMERGENCIA-EMPLEADOS-ID.
+           READ EMERGENCIA-ARCHIVO KEY IS EMERGENCIA-EMPLEADOS-ID
+               INVALID KEY
+                   MOVE 'S' TO FIN-BUSQUEDA-EMERGENCIA
+           END-READ.
+           PERFORM UNTIL FIN-BUSQUEDA-EMERGENCIA = 'S'
+               IF EMERGENCIA-EMPLEADOS-ID NOT =
+                       EMERGENCIA-EMPLEADOS-BUSCADO
+                   MOVE 'S' TO FIN-BUSQUEDA-EMERGENCIA
+               ELSE
+                   MOVE 'S' TO CONTACTO-ENCONTRADO
+                   DISPLAY 'Contacto: ' EMERGENCIA-NOMBRE
+                       ' Parentesco: ' EMERGENCIA-PARENTESCO
+                       ' Telefono: ' EMERGENCIA-TELEFONO
+                   READ EMERGENCIA-ARCHIVO NEXT RECORD
+                       AT END
+                           MOVE 'S' TO FIN-BUSQUEDA-EMERGENCIA
+                   END-READ
+               END-IF
+           END-PERFORM.
+           IF CONTACTO-ENCONTRADO = 'N'
+               DISPLAY 'No hay contactos de emergencia para ese ID.'
+           END-IF.
+
+       CONSULTAR-REGISTRO.
+      *    Consulta de solo lectura por clave primaria (READ con
+      *    INVALID KEY), sin modificar el registro encontrado.
+           DISPLAY 'Introduce el ID del empleado a consultar:'.
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY 'No existe un empleado con el ID '
+                       EMPLEADOS-ID '.'
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-REGISTRO-ACTUAL
+           END-READ.
+           PERFORM REINICIAR.
 
        AGREGAR-REGISTROS.
            MOVE 'N' TO ENTRADA.
            PERFORM OBTENER-CAMPOS
            UNTIL ENTRADA = 'S'.
-           PERFORM ESCRIBIR-REGISTRO.
+           PERFORM VERIFICAR-DUPLICADO-NOMBRE.
+           IF NOMBRE-DUPLICADO = 'S'
+               DISPLAY 'Aviso: ya existe un empleado con el mismo '
+                   'nombre y apellidos. Verifique que no sea la '
+                   'misma persona.'
+           END-IF.
+           PERFORM CONFIRMAR-GUARDADO.
+           IF GUARDAR-REGISTRO = 'S'
+               PERFORM ESCRIBIR-REGISTRO
+               MOVE 'ALTA' TO HISTORICO-EVENTO
+               PERFORM REGISTRAR-HISTORICO
+           END-IF.
            PERFORM REINICIAR.
 
+       VERIFICAR-DUPLICADO-NOMBRE.
+      *    Recorre la clave alterna EMPLEADOS-APELLIDOS para avisar
+      *    si ya existe un empleado con el mismo nombre y apellidos,
+      *    independientemente del EMPLEADOS-ID.
+           MOVE 'N' TO NOMBRE-DUPLICADO.
+           MOVE EMPLEADOS-NOMBRE TO NOMBRE-NUEVO.
+           MOVE EMPLEADOS-APELLIDOS TO APELLIDOS-NUEVO.
+           MOVE EMPLEADOS-REGISTRO TO GUARDA-REGISTRO-NUEVO.
+           MOVE 'N' TO FIN-BUSQUEDA-DUP.
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADOS-APELLIDOS
+               INVALID KEY
+                   MOVE 'S' TO FIN-BUSQUEDA-DUP
+           END-READ.
+           PERFORM UNTIL FIN-BUSQUEDA-DUP = 'S'
+               IF EMPLEADOS-APELLIDOS NOT = APELLIDOS-NUEVO
+                   MOVE 'S' TO FIN-BUSQUEDA-DUP
+               ELSE
+                   IF EMPLEADOS-NOMBRE = NOMBRE-NUEVO
+                       MOVE 'S' TO NOMBRE-DUPLICADO
+                   END-IF
+                   READ EMPLEADOS-ARCHIVO NEXT RECORD
+                       AT END
+                           MOVE 'S' TO FIN-BUSQUEDA-DUP
+                   END-READ
+               END-IF
+           END-PERFORM.
+           MOVE GUARDA-REGISTRO-NUEVO TO EMPLEADOS-REGISTRO.
+
+       CONFIRMAR-GUARDADO.
+      *    Permite descartar el registro recien capturado sin
+      *    guardarlo (salir sin guardar), antes de escribirlo.
+           DISPLAY '¿Guardar este registro? (S=si, Q=descartar)'.
+           ACCEPT CONFIRMAR.
+           EVALUATE CONFIRMAR
+               WHEN 'S'
+               WHEN 's'
+                   MOVE 'S' TO GUARDAR-REGISTRO
+               WHEN OTHER
+                   MOVE 'N' TO GUARDAR-REGISTRO
+                   DISPLAY 'Registro descartado sin guardar.'
+           END-EVALUATE.
+
        OBTENER-CAMPOS.
-           MOVE SPACE TO EMPEADOS-REGISTRO.
+           MOVE SPACE TO EMPLEADOS-REGISTRO.
+           MOVE 'A' TO EMPLEADOS-ACTIVO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EMPLEADOS-DATA-CADASTRO.
            DISPLAY INDENTIFICADOR.
-           ACCEPT EMPEADOS-ID.
+           ACCEPT EMPLEADOS-ID.
+           PERFORM UNTIL EMPLEADOS-ID NOT = ZEROES
+               DISPLAY 'El ID no puede ser cero.'
+               DISPLAY INDENTIFICADOR
+               ACCEPT EMPLEADOS-ID
+           END-PERFORM.
            DISPLAY NOMBRE.
-           ACCEPT EMPEADOS-NOMBRE.
+           ACCEPT EMPLEADOS-NOMBRE.
+           PERFORM UNTIL EMPLEADOS-NOMBRE IS ALPHABETIC
+               DISPLAY 'El nombre solo puede contener letras y espacios'
+               DISPLAY NOMBRE
+               ACCEPT EMPLEADOS-NOMBRE
+           END-PERFORM.
            DISPLAY APELLIDOS.
-           ACCEPT EMPEADOS-APELLIDOS.
+           ACCEPT EMPLEADOS-APELLIDOS.
+           PERFORM UNTIL EMPLEADOS-APELLIDOS IS ALPHABETIC
+               DISPLAY 'Los apellidos solo pueden contener letras y'
+                   ' espacios'
+               DISPLAY APELLIDOS
+               ACCEPT EMPLEADOS-APELLIDOS
+           END-PERFORM.
            DISPLAY EDAD.
-           ACCEPT EMPEADOS-EDAD.
+           ACCEPT EMPLEADOS-EDAD.
+           PERFORM VALIDAR-EDAD UNTIL EDAD-VALIDA = 'S'.
            DISPLAY TELEFONO.
-           ACCEPT EMPEADOS-TELEFONO
-           DISPLAY DIRECCION.
-           ACCEPT EMPEADOS-DIRECCION.
+           ACCEPT EMPLEADOS-TELEFONO.
+           PERFORM UNTIL EMPLEADOS-TELEFONO IS NUMERIC
+               DISPLAY 'Telefono invalido: introduce 9 digitos, sin '
+                   'letras ni guiones.'
+               DISPLAY TELEFONO
+               ACCEPT EMPLEADOS-TELEFONO
+           END-PERFORM.
+           PERFORM OBTENER-DIRECCION.
+           MOVE 'N' TO DEPARTAMENTO-VALIDO.
+           PERFORM VALIDAR-DEPARTAMENTO UNTIL DEPARTAMENTO-VALIDO = 'S'.
+           DISPLAY SALARIO-TXT.
+           ACCEPT SALARIO-ENTRADA.
+           PERFORM VALIDAR-SALARIO UNTIL SALARIO-VALIDO = 'S'.
+           MOVE 'N' TO TIPO-VALIDO.
+           PERFORM OBTENER-TIPO UNTIL TIPO-VALIDO = 'S'.
+           MOVE 'N' TO RANGO-ID-VALIDO.
+           PERFORM VALIDAR-RANGO-ID UNTIL RANGO-ID-VALIDO = 'S'.
+           MOVE 'N' TO NACIMIENTO-VALIDO.
+           PERFORM OBTENER-NACIMIENTO UNTIL NACIMIENTO-VALIDO = 'S'.
+           MOVE 'N' TO GERENTE-VALIDO.
+           PERFORM VALIDAR-GERENTE UNTIL GERENTE-VALIDO = 'S'.
            PERFORM CONTINUAR.
 
+      *    Direccion estructurada (calle/ciudad/region/codigo postal/
+      *    pais) en vez de un solo campo de texto libre; el codigo de
+      *    pais se valida contra la tabla de referencia chica definida
+      *    como 88-levels sobre DIR-CODIGO-PAIS (ver req 043).
+       OBTENER-DIRECCION.
+           DISPLAY CALLE-TXT.
+           ACCEPT DIR-CALLE.
+           PERFORM UNTIL DIR-CALLE NOT = SPACE
+               DISPLAY 'La calle no puede quedar en blanco.'
+               DISPLAY CALLE-TXT
+               ACCEPT DIR-CALLE
+           END-PERFORM.
+           DISPLAY CIUDAD-TXT.
+           ACCEPT DIR-CIUDAD.
+           PERFORM UNTIL DIR-CIUDAD NOT = SPACE
+               DISPLAY 'La ciudad no puede quedar en blanco.'
+               DISPLAY CIUDAD-TXT
+               ACCEPT DIR-CIUDAD
+           END-PERFORM.
+           DISPLAY REGION-TXT.
+           ACCEPT DIR-REGION.
+           DISPLAY CODIGO-POSTAL-TXT.
+           ACCEPT DIR-CODIGO-POSTAL.
+           MOVE 'N' TO PAIS-VALIDO-FLAG.
+           PERFORM VALIDAR-PAIS UNTIL PAIS-VALIDO-FLAG = 'S'.
+
+       VALIDAR-PAIS.
+           DISPLAY CODIGO-PAIS-TXT.
+           ACCEPT DIR-CODIGO-PAIS.
+           MOVE FUNCTION UPPER-CASE(DIR-CODIGO-PAIS) TO DIR-CODIGO-PAIS.
+           IF PAIS-VALIDO
+               MOVE 'S' TO PAIS-VALIDO-FLAG
+           ELSE
+               DISPLAY 'Codigo de pais no reconocido.'
+           END-IF.
+
+      *    Fecha de nacimiento para que el roster pueda recalcular la
+      *    edad en vez de depender de lo que se tecleo en EDAD.
+       OBTENER-NACIMIENTO.
+           DISPLAY NACIMIENTO-TXT.
+           ACCEPT EMPLEADOS-DATA-NASCIMENTO.
+           IF EMPLEADOS-DATA-NASCIMENTO IS NOT NUMERIC
+               DISPLAY 'Fecha invalida: introduce solo digitos '
+                   'AAAAMMDD.'
+           ELSE
+               MOVE 'S' TO NACIMIENTO-VALIDO
+           END-IF.
+
+      *    Gerente directo: CERO = sin gerente (tope del organigrama).
+      *    Un ID distinto de cero se valida contra EMPLEADOS-ID en el
+      *    archivo (mismo READ con INVALID KEY que usa CONSULTAR-
+      *    REGISTRO) y no puede ser el mismo ID que se esta dando de
+      *    alta. Como el READ de validacion reutiliza la misma area
+      *    de registro que se esta capturando, se respalda y restaura
+      *    con GUARDA-REGISTRO-GERENTE (mismo truco que
+      *    VERIFICAR-DUPLICADO-NOMBRE usa para no perder los campos ya
+      *    capturados).
+       VALIDAR-GERENTE.
+           DISPLAY GERENTE-TXT.
+           ACCEPT GERENTE-ID-ENTRADA.
+           EVALUATE TRUE
+               WHEN GERENTE-ID-ENTRADA = ZEROES
+                   MOVE ZEROES TO EMPLEADOS-GERENTE-ID
+                   MOVE 'S' TO GERENTE-VALIDO
+               WHEN GERENTE-ID-ENTRADA = EMPLEADOS-ID
+                   DISPLAY 'Un empleado no puede ser su propio '
+                       'gerente.'
+               WHEN OTHER
+                   MOVE EMPLEADOS-REGISTRO TO GUARDA-REGISTRO-GERENTE
+                   MOVE GERENTE-ID-ENTRADA TO EMPLEADOS-ID
+                   READ EMPLEADOS-ARCHIVO
+                       INVALID KEY
+                           MOVE GUARDA-REGISTRO-GERENTE
+                               TO EMPLEADOS-REGISTRO
+                           DISPLAY 'No existe un empleado con el ID '
+                               'de gerente ' GERENTE-ID-ENTRADA '.'
+                       NOT INVALID KEY
+                           MOVE GUARDA-REGISTRO-GERENTE
+                               TO EMPLEADOS-REGISTRO
+                           MOVE GERENTE-ID-ENTRADA
+                               TO EMPLEADOS-GERENTE-ID
+                           MOVE 'S' TO GERENTE-VALIDO
+                   END-READ
+           END-EVALUATE.
+
+      *    Rechaza edades no numericas o fuera del rango 16-99 (mismo
+      *    rango que VALIDAR-EDAD en Copy.cbl/EscreverRegistros-02).
+       VALIDAR-EDAD.
+           MOVE 'N' TO EDAD-VALIDA.
+           IF EMPLEADOS-EDAD IS NOT NUMERIC
+               DISPLAY 'Edad invalida: introduce solo digitos.'
+               DISPLAY EDAD
+               ACCEPT EMPLEADOS-EDAD
+           ELSE
+               MOVE EMPLEADOS-EDAD TO EDAD-NUM
+               IF EDAD-NUM < 16 OR EDAD-NUM > 99
+                   DISPLAY 'Edad fuera de rango (16-99).'
+                   DISPLAY EDAD
+                   ACCEPT EMPLEADOS-EDAD
+               ELSE
+                   MOVE 'S' TO EDAD-VALIDA
+               END-IF
+           END-IF.
+
+      *    Valida el codigo de depto contra departamentos.dat (mismo
+      *    patron de rebobinar-y-recontar que usa BUSCAR-ID-EN-SEQ en
+      *    ReconciliarArchivos-13, ya que este repositorio no usa
+      *    tablas OCCURS en memoria). Si no existe departamentos.dat
+      *    todavia, se acepta cualquier codigo no blanco para no
+      *    bloquear el alta antes de que DepartamentosMaster-08 haya
+      *    corrido al menos una vez.
+       VALIDAR-DEPARTAMENTO.
+           DISPLAY DEPARTAMENTO.
+           ACCEPT EMPLEADOS-DEPARTAMENTO.
+           IF EMPLEADOS-DEPARTAMENTO = SPACE
+               DISPLAY 'El codigo de depto no puede quedar en blanco.'
+           ELSE
+               OPEN INPUT DEPARTAMENTOS-ARCHIVO
+               IF DEPARTAMENTOS-STATUS = '05' OR
+                       DEPARTAMENTOS-STATUS = '35'
+                   MOVE 'S' TO DEPARTAMENTO-VALIDO
+                   CLOSE DEPARTAMENTOS-ARCHIVO
+               ELSE
+                   MOVE 'N' TO DEPARTAMENTO-ENCONTRADO
+                   MOVE 'N' TO FIN-DEPARTAMENTOS
+                   PERFORM UNTIL FIN-DEPARTAMENTOS = 'S'
+                           OR DEPARTAMENTO-ENCONTRADO = 'S'
+                       READ DEPARTAMENTOS-ARCHIVO
+                           AT END
+                               MOVE 'S' TO FIN-DEPARTAMENTOS
+                           NOT AT END
+                               IF DEPARTAMENTOS-CODIGO =
+                                       EMPLEADOS-DEPARTAMENTO
+                                   MOVE 'S' TO DEPARTAMENTO-ENCONTRADO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE DEPARTAMENTOS-ARCHIVO
+                   IF DEPARTAMENTO-ENCONTRADO = 'S'
+                       MOVE 'S' TO DEPARTAMENTO-VALIDO
+                   ELSE
+                       DISPLAY 'El codigo de depto no existe en '
+                           'departamentos.dat.'
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    REDEFINES EMPLEADOS-DATOS-TIPO segun P (permanente, guarda
+      *    la fecha de contratacion) o C (contratista, guarda la
+      *    agencia y la fecha de fin de contrato).
+       OBTENER-TIPO.
+           DISPLAY TIPO-TXT.
+           ACCEPT EMPLEADOS-TIPO.
+           EVALUATE FUNCTION UPPER-CASE(EMPLEADOS-TIPO)
+               WHEN 'P'
+                   MOVE 'P' TO EMPLEADOS-TIPO
+                   MOVE EMPLEADOS-DATA-CADASTRO
+                       TO PERM-FECHA-CONTRATACION
+                   MOVE 'S' TO TIPO-VALIDO
+               WHEN 'C'
+                   MOVE 'C' TO EMPLEADOS-TIPO
+                   DISPLAY AGENCIA-TXT
+                   ACCEPT CONT-AGENCIA
+                   DISPLAY FECHA-FIN-TXT
+                   ACCEPT CONT-FECHA-FIN-CONTRATO
+                   MOVE 'S' TO TIPO-VALIDO
+               WHEN OTHER
+                   DISPLAY 'Tipo invalido: introduce P o C.'
+           END-EVALUATE.
+
+      *    El rango 000001-000099 esta reservado para contratistas;
+      *    cualquier otro ID es para personal permanente.
+       VALIDAR-RANGO-ID.
+           EVALUATE TRUE
+               WHEN TIPO-CONTRATISTA AND EMPLEADOS-ID <= 99
+                   MOVE 'S' TO RANGO-ID-VALIDO
+               WHEN TIPO-PERMANENTE AND EMPLEADOS-ID > 99
+                   MOVE 'S' TO RANGO-ID-VALIDO
+               WHEN OTHER
+                   DISPLAY 'El ID ' EMPLEADOS-ID ' no respeta el rango '
+                       'reservado (1-99 contratistas, 100+ '
+                       'permanentes).'
+                   DISPLAY INDENTIFICADOR
+                   ACCEPT EMPLEADOS-ID
+                   PERFORM UNTIL EMPLEADOS-ID NOT = ZEROES
+                       DISPLAY 'El ID no puede ser cero.'
+                       DISPLAY INDENTIFICADOR
+                       ACCEPT EMPLEADOS-ID
+                   END-PERFORM
+           END-EVALUATE.
+
+       VALIDAR-SALARIO.
+           MOVE 'N' TO SALARIO-VALIDO.
+           IF SALARIO-ENTRADA IS NOT NUMERIC
+               DISPLAY 'Salario invalido: introduce solo digitos.'
+               DISPLAY SALARIO-TXT
+               ACCEPT SALARIO-ENTRADA
+           ELSE
+               COMPUTE EMPLEADOS-SALARIO =
+                   FUNCTION NUMVAL(SALARIO-ENTRADA)
+               MOVE 'S' TO SALARIO-VALIDO
+           END-IF.
+
        CONTINUAR.
-           MOVE "S" TO ENTRADA.
-           IF  EMPEADOS-NOMBRE = SPACE
-           MOVE "N" TO ENTRADA.
+           MOVE 'S' TO ENTRADA.
+           IF  EMPLEADOS-NOMBRE = SPACE
+           MOVE 'N' TO ENTRADA.
 
        ESCRIBIR-REGISTRO.
-           WRITE EMPEADOS-REGISTRO.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY 'Ya existe un empleado con el ID '
+                       EMPLEADOS-ID '. Registro no guardado.'
+               NOT INVALID KEY
+                   MOVE 'ALTA' TO AUDITORIA-OPERACION
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       MODIFICAR-REGISTRO.
+           DISPLAY 'Introduce el ID del empleado a modificar:'.
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY 'No existe un empleado con el ID '
+                       EMPLEADOS-ID '.'
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-REGISTRO-ACTUAL
+                   PERFORM SOLICITAR-CAMBIOS
+                   REWRITE EMPLEADOS-REGISTRO
+                       INVALID KEY
+                           DISPLAY 'No se pudo actualizar el registro.'
+                       NOT INVALID KEY
+                           MOVE 'MODIFICACION' TO AUDITORIA-OPERACION
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-REWRITE
+           END-READ.
+           PERFORM REINICIAR.
+
+       MOSTRAR-REGISTRO-ACTUAL.
+           DISPLAY 'Valores actuales:'.
+           DISPLAY '  Nombre    : ' EMPLEADOS-NOMBRE.
+           DISPLAY '  Apellidos : ' EMPLEADOS-APELLIDOS.
+           DISPLAY '  Edad      : ' EMPLEADOS-EDAD.
+           DISPLAY '  Telefono  : ' EMPLEADOS-TELEFONO.
+           DISPLAY '  Direccion : ' DIR-CALLE ', ' DIR-CIUDAD ', '
+               DIR-REGION ' ' DIR-CODIGO-POSTAL ' (' DIR-CODIGO-PAIS
+               ')'.
+           DISPLAY '  Depto     : ' EMPLEADOS-DEPARTAMENTO.
+           DISPLAY '  Salario   : ' EMPLEADOS-SALARIO.
+           DISPLAY '  Alta      : ' EMPLEADOS-DATA-CADASTRO.
+           IF EMPLEADOS-GERENTE-ID = ZEROES
+               DISPLAY '  Gerente   : (sin gerente)'
+           ELSE
+               DISPLAY '  Gerente   : ' EMPLEADOS-GERENTE-ID
+           END-IF.
+
+       SOLICITAR-CAMBIOS.
+           MOVE SPACE TO TELEFONO-TEMP CALLE-TEMP CIUDAD-TEMP
+               REGION-TEMP CODIGO-POSTAL-TEMP CODIGO-PAIS-TEMP.
+           DISPLAY 'Nuevo telefono (ENTER para no cambiar):'.
+           ACCEPT TELEFONO-TEMP.
+           IF TELEFONO-TEMP NOT = SPACE
+               MOVE TELEFONO-TEMP TO EMPLEADOS-TELEFONO
+           END-IF.
+      *    La direccion se edita campo por campo (cada uno opcional,
+      *    igual que TELEFONO-TEMP) ya que ahora es un grupo
+      *    estructurado en vez de un solo texto libre (req 043).
+           DISPLAY 'Nueva calle y numero (ENTER para no cambiar):'.
+           ACCEPT CALLE-TEMP.
+           IF CALLE-TEMP NOT = SPACE
+               MOVE CALLE-TEMP TO DIR-CALLE
+           END-IF.
+           DISPLAY 'Nueva ciudad (ENTER para no cambiar):'.
+           ACCEPT CIUDAD-TEMP.
+           IF CIUDAD-TEMP NOT = SPACE
+               MOVE CIUDAD-TEMP TO DIR-CIUDAD
+           END-IF.
+           DISPLAY 'Nueva region/provincia/estado (ENTER para no '
+               'cambiar):'.
+           ACCEPT REGION-TEMP.
+           IF REGION-TEMP NOT = SPACE
+               MOVE REGION-TEMP TO DIR-REGION
+           END-IF.
+           DISPLAY 'Nuevo codigo postal (ENTER para no cambiar):'.
+           ACCEPT CODIGO-POSTAL-TEMP.
+           IF CODIGO-POSTAL-TEMP NOT = SPACE
+               MOVE CODIGO-POSTAL-TEMP TO DIR-CODIGO-POSTAL
+           END-IF.
+           DISPLAY 'Nuevo codigo de pais (ENTER para no cambiar):'.
+           ACCEPT CODIGO-PAIS-TEMP.
+           IF CODIGO-PAIS-TEMP NOT = SPACE
+               MOVE FUNCTION UPPER-CASE(CODIGO-PAIS-TEMP)
+                   TO CODIGO-PAIS-TEMP
+               MOVE DIR-CODIGO-PAIS TO CODIGO-PAIS-ANTERIOR
+               MOVE CODIGO-PAIS-TEMP TO DIR-CODIGO-PAIS
+               IF NOT PAIS-VALIDO
+                   DISPLAY 'Codigo de pais no reconocido; no se '
+                       'actualizo.'
+                   MOVE CODIGO-PAIS-ANTERIOR TO DIR-CODIGO-PAIS
+               END-IF
+           END-IF.
+      *    Mismas reglas que VALIDAR-GERENTE (no puede ser el mismo
+      *    empleado, debe existir), pero aqui 0 siempre es valido
+      *    porque significa "quitar gerente" en vez de "sin capturar
+      *    todavia".
+           MOVE SPACE TO GERENTE-TEMP.
+           DISPLAY 'Nuevo ID de gerente (ENTER para no cambiar, 0 '
+               'para quitar):'.
+           ACCEPT GERENTE-TEMP.
+           IF GERENTE-TEMP NOT = SPACE
+      *        GERENTE-TEMP es PIC X(6) y ACCEPT lo deja alineado a la
+      *        izquierda (p.ej. '0' entra como '0     ', no '000000'),
+      *        asi que se convierte a un campo numerico antes de
+      *        comparar contra ZEROES/EMPLEADOS-ID (mismo patron que
+      *        VALIDAR-GERENTE arriba).
+               IF GERENTE-TEMP IS NOT NUMERIC
+                   DISPLAY 'ID de gerente invalido: introduce solo '
+                       'digitos; no se actualizo.'
+               ELSE
+                   MOVE GERENTE-TEMP TO GERENTE-TEMP-NUM
+                   EVALUATE TRUE
+                       WHEN GERENTE-TEMP-NUM = ZEROES
+                           MOVE ZEROES TO EMPLEADOS-GERENTE-ID
+                       WHEN GERENTE-TEMP-NUM = EMPLEADOS-ID
+                           DISPLAY 'Un empleado no puede ser su '
+                               'propio gerente; no se actualizo.'
+                       WHEN OTHER
+                           MOVE EMPLEADOS-REGISTRO
+                               TO GUARDA-REGISTRO-GERENTE
+                           MOVE GERENTE-TEMP-NUM TO EMPLEADOS-ID
+                           READ EMPLEADOS-ARCHIVO
+                               INVALID KEY
+                                   MOVE GUARDA-REGISTRO-GERENTE
+                                       TO EMPLEADOS-REGISTRO
+                                   DISPLAY 'No existe un empleado '
+                                       'con ese ID de gerente; no '
+                                       'se actualizo.'
+                               NOT INVALID KEY
+                                   MOVE GUARDA-REGISTRO-GERENTE
+                                       TO EMPLEADOS-REGISTRO
+                                   MOVE GERENTE-TEMP-NUM
+                                       TO EMPLEADOS-GERENTE-ID
+                           END-READ
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       BAJA-REGISTRO.
+           DISPLAY 'Introduce el ID del empleado a dar de baja:'.
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY 'No existe un empleado con el ID '
+                       EMPLEADOS-ID '.'
+               NOT INVALID KEY
+                   IF STATUS-INATIVO
+                       DISPLAY 'Ese empleado ya esta dado de baja.'
+                   ELSE
+                       MOVE 'I' TO EMPLEADOS-ACTIVO
+                       REWRITE EMPLEADOS-REGISTRO
+                           INVALID KEY
+                               DISPLAY 'No se pudo dar de baja.'
+                           NOT INVALID KEY
+                               MOVE 'BAJA' TO AUDITORIA-OPERACION
+                               PERFORM REGISTRAR-AUDITORIA
+                               MOVE 'BAJA' TO HISTORICO-EVENTO
+                               PERFORM REGISTRAR-HISTORICO
+                       END-REWRITE
+                       DISPLAY 'Empleado dado de baja.'
+                   END-IF
+           END-READ.
+           PERFORM REINICIAR.
+
+       REACTIVAR-REGISTRO.
+      *    Recontratacion: el empleado vuelve a aparecer en los
+      *    listados y REGISTRAR-HISTORICO deja constancia de que ya
+      *    habia trabajado aqui antes.
+           DISPLAY 'Introduce el ID del empleado a recontratar:'.
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY 'No existe un empleado con el ID '
+                       EMPLEADOS-ID '.'
+               NOT INVALID KEY
+                   IF STATUS-ATIVO
+                       DISPLAY 'Ese empleado ya esta activo.'
+                   ELSE
+                       MOVE 'A' TO EMPLEADOS-ACTIVO
+                       REWRITE EMPLEADOS-REGISTRO
+                           INVALID KEY
+                               DISPLAY 'No se pudo recontratar.'
+                           NOT INVALID KEY
+                               MOVE 'REINGRESO' TO AUDITORIA-OPERACION
+                               PERFORM REGISTRAR-AUDITORIA
+                               MOVE 'REINGRESO' TO HISTORICO-EVENTO
+                               PERFORM REGISTRAR-HISTORICO
+                       END-REWRITE
+                       DISPLAY 'Empleado recontratado.'
+                   END-IF
+           END-READ.
+           PERFORM REINICIAR.
 
        REINICIAR.
-           DISPLAY
-               "¿Desea almacenar otro registro en la base de datos?".
-           ACCEPT SI-NO.
-           IF SI-NO = "s"
-               MOVE "S" TO SI-NO.
-           IF SI-NO NOT = "S"
-               MOVE "N" TO SI-NO.
-
-       END PROGRAM PROGRAM-NAME.
+      *    Vuelve a preguntar ante cualquier respuesta que no sea S/N
+      *    en vez de asumir 'N' en silencio (req 019).
+           MOVE 'X' TO SI-NO.
+           PERFORM UNTIL SI-NO = 'S' OR SI-NO = 'N'
+               DISPLAY
+               '¿Desea almacenar otro registro en la base de datos?'
+               ACCEPT SI-NO
+               EVALUATE SI-NO
+                   WHEN 'S'
+                   WHEN 's'
+                       MOVE 'S' TO SI-NO
+                   WHEN 'N'
+                   WHEN 'n'
+                       MOVE 'N' TO SI-NO
+                   WHEN OTHER
+                       DISPLAY 'Respuesta invalida. Responda S o N.'
+               END-EVALUATE
+           END-PERFORM.
+
+       END PROGRAM REGISTROS-INDEXADOS.
