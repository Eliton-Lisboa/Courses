@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Genera un extracto de nomina (ID, nombre, depto,
+      *          salario) a partir de empleados.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-EXTRACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Lee el maestro indexado que mantiene RegistrosIndexados-05,
+      *    no la copia LINE SEQUENTIAL de EscreverRegistros-02 - de lo
+      *    contrario un empleado dado de baja ahi jamas se excluye de
+      *    la nomina (ver hallazgo de revision sobre el split de
+      *    organizaciones).
+           COPY 'Archivo-fisico.cbl'.
+
+           SELECT NOMINA-ARCHIVO
+           ASSIGN TO 'nomina.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOMINA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'Archivo-logico.cbl'.
+
+       FD  NOMINA-ARCHIVO.
+           01  LINEA-NOMINA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  FIN-DEL-ARCHIVO PIC X VALUE '1'.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  NOMINA-STATUS PIC XX.
+           01  TOTAL-EMPLEADOS PIC 9(5) VALUE ZERO.
+           01  TOTAL-NOMINA PIC 9(9)V99 VALUE ZERO.
+
+           01  LINEA-DETALLE.
+               05  DET-ID PIC X(6).
+               05  FILLER PIC X(1) VALUE SPACE.
+               05  DET-NOMBRE PIC X(25).
+               05  DET-DEPARTAMENTO PIC X(5).
+               05  DET-SALARIO PIC ZZZ,ZZZ.99.
+
+           01  LINEA-TOTAL PIC X(40).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM PROCESAR-REGISTROS UNTIL FIN-DEL-ARCHIVO = '0'.
+           PERFORM ESCRIBIR-TOTAL.
+           PERFORM CERRAR-ARCHIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM VERIFICAR-ESTADO-EMPLEADOS.
+      *    Recorrido completo del indexado en orden de EMPLEADOS-ID
+      *    (mismo patron START con LOW-VALUES que SnapshotHeadcount-16
+      *    / OrgChart-18).
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE '0' TO FIN-DEL-ARCHIVO
+           END-START.
+           OPEN OUTPUT NOMINA-ARCHIVO.
+           PERFORM VERIFICAR-ESTADO-NOMINA.
+
+       CERRAR-ARCHIVOS.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE NOMINA-ARCHIVO.
+
+       VERIFICAR-ESTADO-EMPLEADOS.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               STOP RUN
+           END-IF.
+
+       VERIFICAR-ESTADO-NOMINA.
+           IF NOMINA-STATUS NOT = '00'
+               DISPLAY 'Error de archivo NOMINA-ARCHIVO. STATUS ='
+                   NOMINA-STATUS
+               STOP RUN
+           END-IF.
+
+       PROCESAR-REGISTROS.
+      *    Los empleados dados de baja no entran en la nomina.
+           IF NOT STATUS-INATIVO
+               PERFORM ESCRIBIR-DETALLE
+               ADD 1 TO TOTAL-EMPLEADOS
+               ADD EMPLEADOS-SALARIO TO TOTAL-NOMINA
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+
+       ESCRIBIR-DETALLE.
+           MOVE EMPLEADOS-ID TO DET-ID.
+           MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE.
+           MOVE EMPLEADOS-DEPARTAMENTO TO DET-DEPARTAMENTO.
+           MOVE EMPLEADOS-SALARIO TO DET-SALARIO.
+           MOVE LINEA-DETALLE TO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+       LEER-SIGUIENTE.
+           IF FIN-DEL-ARCHIVO NOT = '0'
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE '0' TO FIN-DEL-ARCHIVO
+               END-READ
+           END-IF.
+
+       ESCRIBIR-TOTAL.
+           MOVE SPACES TO LINEA-TOTAL.
+           STRING 'Total nomina (' DELIMITED BY SIZE
+                  TOTAL-EMPLEADOS DELIMITED BY SIZE
+                  ' empleados): ' DELIMITED BY SIZE
+                  TOTAL-NOMINA DELIMITED BY SIZE
+               INTO LINEA-TOTAL.
+           MOVE LINEA-TOTAL TO LINEA-NOMINA.
+           WRITE LINEA-NOMINA.
+
+       END PROGRAM PAYROLL-EXTRACT.
