@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-EDAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Lee el maestro indexado que mantiene RegistrosIndexados-05,
+      *    no la copia LINE SEQUENTIAL de EscreverRegistros-02 (ver
+      *    hallazgo de revision sobre el split de organizaciones).
+           COPY 'Archivo-fisico.cbl'.
+
+           SELECT PRINT-FILE
+           ASSIGN TO 'reporte_edad.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'Archivo-logico.cbl'.
+
+       FD  PRINT-FILE.
+           01 PRINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  PRINT-STATUS PIC XX.
+           01  FIN-DEL-ARCHIVO PIC X VALUE '1'.
+           01  CONTADOR-LINEAS PIC 99 VALUE ZERO.
+           01  CONTADOR-PAGINAS PIC 99 VALUE ZERO.
+           01  MAXIMO-LINEAS-PAGINA PIC 99 VALUE 60.
+
+           01  EDAD-MINIMA PIC 9(3) VALUE 18.
+           01  EDAD-MAXIMA PIC 9(3) VALUE 65.
+           01  LIMITE-ENTRADA PIC X(3).
+           01  EDAD-NUM PIC 9(3).
+           01  TOTAL-BAJO-MINIMA PIC 9(5) VALUE ZERO.
+           01  TOTAL-SOBRE-MAXIMA PIC 9(5) VALUE ZERO.
+
+           01  FECHA-HOY PIC 9(8).
+           01  FECHA-HOY-R REDEFINES FECHA-HOY.
+               05  FH-ANO PIC 9(4).
+               05  FH-MES PIC 99.
+               05  FH-DIA PIC 99.
+           01  FECHA-REPORTE PIC X(10).
+
+           01  LINEA-ENCABEZADO1.
+               05  FILLER PIC X(21) VALUE 'REPORTE DE EXCEPCION'.
+               05  FILLER PIC X(7) VALUE 'Fecha: '.
+               05  ENC-FECHA PIC X(10).
+               05  FILLER PIC X(9) VALUE SPACES.
+               05  FILLER PIC X(7) VALUE 'Pagina '.
+               05  ENC-PAGINA PIC Z9.
+
+           01  LINEA-TITULOS.
+               05  FILLER PIC X(7) VALUE 'ID'.
+               05  FILLER PIC X(26) VALUE 'NOMBRE'.
+               05  FILLER PIC X(26) VALUE 'APELLIDOS'.
+               05  FILLER PIC X(6) VALUE 'EDAD'.
+               05  FILLER PIC X(20) VALUE 'MOTIVO'.
+
+           01  LINEA-DETALLE.
+               05  DET-ID PIC X(6).
+               05  FILLER PIC X(1) VALUE SPACE.
+               05  DET-NOMBRE PIC X(25).
+               05  DET-APELLIDOS PIC X(25).
+               05  DET-EDAD PIC X(5).
+               05  DET-MOTIVO PIC X(25).
+
+           01  LINEA-PIE1 PIC X(60).
+           01  LINEA-PIE2 PIC X(60).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM PEDIR-LIMITES.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM OBTENER-FECHA.
+           PERFORM IMPRIMIR-ENCABEZADO.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM PROCESAR-REGISTROS UNTIL FIN-DEL-ARCHIVO = '0'.
+           PERFORM IMPRIMIR-PIE.
+           PERFORM CERRAR-ARCHIVOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       PEDIR-LIMITES.
+      *    Limites configurables (por defecto 18 y 65) en vez de un
+      *    umbral fijo en el codigo.
+           DISPLAY 'Edad minima de elegibilidad (ENTER = 18):'.
+           ACCEPT LIMITE-ENTRADA.
+           IF LIMITE-ENTRADA IS NUMERIC
+               MOVE LIMITE-ENTRADA TO EDAD-MINIMA
+           END-IF.
+           DISPLAY 'Edad maxima de elegibilidad (ENTER = 65):'.
+           ACCEPT LIMITE-ENTRADA.
+           IF LIMITE-ENTRADA IS NUMERIC
+               MOVE LIMITE-ENTRADA TO EDAD-MAXIMA
+           END-IF.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               GOBACK
+           END-IF.
+      *    Recorrido completo del indexado en orden de EMPLEADOS-ID
+      *    (mismo patron START con LOW-VALUES que SnapshotHeadcount-16
+      *    / OrgChart-18).
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE '0' TO FIN-DEL-ARCHIVO
+           END-START.
+           OPEN OUTPUT PRINT-FILE.
+           IF PRINT-STATUS NOT = '00'
+               DISPLAY 'Error de archivo PRINT-FILE. STATUS ='
+                   PRINT-STATUS
+               GOBACK
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE PRINT-FILE.
+
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY.
+           STRING FH-ANO DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  FH-MES DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  FH-DIA DELIMITED BY SIZE
+               INTO FECHA-REPORTE.
+           MOVE FECHA-REPORTE TO ENC-FECHA.
+
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO CONTADOR-PAGINAS.
+           MOVE CONTADOR-PAGINAS TO ENC-PAGINA.
+           MOVE LINEA-ENCABEZADO1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE LINEA-TITULOS TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE ZERO TO CONTADOR-LINEAS.
+
+       PROCESAR-REGISTROS.
+      *    Los empleados dados de baja no se incluyen en el reporte.
+           IF NOT STATUS-INATIVO AND EMPLEADOS-EDAD IS NUMERIC
+               MOVE EMPLEADOS-EDAD TO EDAD-NUM
+               IF EDAD-NUM < EDAD-MINIMA
+                   IF CONTADOR-LINEAS >= MAXIMO-LINEAS-PAGINA
+                       PERFORM IMPRIMIR-ENCABEZADO
+                   END-IF
+                   MOVE 'BAJO EDAD MINIMA' TO DET-MOTIVO
+                   PERFORM IMPRIMIR-DETALLE
+                   ADD 1 TO TOTAL-BAJO-MINIMA
+               END-IF
+               IF EDAD-NUM >= EDAD-MAXIMA
+                   IF CONTADOR-LINEAS >= MAXIMO-LINEAS-PAGINA
+                       PERFORM IMPRIMIR-ENCABEZADO
+                   END-IF
+                   MOVE 'EDAD DE JUBILACION' TO DET-MOTIVO
+                   PERFORM IMPRIMIR-DETALLE
+                   ADD 1 TO TOTAL-SOBRE-MAXIMA
+               END-IF
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+
+       IMPRIMIR-DETALLE.
+           MOVE EMPLEADOS-ID TO DET-ID.
+           MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO DET-APELLIDOS.
+           MOVE EMPLEADOS-EDAD TO DET-EDAD.
+           MOVE LINEA-DETALLE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO CONTADOR-LINEAS.
+
+       LEER-SIGUIENTE.
+           IF FIN-DEL-ARCHIVO NOT = '0'
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE '0' TO FIN-DEL-ARCHIVO
+               END-READ
+           END-IF.
+
+       IMPRIMIR-PIE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO LINEA-PIE1.
+           STRING 'Empleados bajo edad minima ('
+                   DELIMITED BY SIZE
+                  EDAD-MINIMA DELIMITED BY SIZE
+                  '): ' DELIMITED BY SIZE
+                  TOTAL-BAJO-MINIMA DELIMITED BY SIZE
+               INTO LINEA-PIE1.
+           MOVE LINEA-PIE1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO LINEA-PIE2.
+           STRING 'Empleados en edad de jubilacion ('
+                   DELIMITED BY SIZE
+                  EDAD-MAXIMA DELIMITED BY SIZE
+                  '+): ' DELIMITED BY SIZE
+                  TOTAL-SOBRE-MAXIMA DELIMITED BY SIZE
+               INTO LINEA-PIE2.
+           MOVE LINEA-PIE2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       END PROGRAM REPORTE-EDAD.
