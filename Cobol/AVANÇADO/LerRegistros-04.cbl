@@ -5,25 +5,101 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM-NAME.
+       PROGRAM-ID. LER-REGISTROS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-       SELECT OPTIONAL EMPEADOS-ARCHIVO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
        ASSIGN TO 'empleados.dat'
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS EMPLEADOS-STATUS.
+      *    Lote de control escrito por EscreverRegistros-02, usado
+      *    para conciliar el total agregado contra lo realmente leido.
+       SELECT OPTIONAL CONTROL-ARCHIVO
+       ASSIGN TO 'control.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CONTROL-STATUS.
+      *    Guarda el ultimo EMPLEADOS-ID mostrado para poder reanudar
+      *    la navegacion donde se dejo.
+       SELECT OPTIONAL CHECKPOINT-ARCHIVO
+       ASSIGN TO 'checkpoint.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-STATUS.
+      *    Salida delimitada por comas para exportar a hoja de calculo.
+       SELECT CSV-ARCHIVO
+       ASSIGN TO 'empleados.csv'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CSV-STATUS.
+      *    Maestro de departamentos (mismo archivo que mantiene
+      *    DepartamentosMaster-08), usado como lista de codigos para
+      *    el roster con subtotales por departamento (ver hallazgo de
+      *    revision sobre el maestro de departamentos incompleto).
+       SELECT OPTIONAL DEPARTAMENTOS-ARCHIVO
+       ASSIGN TO 'departamentos.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS DEPARTAMENTOS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  EMPEADOS-ARCHIVO.
-           01  EMPEADOS-REGISTRO.
-               05  EMPEADOS-ID PIC X(6).
-               05  EMPEADOS-NOMBRE PIC X(25).
-               05  EMPEADOS-APELLIDOS PIC X(35).
-               05  EMPEADOS-EDAD PIC X(3).
-               05  EMPEADOS-TELEFONO PIC X(9).
-               05  EMPEADOS-DIRECCION PIC X(35).
+       FD  EMPLEADOS-ARCHIVO.
+           01  EMPLEADOS-REGISTRO.
+               05  EMPLEADOS-ID PIC X(6).
+               05  EMPLEADOS-NOMBRE PIC X(25).
+               05  EMPLEADOS-APELLIDOS PIC X(35).
+               05  EMPLEADOS-EDAD PIC X(3).
+               05  EMPLEADOS-TELEFONO PIC X(9).
+               05  EMPLEADOS-DIRECCION.
+                   10  DIR-CALLE PIC X(20).
+                   10  DIR-CIUDAD PIC X(15).
+                   10  DIR-REGION PIC X(10).
+                   10  DIR-CODIGO-POSTAL PIC X(8).
+                   10  DIR-CODIGO-PAIS PIC X(2).
+      *                Tabla de referencia chica: paises soportados
+      *                hoy por nomina/envio de correspondencia.
+                       88  PAIS-VALIDO VALUES 'US' 'ES' 'MX' 'AR' 'BR'
+                           'CO' 'CL' 'PE'.
+               05  EMPLEADOS-ACTIVO PIC X.
+                   88  STATUS-ATIVO VALUE 'A'.
+                   88  STATUS-INATIVO VALUE 'I'.
+      *            'A' = activo, 'I' = inactivo (dado de baja)
+               05  EMPLEADOS-DEPARTAMENTO PIC X(4).
+               05  EMPLEADOS-SALARIO PIC 9(7)V99.
+               05  EMPLEADOS-DATA-CADASTRO PIC 9(8).
+               05  EMPLEADOS-TIPO PIC X.
+               05  EMPLEADOS-DATOS-TIPO PIC X(20).
+               05  EMPLEADOS-DATOS-PERMANENTE REDEFINES
+                       EMPLEADOS-DATOS-TIPO.
+                   10  PERM-FECHA-CONTRATACION PIC 9(8).
+                   10  FILLER PIC X(12).
+               05  EMPLEADOS-DATOS-CONTRATISTA REDEFINES
+                       EMPLEADOS-DATOS-TIPO.
+                   10  CONT-AGENCIA PIC X(12).
+                   10  CONT-FECHA-FIN-CONTRATO PIC 9(8).
+               05  EMPLEADOS-DATA-NASCIMENTO PIC 9(8).
+      *            La reserva FILLER de 20 bytes (req 041) se consumio
+      *            aqui para estructurar EMPLEADOS-DIRECCION (req 043)
+      *            sin cambiar el tamano total del registro.
+               05  EMPLEADOS-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (ver
+      *            req 049).
+
+       FD  CONTROL-ARCHIVO.
+           01  CONTROL-REGISTRO.
+               05  CONTROL-REGISTROS-ESCRITOS PIC 9(5).
+               05  CONTROL-FECHA-EJECUCION PIC 9(8).
+
+       FD  CHECKPOINT-ARCHIVO.
+           01  CHECKPOINT-REGISTRO PIC X(6).
+
+       FD  CSV-ARCHIVO.
+           01  CSV-LINEA PIC X(150).
+
+       FD  DEPARTAMENTOS-ARCHIVO.
+           01  DEPARTAMENTOS-REGISTRO.
+               05  DEPARTAMENTOS-CODIGO PIC X(4).
+               05  DEPARTAMENTOS-NOMBRE PIC X(30).
+               05  DEPARTAMENTOS-GERENTE-ID PIC 9(6).
 
        WORKING-STORAGE SECTION.
            01  PRESENTACION.
@@ -38,57 +114,284 @@
                05  TEXTO-TELEFONO PIC X(9) VALUE 'Telefono:'.
                05  MUESTRA-TELEFONO PIC X(10).
                05  TEXTO-DIRECCION PIC X(10) VALUE 'Direccion:'.
-               05  MUESTRA-DIRECCION PIC X(35).
+               05  MUESTRA-DIRECCION PIC X(55).
+               05  TEXTO-DEPARTAMENTO PIC X(6) VALUE 'Depto:'.
+               05  MUESTRA-DEPARTAMENTO PIC X(4).
+               05  TEXTO-SALARIO PIC X(8) VALUE 'Salario:'.
+               05  MUESTRA-SALARIO PIC ZZZ,ZZZ.99.
 
            01  FIN-DEL-ARCHIVO PIC X.
            01  MAXIMO-REGISTROS PIC 99.
            01  GUARDA-ENTER PIC X.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  CONTROL-STATUS PIC XX.
+           01  CHECKPOINT-STATUS PIC XX.
+           01  TOTAL-LEIDOS PIC 9(5) VALUE ZERO.
+           01  REANUDAR PIC X.
+           01  CHECKPOINT-ID PIC X(6) VALUE SPACE.
+           01  ULTIMO-ID-MOSTRADO PIC X(6) VALUE SPACE.
+           01  BUSCANDO-CHECKPOINT PIC X VALUE 'N'.
+           01  CSV-STATUS PIC XX.
+           01  MODO-CSV PIC X VALUE 'N'.
+
+           01  DEPARTAMENTOS-STATUS PIC XX.
+           01  FIN-DEPARTAMENTOS PIC X.
+           01  SUBTOTAL-CANTIDAD PIC 9(5).
+           01  SUBTOTAL-SALARIO PIC 9(9)V99.
+           01  SUBTOTAL-LINEA.
+               05  SUBTOTAL-LINEA-CODIGO PIC X(4).
+               05  FILLER PIC X(3) VALUE ' - '.
+               05  SUBTOTAL-LINEA-NOMBRE PIC X(30).
+               05  FILLER PIC X(13) VALUE ': empleados='.
+               05  SUBTOTAL-LINEA-CANTIDAD PIC ZZZZ9.
+               05  FILLER PIC X(10) VALUE ' salario=$'.
+               05  SUBTOTAL-LINEA-SALARIO PIC ZZZ,ZZZ,ZZ9.99.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           01  LK-OPERACION PIC X(10).
+      *        Operacion solicitada por el programa invocador (p.ej.
+      *        BaseDeDados-01); ver req 042.
+
+       PROCEDURE DIVISION USING LK-OPERACION.
 
        EMPIEZA-PROGRAMA.
+           PERFORM PREGUNTAR-MODO-SALIDA.
            PERFORM APERTURA-ARCHIVO.
            MOVE ZEROES TO MAXIMO-REGISTROS.
            MOVE '1' TO FIN-DEL-ARCHIVO.
+           PERFORM PREGUNTAR-REANUDAR.
            PERFORM LEE-SIGUIENTE-REGISTRO.
+           IF REANUDAR = 'S'
+               PERFORM AVANZAR-HASTA-CHECKPOINT
+           END-IF.
            PERFORM MUESTRA-REGISTROS
            UNTIL FIN-DEL-ARCHIVO = '0'.
            PERFORM CIERRE-ARCHIVO.
+           PERFORM GUARDAR-CHECKPOINT.
+           PERFORM RECONCILIAR-LOTE.
+           PERFORM REPORTE-SUBTOTAL-DEPARTAMENTOS.
+
+       PREGUNTAR-REANUDAR.
+      *    El archivo es LINE SEQUENTIAL (sin clave), asi que "reanudar"
+      *    se emula avanzando por lectura secuencial hasta pasar el
+      *    ultimo EMPLEADOS-ID mostrado, en vez de un START indexado.
+           MOVE 'N' TO REANUDAR.
+           OPEN INPUT CHECKPOINT-ARCHIVO.
+           IF CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-ARCHIVO
+               IF CHECKPOINT-STATUS = '00'
+                   MOVE CHECKPOINT-REGISTRO TO CHECKPOINT-ID
+                   DISPLAY 'Reanudar desde el ultimo ID mostrado ('
+                       CHECKPOINT-ID ')? (S/N)'
+                   ACCEPT REANUDAR
+               END-IF
+               CLOSE CHECKPOINT-ARCHIVO
+           ELSE
+               CLOSE CHECKPOINT-ARCHIVO
+           END-IF.
+
+       AVANZAR-HASTA-CHECKPOINT.
+           MOVE 'S' TO BUSCANDO-CHECKPOINT.
+           PERFORM UNTIL BUSCANDO-CHECKPOINT = 'N'
+                   OR FIN-DEL-ARCHIVO = '0'
+               IF EMPLEADOS-ID = CHECKPOINT-ID
+                   MOVE 'N' TO BUSCANDO-CHECKPOINT
+                   PERFORM LEE-SIGUIENTE-REGISTRO
+               ELSE
+                   PERFORM LEE-SIGUIENTE-REGISTRO
+               END-IF
+           END-PERFORM.
+
+       GUARDAR-CHECKPOINT.
+           IF ULTIMO-ID-MOSTRADO NOT = SPACE
+               OPEN OUTPUT CHECKPOINT-ARCHIVO
+               MOVE ULTIMO-ID-MOSTRADO TO CHECKPOINT-REGISTRO
+               WRITE CHECKPOINT-REGISTRO
+               CLOSE CHECKPOINT-ARCHIVO
+           END-IF.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+
+       PREGUNTAR-MODO-SALIDA.
+           DISPLAY 'Exportar a CSV en vez de pantalla? (S/N)'.
+           ACCEPT MODO-CSV.
+           IF MODO-CSV = 's'
+               MOVE 'S' TO MODO-CSV
+           END-IF.
+           IF MODO-CSV NOT = 'S'
+               MOVE 'N' TO MODO-CSV
+           END-IF.
 
        APERTURA-ARCHIVO.
-           OPEN INPUT EMPEADOS-ARCHIVO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM VERIFICAR-ESTADO-ARCHIVO.
+           IF MODO-CSV = 'S'
+               OPEN OUTPUT CSV-ARCHIVO
+           END-IF.
 
        CIERRE-ARCHIVO.
-           CLOSE EMPEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           IF MODO-CSV = 'S'
+               CLOSE CSV-ARCHIVO
+               DISPLAY 'Exportacion CSV escrita en empleados.csv'
+           END-IF.
+
+       VERIFICAR-ESTADO-ARCHIVO.
+      *    '05' = archivo opcional ausente; se trata como vacio.
+           IF EMPLEADOS-STATUS NOT = '00'
+                   AND EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS. STATUS ='
+                   EMPLEADOS-STATUS
+               GOBACK
+           END-IF.
 
        MUESTRA-REGISTROS.
-           PERFORM MUESTRA-CAMPOS.
+      *    Los empleados dados de baja se omiten del listado, pero
+      *    se cuentan igual para la conciliacion con el lote.
+           ADD 1 TO TOTAL-LEIDOS.
+           IF NOT STATUS-INATIVO
+               PERFORM MUESTRA-CAMPOS
+           END-IF.
            PERFORM LEE-SIGUIENTE-REGISTRO.
 
        MUESTRA-CAMPOS.
-           IF MAXIMO-REGISTROS = 10
-               PERFORM PULSAR-ENTER.
-           MOVE EMPEADOS-ID TO MUESTRA-ID.
-           MOVE EMPEADOS-NOMBRE TO MUESTRA-NOMBRE.
-           MOVE EMPEADOS-APELLIDOS TO MUESTRA-APELLIDOS.
-           MOVE EMPEADOS-EDAD TO MUESTRA-EDADE.
-           MOVE EMPEADOS-TELEFONO TO MUESTRA-TELEFONO.
-           MOVE EMPEADOS-DIRECCION TO MUESTRA-DIRECCION.
-           DISPLAY PRESENTACION.
-           ADD 1 TO MAXIMO-REGISTROS.
+           IF MODO-CSV = 'S'
+               PERFORM ESCRIBIR-LINEA-CSV
+           ELSE
+               IF MAXIMO-REGISTROS = 10
+                   PERFORM PULSAR-ENTER
+               END-IF
+               MOVE EMPLEADOS-ID TO MUESTRA-ID
+               MOVE EMPLEADOS-NOMBRE TO MUESTRA-NOMBRE
+               MOVE EMPLEADOS-APELLIDOS TO MUESTRA-APELLIDOS
+               MOVE EMPLEADOS-EDAD TO MUESTRA-EDADE
+               MOVE EMPLEADOS-TELEFONO TO MUESTRA-TELEFONO
+               STRING
+                   FUNCTION TRIM(DIR-CALLE) DELIMITED BY SIZE
+                   ', ' DELIMITED BY SIZE
+                   FUNCTION TRIM(DIR-CIUDAD) DELIMITED BY SIZE
+                   ', ' DELIMITED BY SIZE
+                   FUNCTION TRIM(DIR-REGION) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(DIR-CODIGO-POSTAL) DELIMITED BY SIZE
+                   ' (' DELIMITED BY SIZE
+                   DIR-CODIGO-PAIS DELIMITED BY SIZE
+                   ')' DELIMITED BY SIZE
+                   INTO MUESTRA-DIRECCION
+               END-STRING
+               MOVE EMPLEADOS-DEPARTAMENTO TO MUESTRA-DEPARTAMENTO
+               MOVE EMPLEADOS-SALARIO TO MUESTRA-SALARIO
+               DISPLAY PRESENTACION
+               ADD 1 TO MAXIMO-REGISTROS
+           END-IF.
+           MOVE EMPLEADOS-ID TO ULTIMO-ID-MOSTRADO.
+
+       ESCRIBIR-LINEA-CSV.
+      *    EMPLEADOS-ID, NOMBRE, APELLIDOS, EDAD, TELEFONO, DIRECCION
+      *    con los campos de texto entrecomillados para Excel.
+           STRING
+               EMPLEADOS-ID DELIMITED BY SIZE
+               ',"' DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-NOMBRE) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-APELLIDOS) DELIMITED BY SIZE
+               '",' DELIMITED BY SIZE
+               EMPLEADOS-EDAD DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               EMPLEADOS-TELEFONO DELIMITED BY SIZE
+               ',"' DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-CALLE) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-CIUDAD) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-REGION) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-CODIGO-POSTAL) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               DIR-CODIGO-PAIS DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO CSV-LINEA
+           END-STRING.
+           WRITE CSV-LINEA.
 
        LEE-SIGUIENTE-REGISTRO.
-           READ EMPEADOS-ARCHIVO NEXT RECORD
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
            AT END
            MOVE '0' TO FIN-DEL-ARCHIVO.
 
+       RECONCILIAR-LOTE.
+      *    Compara el lote de control de la ultima corrida de
+      *    EscreverRegistros-02 contra el total realmente leido aqui.
+           OPEN INPUT CONTROL-ARCHIVO.
+           IF CONTROL-STATUS = '00'
+               READ CONTROL-ARCHIVO
+               IF CONTROL-STATUS = '00'
+                   DISPLAY 'Lote de control: '
+                       CONTROL-REGISTROS-ESCRITOS
+                       ' registros agregados el '
+                       CONTROL-FECHA-EJECUCION
+                   DISPLAY 'Total de registros leidos ahora: '
+                       TOTAL-LEIDOS
+                   IF CONTROL-REGISTROS-ESCRITOS > TOTAL-LEIDOS
+                       DISPLAY 'ADVERTENCIA: el archivo tiene menos '
+                           'registros que el ultimo lote agregado.'
+                   END-IF
+               END-IF
+               CLOSE CONTROL-ARCHIVO
+           END-IF.
+
+      *    Roster con subtotales por departamento: por cada codigo
+      *    conocido en departamentos.dat, reabre empleados.dat y suma
+      *    cantidad/salario de los activos con ese codigo (mismo patron
+      *    de rebobinar-y-recontar que MOSTRAR-DESGLOSE-DEPARTAMENTO en
+      *    TendenciaHeadcount-17, en vez de una tabla OCCURS en
+      *    memoria).
+       REPORTE-SUBTOTAL-DEPARTAMENTOS.
+           OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+           IF DEPARTAMENTOS-STATUS = '05' OR DEPARTAMENTOS-STATUS = '35'
+               DISPLAY '(sin departamentos.dat; se omite el roster '
+                   'por departamento)'
+               CLOSE DEPARTAMENTOS-ARCHIVO
+           ELSE
+               DISPLAY '----- Subtotales por departamento -----'
+               MOVE 'N' TO FIN-DEPARTAMENTOS
+               PERFORM UNTIL FIN-DEPARTAMENTOS = 'S'
+                   READ DEPARTAMENTOS-ARCHIVO
+                       AT END
+                           MOVE 'S' TO FIN-DEPARTAMENTOS
+                       NOT AT END
+                           PERFORM CALCULAR-SUBTOTAL-DEPARTAMENTO
+                   END-READ
+               END-PERFORM
+               CLOSE DEPARTAMENTOS-ARCHIVO
+           END-IF.
+
+       CALCULAR-SUBTOTAL-DEPARTAMENTO.
+           MOVE ZERO TO SUBTOTAL-CANTIDAD.
+           MOVE ZERO TO SUBTOTAL-SALARIO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           MOVE '1' TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM UNTIL FIN-DEL-ARCHIVO = '0'
+               IF NOT STATUS-INATIVO
+                       AND EMPLEADOS-DEPARTAMENTO = DEPARTAMENTOS-CODIGO
+                   ADD 1 TO SUBTOTAL-CANTIDAD
+                   ADD EMPLEADOS-SALARIO TO SUBTOTAL-SALARIO
+               END-IF
+               PERFORM LEE-SIGUIENTE-REGISTRO
+           END-PERFORM.
+           CLOSE EMPLEADOS-ARCHIVO.
+           MOVE DEPARTAMENTOS-CODIGO TO SUBTOTAL-LINEA-CODIGO.
+           MOVE DEPARTAMENTOS-NOMBRE TO SUBTOTAL-LINEA-NOMBRE.
+           MOVE SUBTOTAL-CANTIDAD TO SUBTOTAL-LINEA-CANTIDAD.
+           MOVE SUBTOTAL-SALARIO TO SUBTOTAL-LINEA-SALARIO.
+           DISPLAY SUBTOTAL-LINEA.
+
        PULSAR-ENTER.
            DISPLAY
                'Presione la tecla ENTER para ver la seguinte pagina...'.
            ACCEPT GUARDA-ENTER.
            MOVE ZEROES TO MAXIMO-REGISTROS.
 
-       END PROGRAM PROGRAM-NAME.
+       END PROGRAM LER-REGISTROS.
