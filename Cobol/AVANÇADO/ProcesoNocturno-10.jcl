@@ -0,0 +1,39 @@
+//PROCESO  JOB (ACCT),'MANTENIMIENTO NOCTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Corrida nocturna del suite de EMPLEADOS-ARCHIVO:              *
+//*   PASO010 - agrega los registros capturados durante el dia    *
+//*   PASO020 - migra empleados.dat al maestro indexado           *
+//*   PASO030 - imprime el roster final                           *
+//* Cada paso usa COND para que una corrida fallida (RC >= 4)     *
+//* frene la cadena antes de reportar un roster desactualizado.   *
+//*--------------------------------------------------------------*
+//*        ESCREVER-REGISTROS ya no se puede invocar directo: req 042
+//*        le agrego PROCEDURE DIVISION USING LK-OPERACION para que
+//*        BaseDeDados-01 lo CALL, y un PGM con USING no compila como
+//*        ejecutable (cobc: "executable program requested but
+//*        PROCEDURE/ENTRY has USING clause"). ESCREVER-REGISTROS-BATCH
+//*        es el mismo CALL que hace ROTINA-AGREGAR, sin LINKAGE propia.
+//PASO010  EXEC PGM=ESCREVER-REGISTROS-BATCH
+//STEPLIB  DD DSN=EMPLEADOS.CARGA.LOADLIB,DISP=SHR
+//EMPLEADO DD DSN=EMPLEADOS.DATOS.EMPLEADOS,DISP=SHR
+//CONTROL  DD DSN=EMPLEADOS.DATOS.CONTROL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=EMPLEADOS.ENTRADA.ALTAS,DISP=SHR
+//*
+//PASO020  EXEC PGM=MIGRAR-REGISTROS,COND=(4,GE,PASO010)
+//STEPLIB  DD DSN=EMPLEADOS.CARGA.LOADLIB,DISP=SHR
+//EMPLEADO DD DSN=EMPLEADOS.DATOS.EMPLEADOS,DISP=SHR
+//INDEXADO DD DSN=EMPLEADOS.DATOS.INDEXADO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PASO030  EXEC PGM=REPORT-EMPLEADOS,COND=((4,GE,PASO010),
+//             (4,GE,PASO020))
+//STEPLIB  DD DSN=EMPLEADOS.CARGA.LOADLIB,DISP=SHR
+//*        REPORT-EMPLEADOS lee EMPLEADOS-ARCHIVO como ORGANIZATION
+//*        IS INDEXED (via Archivo-fisico.cbl), asi que el DD debe
+//*        apuntar al maestro indexado que arma PASO020, no al
+//*        secuencial que PASO010 produce.
+//EMPLEADO DD DSN=EMPLEADOS.DATOS.INDEXADO,DISP=SHR
+//REPORTE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
