@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Respaldo periodico de empleados.dat (indexado) en un
+      *          archivo plano fechado (empleados-AAAAMMDD.dat), y
+      *          registra cada corrida en snapshots_control.dat para
+      *          que TendenciaHeadcount-17 pueda recorrer la serie de
+      *          respaldos historicos. Pensado para correr una vez por
+      *          periodo (ver ProcesoNocturno-10.jcl).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SNAPSHOT-HEADCOUNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Origen: el mismo empleados.dat indexado que mantiene
+      *    RegistrosIndexados-05. LOCK MODE EXCLUSIVE porque lo
+      *    comparte con EscreverRegistros-02, RegistrosIndexados-05 y
+      *    CargaMasiva-15 (ver req 044).
+           COPY 'Archivo-fisico.cbl'.
+
+      *    Destino: nombre calculado en tiempo de ejecucion
+      *    (empleados-AAAAMMDD.dat). ASSIGN DYNAMIC toma el nombre del
+      *    contenido de WS-SNAPSHOT-NOMBRE al momento del OPEN, en vez
+      *    del nombre fijo que usa el resto de los SELECT de este
+      *    repositorio (no habia precedente de archivo con nombre
+      *    variable antes de este request).
+           SELECT SNAPSHOT-ARCHIVO
+           ASSIGN DYNAMIC WS-SNAPSHOT-NOMBRE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SNAPSHOT-STATUS.
+
+      *    Bitacora de snapshots tomados, uno por linea, para que el
+      *    reporte de tendencia sepa que archivos fechados existen sin
+      *    tener que listar el directorio (mismo rol que CONTROL-
+      *    ARCHIVO en EscreverRegistros-02, pero en modo EXTEND porque
+      *    aqui se acumula una linea por corrida en vez de sobre-
+      *    escribir la ultima).
+           SELECT OPTIONAL CONTROL-SNAPSHOTS
+           ASSIGN TO 'snapshots_control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'Archivo-logico.cbl'.
+
+      *    Copia plana de EMPLEADOS-REGISTRO: mismos campos, pero
+      *    EMPLEADOS-SALARIO en DISPLAY en vez de COMP-3 (mismo ajuste
+      *    que ya usan SEQ-REGISTRO/IDX-REGISTRO para archivos
+      *    LINE SEQUENTIAL).
+       FD  SNAPSHOT-ARCHIVO.
+           01  SNAP-REGISTRO.
+               05  SNAP-ID PIC 9(6).
+               05  SNAP-NOMBRE PIC X(25).
+               05  SNAP-APELLIDOS PIC X(35).
+               05  SNAP-EDAD PIC 9(3).
+               05  SNAP-TELEFONO PIC X(9).
+               05  SNAP-DIRECCION.
+                   10  SNAP-DIR-CALLE PIC X(20).
+                   10  SNAP-DIR-CIUDAD PIC X(15).
+                   10  SNAP-DIR-REGION PIC X(10).
+                   10  SNAP-DIR-CODIGO-POSTAL PIC X(8).
+                   10  SNAP-DIR-CODIGO-PAIS PIC X(2).
+               05  SNAP-ACTIVO PIC X.
+               05  SNAP-DEPARTAMENTO PIC X(4).
+               05  SNAP-SALARIO PIC 9(7)V99.
+               05  SNAP-DATA-CADASTRO PIC 9(8).
+               05  SNAP-TIPO PIC X.
+               05  SNAP-DATOS-TIPO PIC X(20).
+               05  SNAP-DATA-NASCIMENTO PIC 9(8).
+               05  SNAP-GERENTE-ID PIC 9(6).
+
+       FD  CONTROL-SNAPSHOTS.
+           01  CONTROL-SNAP-REGISTRO.
+               05  CONTROL-SNAP-FECHA PIC 9(8).
+               05  CONTROL-SNAP-ARCHIVO PIC X(22).
+               05  CONTROL-SNAP-TOTAL PIC 9(5).
+               05  CONTROL-SNAP-ACTIVOS PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  SNAPSHOT-STATUS PIC XX.
+           01  CONTROL-STATUS PIC XX.
+           01  FIN-ARCHIVO PIC X VALUE 'N'.
+           01  WS-SNAPSHOT-NOMBRE PIC X(22).
+           01  FECHA-HOY PIC 9(8).
+           01  TOTAL-HEADCOUNT PIC 9(5) VALUE ZERO.
+           01  TOTAL-ACTIVOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF EMPLEADOS-STATUS = '61'
+               DISPLAY 'Archivo en uso por otro proceso. Intenta de '
+                   'nuevo mas tarde.'
+               STOP RUN
+           END-IF.
+           IF EMPLEADOS-STATUS = '05' OR EMPLEADOS-STATUS = '35'
+               DISPLAY 'No existe empleados.dat; no hay nada que '
+                   'respaldar.'
+               STOP RUN
+           END-IF.
+           IF EMPLEADOS-STATUS NOT = '00'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM ARMAR-NOMBRE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-ARCHIVO.
+           IF SNAPSHOT-STATUS NOT = '00'
+               DISPLAY 'Error de archivo SNAPSHOT-ARCHIVO. STATUS ='
+                   SNAPSHOT-STATUS
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF.
+           PERFORM COPIAR-TODOS-LOS-REGISTROS.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE SNAPSHOT-ARCHIVO.
+           PERFORM REGISTRAR-EN-CONTROL.
+           DISPLAY 'Snapshot creado: ' WS-SNAPSHOT-NOMBRE.
+           DISPLAY 'Headcount total : ' TOTAL-HEADCOUNT.
+           DISPLAY 'Activos         : ' TOTAL-ACTIVOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ARMAR-NOMBRE-SNAPSHOT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY.
+           STRING 'empleados-' DELIMITED BY SIZE
+                  FECHA-HOY DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+               INTO WS-SNAPSHOT-NOMBRE.
+
+      *    Recorrido completo del indexado en orden de EMPLEADOS-ID
+      *    (mismo patron de START con LOW-VALUES que usa
+      *    CALCULAR-SIGUIENTE-ID-EMERGENCIA / BUSCAR-APELLIDO-PARCIAL
+      *    en RegistrosIndexados-05).
+       COPIAR-TODOS-LOS-REGISTROS.
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE 'S' TO FIN-ARCHIVO
+           END-START.
+           PERFORM UNTIL FIN-ARCHIVO = 'S'
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIN-ARCHIVO
+                   NOT AT END
+                       PERFORM ESCRIBIR-RENGLON-SNAPSHOT
+               END-READ
+           END-PERFORM.
+
+       ESCRIBIR-RENGLON-SNAPSHOT.
+           MOVE EMPLEADOS-ID TO SNAP-ID.
+           MOVE EMPLEADOS-NOMBRE TO SNAP-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO SNAP-APELLIDOS.
+           MOVE EMPLEADOS-EDAD TO SNAP-EDAD.
+           MOVE EMPLEADOS-TELEFONO TO SNAP-TELEFONO.
+           MOVE EMPLEADOS-DIRECCION TO SNAP-DIRECCION.
+           MOVE EMPLEADOS-ACTIVO TO SNAP-ACTIVO.
+           MOVE EMPLEADOS-DEPARTAMENTO TO SNAP-DEPARTAMENTO.
+           MOVE EMPLEADOS-SALARIO TO SNAP-SALARIO.
+           MOVE EMPLEADOS-DATA-CADASTRO TO SNAP-DATA-CADASTRO.
+           MOVE EMPLEADOS-TIPO TO SNAP-TIPO.
+           MOVE EMPLEADOS-DATOS-TIPO TO SNAP-DATOS-TIPO.
+           MOVE EMPLEADOS-DATA-NASCIMENTO TO SNAP-DATA-NASCIMENTO.
+           MOVE EMPLEADOS-GERENTE-ID TO SNAP-GERENTE-ID.
+           WRITE SNAP-REGISTRO.
+           ADD 1 TO TOTAL-HEADCOUNT.
+           IF STATUS-ATIVO
+               ADD 1 TO TOTAL-ACTIVOS
+           END-IF.
+
+       REGISTRAR-EN-CONTROL.
+           OPEN EXTEND CONTROL-SNAPSHOTS.
+      *    SELECT OPTIONAL + archivo ausente da STATUS '05' al abrir
+      *    EXTEND (no '35') en este build de GnuCOBOL; se toleran
+      *    ambos.
+           IF CONTROL-STATUS = '35' OR CONTROL-STATUS = '05'
+               OPEN OUTPUT CONTROL-SNAPSHOTS
+           END-IF.
+           IF CONTROL-STATUS NOT = '00'
+               DISPLAY 'Error de archivo CONTROL-SNAPSHOTS. STATUS ='
+                   CONTROL-STATUS
+               STOP RUN
+           END-IF.
+           MOVE FECHA-HOY TO CONTROL-SNAP-FECHA.
+           MOVE WS-SNAPSHOT-NOMBRE TO CONTROL-SNAP-ARCHIVO.
+           MOVE TOTAL-HEADCOUNT TO CONTROL-SNAP-TOTAL.
+           MOVE TOTAL-ACTIVOS TO CONTROL-SNAP-ACTIVOS.
+           WRITE CONTROL-SNAP-REGISTRO.
+           CLOSE CONTROL-SNAPSHOTS.
+
+       END PROGRAM SNAPSHOT-HEADCOUNT.
