@@ -5,16 +5,45 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM-NAME.
+       PROGRAM-ID. ESCREVER-REGISTROS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
       *    Arquivo visico empleados.dat
+      *    LOCK MODE EXCLUSIVE: RegistrosIndexados-05 tambien abre
+      *    empleados.dat y puede correr al mismo tiempo en un servidor
+      *    compartido; con esto un segundo OPEN falla con STATUS '61'
+      *    en vez de dejar a los dos corriendo sobre el mismo archivo
+      *    (ver req 044).
            SELECT OPTIONAL EMPLEADOS-ARCHIVO
            ASSIGN TO 'empleados.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS EMPLEADOS-STATUS.
       *    Sera organizado uma linha apos a outar
+      *    Control de lotes: cuantos registros se agregaron en esta
+      *    corrida y cuando, para que LerRegistros-04 pueda conciliar.
+           SELECT CONTROL-ARCHIVO
+           ASSIGN TO 'control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-STATUS.
+      *    Bandera de reinicio: se reescribe antes y despues de cada
+      *    WRITE para que una corrida interrumpida (caida de terminal,
+      *    abend) pueda decirle al operador cuantos registros
+      *    sobrevivieron en vez de dejarlo en duda.
+           SELECT OPTIONAL RESTART-ARCHIVO
+           ASSIGN TO 'restart.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESTART-STATUS.
+      *    Maestro de departamentos (mismo archivo que mantiene
+      *    DepartamentosMaster-08), usado para validar el codigo de
+      *    depto capturado en OBTENER-CAMPOS (ver hallazgo de revision
+      *    sobre departamentos sin validar).
+           SELECT OPTIONAL DEPARTAMENTOS-ARCHIVO
+           ASSIGN TO 'departamentos.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DEPARTAMENTOS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +55,66 @@
                05 EMPLEADOS-APELLIDOS PIC X(35).
                05 EMPLEADOS-EDAD PIC X(3).
                05 EMPLEADOS-TELEFONO PIC X(9).
-               05 EMPLEADOS-DIRECCION PIC X(35).
+               05 EMPLEADOS-DIRECCION.
+                   10 DIR-CALLE PIC X(20).
+                   10 DIR-CIUDAD PIC X(15).
+                   10 DIR-REGION PIC X(10).
+                   10 DIR-CODIGO-POSTAL PIC X(8).
+                   10 DIR-CODIGO-PAIS PIC X(2).
+      *                Tabla de referencia chica: paises soportados
+      *                hoy por nomina/envio de correspondencia.
+                       88 PAIS-VALIDO VALUES 'US' 'ES' 'MX' 'AR' 'BR'
+                           'CO' 'CL' 'PE'.
+               05 EMPLEADOS-ACTIVO PIC X VALUE 'A'.
+                   88 STATUS-ATIVO VALUE 'A'.
+                   88 STATUS-INATIVO VALUE 'I'.
+               05 EMPLEADOS-DEPARTAMENTO PIC X(4).
+      *            Codigo de departamento (ver DEPARTAMENTOS-MASTER)
+               05 EMPLEADOS-SALARIO PIC 9(7)V99.
+               05 EMPLEADOS-DATA-CADASTRO PIC 9(8).
+      *            Fecha de alta (AAAAMMDD), asignada automaticamente
+               05 EMPLEADOS-TIPO PIC X VALUE 'P'.
+                   88 TIPO-PERMANENTE VALUE 'P'.
+                   88 TIPO-CONTRATISTA VALUE 'C'.
+               05 EMPLEADOS-DATOS-TIPO PIC X(20).
+               05 EMPLEADOS-DATOS-PERMANENTE REDEFINES
+                       EMPLEADOS-DATOS-TIPO.
+                   10 PERM-FECHA-CONTRATACION PIC 9(8).
+                   10 FILLER PIC X(12).
+               05 EMPLEADOS-DATOS-CONTRATISTA REDEFINES
+                       EMPLEADOS-DATOS-TIPO.
+                   10 CONT-AGENCIA PIC X(12).
+                   10 CONT-FECHA-FIN-CONTRATO PIC 9(8).
+               05 EMPLEADOS-DATA-NASCIMENTO PIC 9(8).
+      *            Fecha de nacimiento (AAAAMMDD); el reporte de
+      *            roster recalcula EMPLEADOS-EDAD a partir de esta
+      *            fecha en vez de confiar en la edad tecleada.
+      *            La reserva FILLER de 20 bytes (req 041) se consumio
+      *            aqui para estructurar EMPLEADOS-DIRECCION (req 043)
+      *            sin cambiar el tamano total del registro.
+               05 EMPLEADOS-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (tope
+      *            del organigrama). Validado contra los ID ya
+      *            guardados en el archivo al capturarse (ver req
+      *            049).
+
+       FD  CONTROL-ARCHIVO.
+           01 CONTROL-REGISTRO.
+               05 CONTROL-REGISTROS-ESCRITOS PIC 9(5).
+               05 CONTROL-FECHA-EJECUCION PIC 9(8).
+
+       FD  RESTART-ARCHIVO.
+           01 RESTART-REGISTRO.
+               05 RESTART-ESTADO PIC X.
+      *            'P' = WRITE en progreso, 'C' = confirmado (commit)
+               05 RESTART-ID PIC X(6).
+               05 RESTART-CONTADOR PIC 9(5).
+
+       FD  DEPARTAMENTOS-ARCHIVO.
+           01  DEPARTAMENTOS-REGISTRO.
+               05  DEPARTAMENTOS-CODIGO PIC X(4).
+               05  DEPARTAMENTOS-NOMBRE PIC X(30).
+               05  DEPARTAMENTOS-GERENTE-ID PIC 9(6).
 
       * Variables
        WORKING-STORAGE SECTION.
@@ -42,70 +130,507 @@
                   VALUE 'Introduce un número de teléfono: '.
               01  DIRECCION PIC X(25)
                   VALUE 'Introduce una dirección: '.
+              01  CALLE-TXT PIC X(16)
+                  VALUE 'Calle y numero: '.
+              01  CIUDAD-TXT PIC X(8)
+                  VALUE 'Ciudad: '.
+              01  REGION-TXT PIC X(25)
+                  VALUE 'Region/provincia/estado: '.
+              01  CODIGO-POSTAL-TXT PIC X(15)
+                  VALUE 'Codigo postal: '.
+              01  CODIGO-PAIS-TXT PIC X(42)
+                  VALUE 'Codigo de pais (US,ES,MX,AR,BR,CO,CL,PE): '.
+              01  PAIS-VALIDO-FLAG PIC X.
+              01  DEPARTAMENTO PIC X(30)
+                  VALUE 'Introduce el codigo de depto: '.
+              01  SALARIO-TXT PIC X(24)
+                  VALUE 'Introduce el salario: '.
+              01  TIPO-TXT PIC X(24)
+                  VALUE 'Tipo (P=perm, C=contr): '.
+              01  AGENCIA-TXT PIC X(22)
+                  VALUE 'Introduce la agencia: '.
+              01  FECHA-FIN-TXT PIC X(32)
+                  VALUE 'Fecha fin de contrato AAAAMMDD: '.
+              01  NACIMIENTO-TXT PIC X(32)
+                  VALUE 'Fecha de nacimiento AAAAMMDD: '.
 
               01  SI-NO PIC X.
+                  88  RESPOSTA-SIM VALUE 'S'.
+                  88  RESPOSTA-NAO VALUE 'N'.
               01  ENTRADA PIC X.
+              01  CONFIRMAR PIC X.
+              01  GUARDAR-REGISTRO PIC X.
+              01  EDAD-VALIDA PIC X.
+              01  EDAD-NUM PIC 9(3).
+              01  SALARIO-ENTRADA PIC X(12).
+              01  SALARIO-VALIDO PIC X.
+              01  TIPO-VALIDO PIC X.
+              01  NACIMIENTO-VALIDO PIC X.
+              01  GERENTE-TXT PIC X(31)
+                  VALUE 'ID del gerente (0 si no tiene):'.
+              01  GERENTE-ID-ENTRADA PIC 9(6).
+              01  GERENTE-VALIDO PIC X.
+              01  GERENTE-EXISTE PIC X VALUE 'N'.
+              01  FIN-VERIFICACION-GERENTE PIC X.
+              01  GUARDA-REGISTRO-GERENTE PIC X(190).
+
+              01  DEPARTAMENTO-VALIDO PIC X.
+              01  DEPARTAMENTO-ENCONTRADO PIC X.
+              01  FIN-DEPARTAMENTOS PIC X.
 
-       PROCEDURE DIVISION.
+              01  EMPLEADOS-STATUS PIC XX.
+              01  CONTROL-STATUS PIC XX.
+              01  RESTART-STATUS PIC XX.
+              01  DEPARTAMENTOS-STATUS PIC XX.
+              01  REGISTROS-AGREGADOS PIC 9(5) VALUE ZERO.
+              01  ID-DUPLICADO PIC X VALUE 'N'.
+              01  FIN-VERIFICACION PIC X.
+              01  NOMBRE-DUPLICADO PIC X VALUE 'N'.
+      *       FUNCTION LENGTH(EMPLEADOS-REGISTRO) = 190 bytes (antes
+      *       de req 049 eran 184; el X(129) anterior de RG-RESTO ya
+      *       estaba corto desde antes y truncaba salario/alta/tipo/
+      *       nascimento al restaurar el registro en VERIFICAR-
+      *       DUPLICADO - corregido de paso al tocar esta linea).
+              01  REGISTRO-GUARDADO.
+                  05  RG-ID PIC X(6).
+                  05  RG-RESTO PIC X(184).
+                  05  RG-CAMPOS REDEFINES RG-RESTO.
+                      10  RG-NOMBRE PIC X(25).
+                      10  RG-APELLIDOS PIC X(35).
+                      10  FILLER PIC X(124).
+
+       LINKAGE SECTION.
+           01  LK-OPERACION PIC X(10).
+      *        Operacion solicitada por el programa invocador (p.ej.
+      *        BaseDeDados-01); no se ramifica sobre ella todavia
+      *        porque este programa solo ofrece una operacion, pero
+      *        queda disponible para cuando CALLers necesiten pasar
+      *        mas de una (ver req 042).
+
+       PROCEDURE DIVISION USING LK-OPERACION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
            PERFORM PROCEDIMIENTO-DE-APERTURA.
            MOVE 'S' TO SI-NO.
-           PERFORM AGREGAR-REGISTROS UNTIL SI-NO = 'N'.
+           PERFORM AGREGAR-REGISTROS UNTIL RESPOSTA-NAO.
            PERFORM PROCEDIMIENTO-DE-CIERRE.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
 
        PROCEDIMIENTO-DE-APERTURA.
            OPEN EXTEND EMPLEADOS-ARCHIVO.
       *                Oque sera quardado no arquivo.
       *                Se o arquivo nao existir ele o cria
       *                Se nao ele apenas o abre
+           PERFORM VERIFICAR-ESTADO-ARCHIVO.
+           PERFORM VERIFICAR-REINICIO.
+
+       VERIFICAR-REINICIO.
+      *    Si quedo una bandera 'P' de una corrida anterior que nunca
+      *    llego a confirmarse, avisa al operador cuantos registros
+      *    se habian confirmado hasta ese punto.
+           OPEN INPUT RESTART-ARCHIVO.
+           IF RESTART-STATUS = '00'
+               READ RESTART-ARCHIVO
+                   AT END
+                       CONTINUE
+               END-READ
+               IF RESTART-ESTADO = 'P'
+                   DISPLAY 'Aviso: la corrida anterior se interrumpio '
+                       'mientras se escribia el ID ' RESTART-ID '.'
+                   DISPLAY 'Registros confirmados antes de la '
+                       'interrupcion: ' RESTART-CONTADOR
+               END-IF
+               CLOSE RESTART-ARCHIVO
+           END-IF.
+
+       VERIFICAR-ESTADO-ARCHIVO.
+      *    '61' = otro proceso ya tiene empleados.dat abierto bajo
+      *    LOCK MODE EXCLUSIVE (ver req 044).
+           IF EMPLEADOS-STATUS = '61'
+               DISPLAY 'Archivo en uso por otro proceso. Intenta de '
+                   'nuevo mas tarde.'
+               GOBACK
+           END-IF.
+      *    '05' = archivo opcional creado recien al abrir EXTEND.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               GOBACK
+           END-IF.
 
        PROCEDIMIENTO-DE-CIERRE.
            CLOSE EMPLEADOS-ARCHIVO.
+           DISPLAY 'Registros agregados en esta sesion: '
+               REGISTROS-AGREGADOS.
+           PERFORM ESCRIBIR-CONTROL-LOTE.
+
+       ESCRIBIR-CONTROL-LOTE.
+      *    Lote de control para que LerRegistros-04 concilie el total
+      *    de esta corrida contra lo que realmente cuenta al leer.
+           OPEN OUTPUT CONTROL-ARCHIVO.
+           IF CONTROL-STATUS NOT = '00'
+               DISPLAY 'Error de archivo CONTROL-ARCHIVO. STATUS ='
+                   CONTROL-STATUS
+               GOBACK
+           END-IF.
+           MOVE REGISTROS-AGREGADOS TO CONTROL-REGISTROS-ESCRITOS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CONTROL-FECHA-EJECUCION.
+           WRITE CONTROL-REGISTRO.
+           CLOSE CONTROL-ARCHIVO.
 
        AGREGAR-REGISTROS.
            MOVE 'N' TO ENTRADA.
            PERFORM OBTENER-CAMPOS UNTIL ENTRADA = 'S'.
-           PERFORM ESCRIBIR-REGISTRO.
+           PERFORM CONFIRMAR-GUARDADO.
+           IF GUARDAR-REGISTRO = 'S'
+               PERFORM VERIFICAR-DUPLICADO
+               IF ID-DUPLICADO = 'S'
+                   DISPLAY 'Ya existe un registro con el ID '
+                       EMPLEADOS-ID '. No se guardara.'
+               ELSE
+                   IF NOMBRE-DUPLICADO = 'S'
+                       DISPLAY 'Aviso: ya existe un empleado con el '
+                           'mismo nombre y apellidos. Verifique '
+                           'que no sea la misma persona.'
+                   END-IF
+                   PERFORM MARCAR-EN-PROGRESO
+                   PERFORM ESCRIBIR-REGISTRO
+                   ADD 1 TO REGISTROS-AGREGADOS
+                   PERFORM MARCAR-COMMITEADO
+               END-IF
+           END-IF.
            PERFORM REINICIAR.
 
+       CONFIRMAR-GUARDADO.
+      *    Permite descartar el registro recien capturado sin
+      *    guardarlo (salir sin guardar), antes de escribirlo.
+           DISPLAY '¿Guardar este registro? (S=si, Q=descartar)'.
+           ACCEPT CONFIRMAR.
+           EVALUATE CONFIRMAR
+               WHEN 'S'
+               WHEN 's'
+                   MOVE 'S' TO GUARDAR-REGISTRO
+               WHEN OTHER
+                   MOVE 'N' TO GUARDAR-REGISTRO
+                   DISPLAY 'Registro descartado sin guardar.'
+           END-EVALUATE.
+
+       VERIFICAR-DUPLICADO.
+      *    Como el archivo es SEQUENTIAL (no indexado), el unico
+      *    modo de chequear el ID es releerlo completo antes de
+      *    escribir; se cierra EXTEND y se reabre al terminar.
+           MOVE EMPLEADOS-REGISTRO TO REGISTRO-GUARDADO.
+           MOVE 'N' TO ID-DUPLICADO.
+           MOVE 'N' TO NOMBRE-DUPLICADO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           MOVE '1' TO FIN-VERIFICACION.
+           PERFORM UNTIL FIN-VERIFICACION = '0'
+               READ EMPLEADOS-ARCHIVO
+                   AT END
+                       MOVE '0' TO FIN-VERIFICACION
+                   NOT AT END
+                       IF EMPLEADOS-ID = RG-ID
+                           MOVE 'S' TO ID-DUPLICADO
+                           MOVE '0' TO FIN-VERIFICACION
+                       END-IF
+                       IF EMPLEADOS-NOMBRE = RG-NOMBRE
+                               AND EMPLEADOS-APELLIDOS = RG-APELLIDOS
+                           MOVE 'S' TO NOMBRE-DUPLICADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADOS-ARCHIVO.
+           OPEN EXTEND EMPLEADOS-ARCHIVO.
+           MOVE REGISTRO-GUARDADO TO EMPLEADOS-REGISTRO.
+
        OBTENER-CAMPOS.
            MOVE SPACE TO EMPLEADOS-REGISTRO.
+           MOVE 'A' TO EMPLEADOS-ACTIVO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EMPLEADOS-DATA-CADASTRO.
            DISPLAY IDENTIFICADOR ' ? '.
            ACCEPT EMPLEADOS-ID.
            DISPLAY NOMBRE ' ? '.
            ACCEPT EMPLEADOS-NOMBRE.
+           PERFORM UNTIL EMPLEADOS-NOMBRE IS ALPHABETIC
+               DISPLAY 'El nombre solo puede contener letras y espacios'
+               DISPLAY NOMBRE ' ? '
+               ACCEPT EMPLEADOS-NOMBRE
+           END-PERFORM.
            DISPLAY APELLIDOS ' ? '.
            ACCEPT EMPLEADOS-APELLIDOS.
+           PERFORM UNTIL EMPLEADOS-APELLIDOS NOT = SPACE
+                   AND EMPLEADOS-APELLIDOS IS ALPHABETIC
+               DISPLAY 'Los apellidos solo pueden contener letras y '
+                   'espacios, y no pueden quedar en blanco.'
+               DISPLAY APELLIDOS ' ? '
+               ACCEPT EMPLEADOS-APELLIDOS
+           END-PERFORM.
            DISPLAY EDAD ' ? '.
            ACCEPT EMPLEADOS-EDAD.
+           PERFORM VALIDAR-EDAD UNTIL EDAD-VALIDA = 'S'.
            DISPLAY TELEFONO ' ? '.
            ACCEPT EMPLEADOS-TELEFONO.
-           DISPLAY DIRECCION ' ? '.
-           ACCEPT EMPLEADOS-DIRECCION.
+           PERFORM UNTIL EMPLEADOS-TELEFONO IS NUMERIC
+               DISPLAY 'Telefono invalido: introduce 9 digitos, sin '
+                   'letras ni guiones.'
+               DISPLAY TELEFONO ' ? '
+               ACCEPT EMPLEADOS-TELEFONO
+           END-PERFORM.
+           PERFORM OBTENER-DIRECCION.
+           MOVE 'N' TO DEPARTAMENTO-VALIDO.
+           PERFORM VALIDAR-DEPARTAMENTO UNTIL DEPARTAMENTO-VALIDO = 'S'.
+           DISPLAY SALARIO-TXT ' ? '.
+           ACCEPT SALARIO-ENTRADA.
+           PERFORM VALIDAR-SALARIO UNTIL SALARIO-VALIDO = 'S'.
+           MOVE 'N' TO TIPO-VALIDO.
+           PERFORM OBTENER-TIPO UNTIL TIPO-VALIDO = 'S'.
+           MOVE 'N' TO NACIMIENTO-VALIDO.
+           PERFORM OBTENER-NACIMIENTO UNTIL NACIMIENTO-VALIDO = 'S'.
+           MOVE 'N' TO GERENTE-VALIDO.
+           PERFORM VALIDAR-GERENTE UNTIL GERENTE-VALIDO = 'S'.
            PERFORM CONTINUAR.
+
+      *    Direccion estructurada (calle/ciudad/region/codigo postal/
+      *    pais) en vez de un solo campo de texto libre; el codigo de
+      *    pais se valida contra la tabla de referencia chica definida
+      *    como 88-levels sobre DIR-CODIGO-PAIS (ver req 043).
+       OBTENER-DIRECCION.
+           DISPLAY CALLE-TXT ' ? '.
+           ACCEPT DIR-CALLE.
+           PERFORM UNTIL DIR-CALLE NOT = SPACE
+               DISPLAY 'La calle no puede quedar en blanco.'
+               DISPLAY CALLE-TXT ' ? '
+               ACCEPT DIR-CALLE
+           END-PERFORM.
+           DISPLAY CIUDAD-TXT ' ? '.
+           ACCEPT DIR-CIUDAD.
+           PERFORM UNTIL DIR-CIUDAD NOT = SPACE
+               DISPLAY 'La ciudad no puede quedar en blanco.'
+               DISPLAY CIUDAD-TXT ' ? '
+               ACCEPT DIR-CIUDAD
+           END-PERFORM.
+           DISPLAY REGION-TXT ' ? '.
+           ACCEPT DIR-REGION.
+           DISPLAY CODIGO-POSTAL-TXT ' ? '.
+           ACCEPT DIR-CODIGO-POSTAL.
+           MOVE 'N' TO PAIS-VALIDO-FLAG.
+           PERFORM VALIDAR-PAIS UNTIL PAIS-VALIDO-FLAG = 'S'.
+
+       VALIDAR-PAIS.
+           DISPLAY CODIGO-PAIS-TXT ' ? '.
+           ACCEPT DIR-CODIGO-PAIS.
+           MOVE FUNCTION UPPER-CASE(DIR-CODIGO-PAIS) TO DIR-CODIGO-PAIS.
+           IF PAIS-VALIDO
+               MOVE 'S' TO PAIS-VALIDO-FLAG
+           ELSE
+               DISPLAY 'Codigo de pais no reconocido.'
+           END-IF.
+
+      *    Fecha de nacimiento para que el roster pueda recalcular la
+      *    edad en vez de depender de lo que se tecleo en EDAD.
+       OBTENER-NACIMIENTO.
+           DISPLAY NACIMIENTO-TXT ' ? '.
+           ACCEPT EMPLEADOS-DATA-NASCIMENTO.
+           IF EMPLEADOS-DATA-NASCIMENTO IS NOT NUMERIC
+               DISPLAY 'Fecha invalida: introduce solo digitos '
+                   'AAAAMMDD.'
+           ELSE
+               MOVE 'S' TO NACIMIENTO-VALIDO
+           END-IF.
+
+      *    Gerente directo: CERO = sin gerente (tope del organigrama).
+      *    Como el archivo es SEQUENTIAL (no indexado), la existencia
+      *    del ID se valida con el mismo recorrido completo que usa
+      *    VERIFICAR-DUPLICADO, en vez de un READ con INVALID KEY;
+      *    se respalda y restaura EMPLEADOS-REGISTRO con GUARDA-
+      *    REGISTRO-GERENTE para no perder los campos ya capturados
+      *    mientras se relee el archivo.
+       VALIDAR-GERENTE.
+           DISPLAY GERENTE-TXT.
+           ACCEPT GERENTE-ID-ENTRADA.
+           EVALUATE TRUE
+               WHEN GERENTE-ID-ENTRADA = ZEROES
+                   MOVE ZEROES TO EMPLEADOS-GERENTE-ID
+                   MOVE 'S' TO GERENTE-VALIDO
+               WHEN GERENTE-ID-ENTRADA = EMPLEADOS-ID
+                   DISPLAY 'Un empleado no puede ser su propio '
+                       'gerente.'
+               WHEN OTHER
+                   MOVE EMPLEADOS-REGISTRO TO GUARDA-REGISTRO-GERENTE
+                   MOVE 'N' TO GERENTE-EXISTE
+                   CLOSE EMPLEADOS-ARCHIVO
+                   OPEN INPUT EMPLEADOS-ARCHIVO
+                   MOVE '1' TO FIN-VERIFICACION-GERENTE
+                   PERFORM UNTIL FIN-VERIFICACION-GERENTE = '0'
+                       READ EMPLEADOS-ARCHIVO
+                           AT END
+                               MOVE '0' TO FIN-VERIFICACION-GERENTE
+                           NOT AT END
+                               IF EMPLEADOS-ID = GERENTE-ID-ENTRADA
+                                   MOVE 'S' TO GERENTE-EXISTE
+                                   MOVE '0' TO FIN-VERIFICACION-GERENTE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE EMPLEADOS-ARCHIVO
+                   OPEN EXTEND EMPLEADOS-ARCHIVO
+                   MOVE GUARDA-REGISTRO-GERENTE TO EMPLEADOS-REGISTRO
+                   IF GERENTE-EXISTE = 'S'
+                       MOVE GERENTE-ID-ENTRADA TO EMPLEADOS-GERENTE-ID
+                       MOVE 'S' TO GERENTE-VALIDO
+                   ELSE
+                       DISPLAY 'No existe un empleado con el ID de '
+                           'gerente ' GERENTE-ID-ENTRADA '.'
+                   END-IF
+           END-EVALUATE.
+
+      *    Valida el codigo de depto contra departamentos.dat (mismo
+      *    patron de rebobinar-y-recontar que usa VALIDAR-GERENTE arriba
+      *    para GERENTE-ID-ENTRADA). Si no existe departamentos.dat
+      *    todavia, se acepta cualquier codigo no blanco para no
+      *    bloquear el alta antes de que DepartamentosMaster-08 haya
+      *    corrido al menos una vez.
+       VALIDAR-DEPARTAMENTO.
+           DISPLAY DEPARTAMENTO ' ? '.
+           ACCEPT EMPLEADOS-DEPARTAMENTO.
+           IF EMPLEADOS-DEPARTAMENTO = SPACE
+               DISPLAY 'El codigo de departamento no puede quedar en '
+                   'blanco.'
+           ELSE
+               OPEN INPUT DEPARTAMENTOS-ARCHIVO
+               IF DEPARTAMENTOS-STATUS = '05' OR
+                       DEPARTAMENTOS-STATUS = '35'
+                   MOVE 'S' TO DEPARTAMENTO-VALIDO
+                   CLOSE DEPARTAMENTOS-ARCHIVO
+               ELSE
+                   MOVE 'N' TO DEPARTAMENTO-ENCONTRADO
+                   MOVE 'N' TO FIN-DEPARTAMENTOS
+                   PERFORM UNTIL FIN-DEPARTAMENTOS = 'S'
+                           OR DEPARTAMENTO-ENCONTRADO = 'S'
+                       READ DEPARTAMENTOS-ARCHIVO
+                           AT END
+                               MOVE 'S' TO FIN-DEPARTAMENTOS
+                           NOT AT END
+                               IF DEPARTAMENTOS-CODIGO =
+                                       EMPLEADOS-DEPARTAMENTO
+                                   MOVE 'S' TO DEPARTAMENTO-ENCONTRADO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE DEPARTAMENTOS-ARCHIVO
+                   IF DEPARTAMENTO-ENCONTRADO = 'S'
+                       MOVE 'S' TO DEPARTAMENTO-VALIDO
+                   ELSE
+                       DISPLAY 'El codigo de departamento no existe en '
+                           'departamentos.dat.'
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    REDEFINES EMPLEADOS-DATOS-TIPO segun P (permanente, guarda
+      *    la fecha de contratacion) o C (contratista, guarda la
+      *    agencia y la fecha de fin de contrato).
+       OBTENER-TIPO.
+           DISPLAY TIPO-TXT ' ? '.
+           ACCEPT EMPLEADOS-TIPO.
+           EVALUATE FUNCTION UPPER-CASE(EMPLEADOS-TIPO)
+               WHEN 'P'
+                   MOVE 'P' TO EMPLEADOS-TIPO
+                   MOVE EMPLEADOS-DATA-CADASTRO
+                       TO PERM-FECHA-CONTRATACION
+                   MOVE 'S' TO TIPO-VALIDO
+               WHEN 'C'
+                   MOVE 'C' TO EMPLEADOS-TIPO
+                   DISPLAY AGENCIA-TXT ' ? '
+                   ACCEPT CONT-AGENCIA
+                   DISPLAY FECHA-FIN-TXT ' ? '
+                   ACCEPT CONT-FECHA-FIN-CONTRATO
+                   MOVE 'S' TO TIPO-VALIDO
+               WHEN OTHER
+                   DISPLAY 'Tipo invalido: introduce P o C.'
+           END-EVALUATE.
       *    Coloca os registros em seus lugares
 
+       VALIDAR-EDAD.
+      *    Rechaza edades no numericas o fuera del rango 16-99.
+           MOVE 'N' TO EDAD-VALIDA.
+           IF EMPLEADOS-EDAD IS NOT NUMERIC
+               DISPLAY 'Edad invalida: introduce solo digitos.'
+               DISPLAY EDAD ' ? '
+               ACCEPT EMPLEADOS-EDAD
+           ELSE
+               COMPUTE EDAD-NUM = FUNCTION NUMVAL(EMPLEADOS-EDAD)
+               IF EDAD-NUM < 16 OR EDAD-NUM > 99
+                   DISPLAY 'Edad fuera de rango (16-99).'
+                   DISPLAY EDAD ' ? '
+                   ACCEPT EMPLEADOS-EDAD
+               ELSE
+                   MOVE 'S' TO EDAD-VALIDA
+               END-IF
+           END-IF.
+
+       VALIDAR-SALARIO.
+      *    Rechaza salarios no numericos o negativos.
+           MOVE 'N' TO SALARIO-VALIDO.
+           IF SALARIO-ENTRADA IS NOT NUMERIC
+               DISPLAY 'Salario invalido: introduce solo digitos.'
+               DISPLAY SALARIO-TXT ' ? '
+               ACCEPT SALARIO-ENTRADA
+           ELSE
+               COMPUTE EMPLEADOS-SALARIO =
+                   FUNCTION NUMVAL(SALARIO-ENTRADA)
+               MOVE 'S' TO SALARIO-VALIDO
+           END-IF.
+
        CONTINUAR.
            MOVE 'S' TO ENTRADA.
            IF  EMPLEADOS-NOMBRE = SPACE
                MOVE 'N' TO ENTRADA.
 
+       MARCAR-EN-PROGRESO.
+           OPEN OUTPUT RESTART-ARCHIVO.
+           MOVE 'P' TO RESTART-ESTADO.
+           MOVE EMPLEADOS-ID TO RESTART-ID.
+           MOVE REGISTROS-AGREGADOS TO RESTART-CONTADOR.
+           WRITE RESTART-REGISTRO.
+           CLOSE RESTART-ARCHIVO.
+
+       MARCAR-COMMITEADO.
+           OPEN OUTPUT RESTART-ARCHIVO.
+           MOVE 'C' TO RESTART-ESTADO.
+           MOVE EMPLEADOS-ID TO RESTART-ID.
+           MOVE REGISTROS-AGREGADOS TO RESTART-CONTADOR.
+           WRITE RESTART-REGISTRO.
+           CLOSE RESTART-ARCHIVO.
+
        ESCRIBIR-REGISTRO.
            WRITE EMPLEADOS-REGISTRO.
       *    Escreve dentro do arquivo logico
       *    que depois sera quardado no fisico
 
        REINICIAR.
-           DISPLAY '?Desea almacenar otro registro en la base de datos?'.
-           ACCEPT SI-NO.
-           IF SI-NO = 's'
-               MOVE 'S' TO SI-NO.
-           IF SI-NO NOT = 'S'
-               MOVE 'N' TO SI-NO.
-
-       END PROGRAM PROGRAM-NAME.
+      *    Vuelve a preguntar ante cualquier respuesta que no sea S/N
+      *    en vez de asumir 'N' en silencio (req 019).
+           MOVE 'X' TO SI-NO.
+           PERFORM UNTIL SI-NO = 'S' OR SI-NO = 'N'
+               DISPLAY
+               '?Desea almacenar otro registro en la base de datos?'
+               ACCEPT SI-NO
+               EVALUATE SI-NO
+                   WHEN 'S'
+                   WHEN 's'
+                       MOVE 'S' TO SI-NO
+                   WHEN 'N'
+                   WHEN 'n'
+                       MOVE 'N' TO SI-NO
+                   WHEN OTHER
+                       DISPLAY 'Respuesta invalida. Responda S o N.'
+               END-EVALUATE
+           END-PERFORM.
+
+       END PROGRAM ESCREVER-REGISTROS.
