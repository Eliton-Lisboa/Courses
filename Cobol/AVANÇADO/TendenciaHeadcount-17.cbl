@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lee la serie de snapshots fechados que deja
+      *          SnapshotHeadcount-16 en snapshots_control.dat y
+      *          muestra la tendencia de headcount (y desglose por
+      *          departamento) a lo largo del tiempo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TENDENCIA-HEADCOUNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Bitacora de corridas de SnapshotHeadcount-16: una linea por
+      *    snapshot tomado, en orden cronologico.
+           SELECT OPTIONAL CONTROL-SNAPSHOTS
+           ASSIGN TO 'snapshots_control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-STATUS.
+
+      *    Maestro de departamentos (mismo archivo que mantiene
+      *    DepartamentosMaster-08), usado como lista de codigos para
+      *    el desglose, ya que este repositorio no tiene tablas en
+      *    memoria (OCCURS) para ese proposito.
+           SELECT OPTIONAL DEPARTAMENTOS-ARCHIVO
+           ASSIGN TO 'departamentos.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DEPARTAMENTOS-STATUS.
+
+      *    Snapshot fechado individual (nombre variable, uno por
+      *    registro de CONTROL-SNAPSHOTS). Mismo layout plano que
+      *    escribe SnapshotHeadcount-16.
+           SELECT SNAPSHOT-ARCHIVO
+           ASSIGN DYNAMIC WS-SNAPSHOT-NOMBRE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SNAPSHOT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-SNAPSHOTS.
+           01  CONTROL-SNAP-REGISTRO.
+               05  CONTROL-SNAP-FECHA PIC 9(8).
+               05  CONTROL-SNAP-ARCHIVO PIC X(22).
+               05  CONTROL-SNAP-TOTAL PIC 9(5).
+               05  CONTROL-SNAP-ACTIVOS PIC 9(5).
+
+       FD  DEPARTAMENTOS-ARCHIVO.
+           01  DEPARTAMENTOS-REGISTRO.
+               05  DEPARTAMENTOS-CODIGO PIC X(4).
+               05  DEPARTAMENTOS-NOMBRE PIC X(30).
+
+       FD  SNAPSHOT-ARCHIVO.
+           01  SNAP-REGISTRO.
+               05  SNAP-ID PIC 9(6).
+               05  SNAP-NOMBRE PIC X(25).
+               05  SNAP-APELLIDOS PIC X(35).
+               05  SNAP-EDAD PIC 9(3).
+               05  SNAP-TELEFONO PIC X(9).
+               05  SNAP-DIRECCION.
+                   10  SNAP-DIR-CALLE PIC X(20).
+                   10  SNAP-DIR-CIUDAD PIC X(15).
+                   10  SNAP-DIR-REGION PIC X(10).
+                   10  SNAP-DIR-CODIGO-POSTAL PIC X(8).
+                   10  SNAP-DIR-CODIGO-PAIS PIC X(2).
+               05  SNAP-ACTIVO PIC X.
+               05  SNAP-DEPARTAMENTO PIC X(4).
+               05  SNAP-SALARIO PIC 9(7)V99.
+               05  SNAP-DATA-CADASTRO PIC 9(8).
+               05  SNAP-TIPO PIC X.
+               05  SNAP-DATOS-TIPO PIC X(20).
+               05  SNAP-DATA-NASCIMENTO PIC 9(8).
+               05  SNAP-GERENTE-ID PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+           01  CONTROL-STATUS PIC XX.
+           01  DEPARTAMENTOS-STATUS PIC XX.
+           01  SNAPSHOT-STATUS PIC XX.
+           01  FIN-CONTROL PIC X VALUE 'N'.
+           01  FIN-DEPARTAMENTOS PIC X VALUE 'N'.
+           01  WS-SNAPSHOT-NOMBRE PIC X(22).
+           01  HUBO-SNAPSHOTS PIC X VALUE 'N'.
+           01  HUBO-DEPARTAMENTOS PIC X VALUE 'N'.
+
+           01  BARRA-CHART PIC X(50).
+           01  BARRA-LONGITUD PIC 9(3).
+           01  INDICE-BARRA PIC 9(3).
+
+           01  CONTEO-DEPARTAMENTO PIC 9(5).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT CONTROL-SNAPSHOTS.
+           IF CONTROL-STATUS = '05' OR CONTROL-STATUS = '35'
+               DISPLAY 'Todavia no hay snapshots registrados. '
+                   'Corre SnapshotHeadcount-16 primero.'
+               STOP RUN
+           END-IF.
+           IF CONTROL-STATUS NOT = '00'
+               DISPLAY 'Error de archivo CONTROL-SNAPSHOTS. STATUS ='
+                   CONTROL-STATUS
+               STOP RUN
+           END-IF.
+           DISPLAY '===== Tendencia de headcount ====='.
+           PERFORM MOSTRAR-TENDENCIA.
+           CLOSE CONTROL-SNAPSHOTS.
+           IF HUBO-SNAPSHOTS = 'N'
+               DISPLAY 'No hay renglones en snapshots_control.dat.'
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       MOSTRAR-TENDENCIA.
+           PERFORM LEER-CONTROL-SIGUIENTE.
+           PERFORM UNTIL FIN-CONTROL = 'S'
+               MOVE 'S' TO HUBO-SNAPSHOTS
+               PERFORM MOSTRAR-RENGLON-TENDENCIA
+               PERFORM MOSTRAR-DESGLOSE-DEPARTAMENTO
+               PERFORM LEER-CONTROL-SIGUIENTE
+           END-PERFORM.
+
+       LEER-CONTROL-SIGUIENTE.
+           READ CONTROL-SNAPSHOTS
+               AT END
+                   MOVE 'S' TO FIN-CONTROL
+           END-READ.
+
+      *    Barra de asteriscos escalada (1 asterisco por cada 2
+      *    empleados, hasta 50 caracteres) para dar una vista rapida
+      *    de la tendencia sin depender de graficos externos.
+       MOSTRAR-RENGLON-TENDENCIA.
+           MOVE SPACES TO BARRA-CHART.
+           COMPUTE BARRA-LONGITUD =
+               CONTROL-SNAP-TOTAL / 2.
+           IF BARRA-LONGITUD > 50
+               MOVE 50 TO BARRA-LONGITUD
+           END-IF.
+           PERFORM VARYING INDICE-BARRA FROM 1 BY 1
+                   UNTIL INDICE-BARRA > BARRA-LONGITUD
+               MOVE '*' TO BARRA-CHART(INDICE-BARRA:1)
+           END-PERFORM.
+           DISPLAY CONTROL-SNAP-FECHA ' | headcount='
+               CONTROL-SNAP-TOTAL ' activos=' CONTROL-SNAP-ACTIVOS
+               ' ' BARRA-CHART.
+
+      *    Desglose por departamento del snapshot de este renglon:
+      *    por cada codigo conocido en departamentos.dat, reabre el
+      *    archivo fechado y cuenta cuantos registros tienen ese
+      *    departamento (mismo patron de rebobinar-y-recontar que usa
+      *    BUSCAR-ID-EN-SEQ en ReconciliarArchivos-13, en vez de una
+      *    tabla OCCURS en memoria).
+       MOSTRAR-DESGLOSE-DEPARTAMENTO.
+           MOVE CONTROL-SNAP-ARCHIVO TO WS-SNAPSHOT-NOMBRE.
+           OPEN INPUT SNAPSHOT-ARCHIVO.
+           IF SNAPSHOT-STATUS NOT = '00'
+               DISPLAY '    (no se pudo abrir ' WS-SNAPSHOT-NOMBRE
+                   ' para el desglose)'
+           ELSE
+               CLOSE SNAPSHOT-ARCHIVO
+               OPEN INPUT DEPARTAMENTOS-ARCHIVO
+               IF DEPARTAMENTOS-STATUS = '05' OR
+                       DEPARTAMENTOS-STATUS = '35'
+                   DISPLAY '    (sin departamentos.dat; se omite '
+                       'el desglose)'
+               ELSE
+                   MOVE 'N' TO FIN-DEPARTAMENTOS
+                   MOVE 'N' TO HUBO-DEPARTAMENTOS
+                   PERFORM LEER-DEPARTAMENTO-SIGUIENTE
+                   PERFORM UNTIL FIN-DEPARTAMENTOS = 'S'
+                       MOVE 'S' TO HUBO-DEPARTAMENTOS
+                       PERFORM CONTAR-DEPARTAMENTO-EN-SNAPSHOT
+                       PERFORM LEER-DEPARTAMENTO-SIGUIENTE
+                   END-PERFORM
+                   CLOSE DEPARTAMENTOS-ARCHIVO
+                   IF HUBO-DEPARTAMENTOS = 'N'
+                       DISPLAY '    (sin departamentos dados de '
+                           'alta para el desglose)'
+                   END-IF
+               END-IF
+           END-IF.
+
+       LEER-DEPARTAMENTO-SIGUIENTE.
+           READ DEPARTAMENTOS-ARCHIVO
+               AT END
+                   MOVE 'S' TO FIN-DEPARTAMENTOS
+           END-READ.
+
+       CONTAR-DEPARTAMENTO-EN-SNAPSHOT.
+           MOVE ZERO TO CONTEO-DEPARTAMENTO.
+           OPEN INPUT SNAPSHOT-ARCHIVO.
+           PERFORM UNTIL SNAPSHOT-STATUS = '10'
+               READ SNAPSHOT-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE '10' TO SNAPSHOT-STATUS
+                   NOT AT END
+                       IF SNAP-DEPARTAMENTO = DEPARTAMENTOS-CODIGO
+                           ADD 1 TO CONTEO-DEPARTAMENTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE SNAPSHOT-ARCHIVO.
+           DISPLAY '    ' DEPARTAMENTOS-CODIGO ' '
+               DEPARTAMENTOS-NOMBRE ': ' CONTEO-DEPARTAMENTO.
+
+       END PROGRAM TENDENCIA-HEADCOUNT.
