@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADISTICAS-EDAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Lee el maestro indexado que mantiene RegistrosIndexados-05,
+      *    no la copia LINE SEQUENTIAL de EscreverRegistros-02 (ver
+      *    hallazgo de revision sobre el split de organizaciones).
+           COPY 'Archivo-fisico.cbl'.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'Archivo-logico.cbl'.
+
+       WORKING-STORAGE SECTION.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  FIN-DEL-ARCHIVO PIC X VALUE '1'.
+           01  EDAD-NUM PIC 9(3).
+
+      *    Acumuladores por rango de edad, al estilo de los
+      *    acumuladores ADD ... GIVING de Somar-08.
+           01  CONTADOR-MENOS-20 PIC 9(5) VALUE ZERO.
+           01  CONTADOR-20S PIC 9(5) VALUE ZERO.
+           01  CONTADOR-30S PIC 9(5) VALUE ZERO.
+           01  CONTADOR-40S PIC 9(5) VALUE ZERO.
+           01  CONTADOR-50-MAS PIC 9(5) VALUE ZERO.
+           01  TOTAL-EMPLEADOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARCHIVO.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM CLASIFICAR-REGISTROS UNTIL FIN-DEL-ARCHIVO = '0'.
+           PERFORM CERRAR-ARCHIVO.
+           PERFORM IMPRIMIR-RESUMEN.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ABRIR-ARCHIVO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               STOP RUN
+           END-IF.
+      *    Recorrido completo del indexado en orden de EMPLEADOS-ID
+      *    (mismo patron START con LOW-VALUES que SnapshotHeadcount-16
+      *    / OrgChart-18).
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE '0' TO FIN-DEL-ARCHIVO
+           END-START.
+
+       CERRAR-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       LEER-SIGUIENTE.
+           IF FIN-DEL-ARCHIVO NOT = '0'
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE '0' TO FIN-DEL-ARCHIVO
+               END-READ
+           END-IF.
+
+       CLASIFICAR-REGISTROS.
+      *    Los empleados dados de baja no cuentan para el headcount.
+           IF NOT STATUS-INATIVO AND EMPLEADOS-EDAD IS NUMERIC
+               MOVE EMPLEADOS-EDAD TO EDAD-NUM
+               ADD 1 TO TOTAL-EMPLEADOS GIVING TOTAL-EMPLEADOS
+               EVALUATE TRUE
+                   WHEN EDAD-NUM < 20
+                       ADD 1 TO CONTADOR-MENOS-20
+                           GIVING CONTADOR-MENOS-20
+                   WHEN EDAD-NUM < 30
+                       ADD 1 TO CONTADOR-20S GIVING CONTADOR-20S
+                   WHEN EDAD-NUM < 40
+                       ADD 1 TO CONTADOR-30S GIVING CONTADOR-30S
+                   WHEN EDAD-NUM < 50
+                       ADD 1 TO CONTADOR-40S GIVING CONTADOR-40S
+                   WHEN OTHER
+                       ADD 1 TO CONTADOR-50-MAS
+                           GIVING CONTADOR-50-MAS
+               END-EVALUATE
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY '===== Headcount por rango de edad ====='.
+           DISPLAY 'Menores de 20 : ' CONTADOR-MENOS-20.
+           DISPLAY '20 a 29       : ' CONTADOR-20S.
+           DISPLAY '30 a 39       : ' CONTADOR-30S.
+           DISPLAY '40 a 49       : ' CONTADOR-40S.
+           DISPLAY '50 o mas      : ' CONTADOR-50-MAS.
+           DISPLAY '-------------------------------------'.
+           DISPLAY 'Total activos : ' TOTAL-EMPLEADOS.
+
+       END PROGRAM ESTADISTICAS-EDAD.
