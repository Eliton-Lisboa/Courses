@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Migra empleados.dat (SEQUENTIAL) hacia el archivo
+      *          indexado usado por RegistrosIndexados-05.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRAR-REGISTROS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Origen: el archivo secuencial que llena ESCREVER-REGISTROS.
+           SELECT OPTIONAL EMPLEADOS-ARCHIVO-SEQ
+           ASSIGN TO 'empleados.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Destino: archivo indexado, con nombre propio para no
+      *    chocar con el archivo secuencial de origen (ver req 035
+      *    para la reconciliacion definitiva de nombres).
+           SELECT OPTIONAL EMPLEADOS-ARCHIVO-IDX
+           ASSIGN TO 'empleados_indexado.dat'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS EMPLEADOS-IDX-ID
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS EMPLEADOS-IDX-STATUS.
+
+           SELECT RECHAZOS-ARCHIVO
+           ASSIGN TO 'migracion_rechazos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS-ARCHIVO-SEQ.
+           01  SEQ-REGISTRO.
+               05  SEQ-ID PIC X(6).
+               05  SEQ-NOMBRE PIC X(25).
+               05  SEQ-APELLIDOS PIC X(35).
+               05  SEQ-EDAD PIC X(3).
+               05  SEQ-TELEFONO PIC X(9).
+               05  SEQ-DIRECCION.
+                   10  SEQ-DIR-CALLE PIC X(20).
+                   10  SEQ-DIR-CIUDAD PIC X(15).
+                   10  SEQ-DIR-REGION PIC X(10).
+                   10  SEQ-DIR-CODIGO-POSTAL PIC X(8).
+                   10  SEQ-DIR-CODIGO-PAIS PIC X(2).
+               05  SEQ-ACTIVO PIC X.
+               05  SEQ-DEPARTAMENTO PIC X(4).
+               05  SEQ-SALARIO PIC 9(7)V99.
+               05  SEQ-DATA-CADASTRO PIC 9(8).
+               05  SEQ-TIPO PIC X.
+               05  SEQ-DATOS-TIPO PIC X(20).
+               05  SEQ-DATA-NASCIMENTO PIC 9(8).
+      *            La reserva FILLER de 20 bytes (req 041) se consumio
+      *            aqui para estructurar SEQ-DIRECCION (req 043) sin
+      *            cambiar el tamano total del registro.
+               05  SEQ-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (ver
+      *            req 049).
+
+       FD  EMPLEADOS-ARCHIVO-IDX.
+           01  IDX-REGISTRO.
+               05  EMPLEADOS-IDX-ID PIC 9(6).
+               05  IDX-NOMBRE PIC X(25).
+               05  IDX-APELLIDOS PIC X(35).
+               05  IDX-EDAD PIC 9(3).
+               05  IDX-TELEFONO PIC X(9).
+               05  IDX-DIRECCION.
+                   10  IDX-DIR-CALLE PIC X(20).
+                   10  IDX-DIR-CIUDAD PIC X(15).
+                   10  IDX-DIR-REGION PIC X(10).
+                   10  IDX-DIR-CODIGO-POSTAL PIC X(8).
+                   10  IDX-DIR-CODIGO-PAIS PIC X(2).
+               05  IDX-ACTIVO PIC X.
+               05  IDX-DEPARTAMENTO PIC X(4).
+               05  IDX-SALARIO PIC 9(7)V99 COMP-3.
+               05  IDX-DATA-CADASTRO PIC 9(8).
+               05  IDX-TIPO PIC X.
+               05  IDX-DATOS-TIPO PIC X(20).
+               05  IDX-DATA-NASCIMENTO PIC 9(8).
+      *            La reserva FILLER de 20 bytes (req 041) se consumio
+      *            aqui para estructurar IDX-DIRECCION (req 043) sin
+      *            cambiar el tamano total del registro.
+               05  IDX-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (ver
+      *            req 049).
+
+       FD  RECHAZOS-ARCHIVO.
+           01  LINEA-RECHAZO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  FIN-ARCHIVO PIC X VALUE '1'.
+           01  EMPLEADOS-IDX-STATUS PIC XX.
+           01  TOTAL-LEIDOS PIC 9(5) VALUE ZERO.
+           01  TOTAL-MIGRADOS PIC 9(5) VALUE ZERO.
+           01  TOTAL-RECHAZADOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT EMPLEADOS-ARCHIVO-SEQ.
+           OPEN OUTPUT EMPLEADOS-ARCHIVO-IDX.
+           OPEN OUTPUT RECHAZOS-ARCHIVO.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM MIGRAR-REGISTROS UNTIL FIN-ARCHIVO = '0'.
+           CLOSE EMPLEADOS-ARCHIVO-SEQ.
+           CLOSE EMPLEADOS-ARCHIVO-IDX.
+           CLOSE RECHAZOS-ARCHIVO.
+           DISPLAY 'Leidos: ' TOTAL-LEIDOS
+               ' Migrados: ' TOTAL-MIGRADOS
+               ' Rechazados: ' TOTAL-RECHAZADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEER-SIGUIENTE.
+           READ EMPLEADOS-ARCHIVO-SEQ
+               AT END
+                   MOVE '0' TO FIN-ARCHIVO
+               NOT AT END
+                   ADD 1 TO TOTAL-LEIDOS
+           END-READ.
+
+       MIGRAR-REGISTROS.
+           IF SEQ-ID IS NOT NUMERIC
+               PERFORM RECHAZAR-REGISTRO
+           ELSE
+               COMPUTE EMPLEADOS-IDX-ID = FUNCTION NUMVAL(SEQ-ID)
+               MOVE SEQ-NOMBRE TO IDX-NOMBRE
+               MOVE SEQ-APELLIDOS TO IDX-APELLIDOS
+               COMPUTE IDX-EDAD = FUNCTION NUMVAL(SEQ-EDAD)
+               MOVE SEQ-TELEFONO TO IDX-TELEFONO
+               MOVE SEQ-DIRECCION TO IDX-DIRECCION
+               MOVE SEQ-ACTIVO TO IDX-ACTIVO
+               MOVE SEQ-DEPARTAMENTO TO IDX-DEPARTAMENTO
+               MOVE SEQ-SALARIO TO IDX-SALARIO
+               MOVE SEQ-DATA-CADASTRO TO IDX-DATA-CADASTRO
+               MOVE SEQ-TIPO TO IDX-TIPO
+               MOVE SEQ-DATOS-TIPO TO IDX-DATOS-TIPO
+               MOVE SEQ-DATA-NASCIMENTO TO IDX-DATA-NASCIMENTO
+               MOVE SEQ-GERENTE-ID TO IDX-GERENTE-ID
+               WRITE IDX-REGISTRO
+                   INVALID KEY
+                       PERFORM RECHAZAR-REGISTRO
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-MIGRADOS
+               END-WRITE
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+
+       RECHAZAR-REGISTRO.
+           ADD 1 TO TOTAL-RECHAZADOS.
+           MOVE SPACES TO LINEA-RECHAZO.
+           STRING 'ID invalido o duplicado: ' DELIMITED BY SIZE
+                  SEQ-ID DELIMITED BY SIZE
+               INTO LINEA-RECHAZO.
+           WRITE LINEA-RECHAZO.
+
+       END PROGRAM MIGRAR-REGISTROS.
