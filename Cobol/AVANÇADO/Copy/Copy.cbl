@@ -10,14 +10,14 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-       COPY 'Archivo-fisico.cbl'
+       COPY 'Archivo-fisico.cbl'.
 
        DATA DIVISION.
        FILE SECTION.
-       COPY 'Archivo-logico.cbl'
+       COPY 'Archivo-logico.cbl'.
 
        WORKING-STORAGE SECTION.
-           01  INDENTIFICADOR PIC X(36)
+           01  IDENTIFICADOR PIC X(36)
                VALUE 'Introduce un ID del nuevo empleados:'.
            01  NOMBRE PIC X(33)
                VALUE 'Introduce un Nombre de empleado:'.
@@ -32,6 +32,9 @@
 
            01  SI-NO PIC X.
            01  ENTRADA PIC X.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  EDAD-VALIDA PIC X.
+           01  EDAD-NUM PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -47,10 +50,26 @@
            STOP RUN.
 
        PROCEDIMENTO-DE-APERTURA.
-           OPEN I-O EMPEADOS-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+      *    SELECT OPTIONAL + archivo ausente da STATUS '05' al abrir
+      *    I-O (no '35') en este build de GnuCOBOL; se toleran ambos.
+           IF EMPLEADOS-STATUS = '35' OR EMPLEADOS-STATUS = '05'
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+           PERFORM VERIFICAR-ESTADO-ARCHIVO.
+
+       VERIFICAR-ESTADO-ARCHIVO.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               STOP RUN
+           END-IF.
 
        PROCEDIMENTO-DE-CIERRE.
-           CLOSE EMPEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
 
        AGREGAR-REGISTROS.
            MOVE 'N' TO ENTRADA.
@@ -69,6 +88,7 @@
            ACCEPT EMPLEADOS-APELLIDOS.
            DISPLAY EDAD.
            ACCEPT EMPLEADOS-EDAD.
+           PERFORM VALIDAR-EDAD UNTIL EDAD-VALIDA = 'S'.
            DISPLAY TELEFONO.
            ACCEPT EMPLEADOS-TELEFONO
            DISPLAY DIRECCION.
@@ -80,16 +100,49 @@
            IF  EMPLEADOS-NOMBRE = SPACE
            MOVE "N" TO ENTRADA.
 
+       VALIDAR-EDAD.
+      *    Rechaza edades no numericas o fuera del rango 16-99.
+           MOVE 'N' TO EDAD-VALIDA.
+           IF EMPLEADOS-EDAD IS NOT NUMERIC
+               DISPLAY 'Edad invalida: introduce solo digitos.'
+               DISPLAY EDAD
+               ACCEPT EMPLEADOS-EDAD
+           ELSE
+               COMPUTE EDAD-NUM = FUNCTION NUMVAL(EMPLEADOS-EDAD)
+               IF EDAD-NUM < 16 OR EDAD-NUM > 99
+                   DISPLAY 'Edad fuera de rango (16-99).'
+                   DISPLAY EDAD
+                   ACCEPT EMPLEADOS-EDAD
+               ELSE
+                   MOVE 'S' TO EDAD-VALIDA
+               END-IF
+           END-IF.
+
        ESCRIBIR-REGISTRO.
-           WRITE EMPLEADOS-REGISTRO.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY 'Ya existe un registro con el ID '
+                       EMPLEADOS-ID '. No se guardara.'
+           END-WRITE.
 
        REINICIAR.
-           DISPLAY
-           'Desea almacenar otro registro en la base de datos?'.
-           ACCEPT SI-NO.
-           IF SI-NO = "s"
-               MOVE "S" TO SI-NO.
-           IF SI-NO NOT = "S"
-               MOVE "N" TO SI-NO.
+      *    Vuelve a preguntar ante cualquier respuesta que no sea S/N
+      *    en vez de asumir 'N' en silencio (req 019).
+           MOVE "X" TO SI-NO.
+           PERFORM UNTIL SI-NO = "S" OR SI-NO = "N"
+               DISPLAY
+               'Desea almacenar otro registro en la base de datos?'
+               ACCEPT SI-NO
+               EVALUATE SI-NO
+                   WHEN "S"
+                   WHEN "s"
+                       MOVE "S" TO SI-NO
+                   WHEN "N"
+                   WHEN "n"
+                       MOVE "N" TO SI-NO
+                   WHEN OTHER
+                       DISPLAY "Respuesta invalida. Responda S o N."
+               END-EVALUATE
+           END-PERFORM.
 
        END PROGRAM PROGRAM-NAME.
