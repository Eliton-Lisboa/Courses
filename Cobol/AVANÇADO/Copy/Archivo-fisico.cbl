@@ -0,0 +1,8 @@
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO 'empleados.dat'
+       ORGANIZATION IS INDEXED
+       LOCK MODE IS EXCLUSIVE
+       RECORD KEY IS EMPLEADOS-ID
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS EMPLEADOS-STATUS.
