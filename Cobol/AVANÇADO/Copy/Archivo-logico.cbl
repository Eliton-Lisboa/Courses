@@ -0,0 +1,41 @@
+       FD  EMPLEADOS-ARCHIVO.
+           01  EMPLEADOS-REGISTRO.
+               05  EMPLEADOS-ID PIC 9(6).
+               05  EMPLEADOS-NOMBRE PIC X(25).
+               05  EMPLEADOS-APELLIDOS PIC X(35).
+               05  EMPLEADOS-EDAD PIC 9(3).
+               05  EMPLEADOS-TELEFONO PIC X(9).
+               05  EMPLEADOS-DIRECCION.
+                   10  DIR-CALLE PIC X(20).
+                   10  DIR-CIUDAD PIC X(15).
+                   10  DIR-REGION PIC X(10).
+                   10  DIR-CODIGO-POSTAL PIC X(8).
+                   10  DIR-CODIGO-PAIS PIC X(2).
+      *                Tabla de referencia chica: paises soportados
+      *                hoy por nomina/envio de correspondencia.
+                       88  PAIS-VALIDO VALUES 'US' 'ES' 'MX' 'AR' 'BR'
+                           'CO' 'CL' 'PE'.
+               05  EMPLEADOS-ACTIVO PIC X VALUE 'A'.
+                   88  STATUS-ATIVO VALUE 'A'.
+                   88  STATUS-INATIVO VALUE 'I'.
+      *            'A' = activo, 'I' = inactivo (dado de baja)
+               05  EMPLEADOS-DEPARTAMENTO PIC X(4).
+               05  EMPLEADOS-SALARIO PIC 9(7)V99 COMP-3.
+               05  EMPLEADOS-DATA-CADASTRO PIC 9(8).
+               05  EMPLEADOS-TIPO PIC X.
+                   88  TIPO-PERMANENTE VALUE 'P'.
+                   88  TIPO-CONTRATISTA VALUE 'C'.
+               05  EMPLEADOS-DATOS-TIPO PIC X(20).
+               05  EMPLEADOS-DATOS-PERMANENTE REDEFINES
+                       EMPLEADOS-DATOS-TIPO.
+                   10  PERM-FECHA-CONTRATACION PIC 9(8).
+                   10  FILLER PIC X(12).
+               05  EMPLEADOS-DATOS-CONTRATISTA REDEFINES
+                       EMPLEADOS-DATOS-TIPO.
+                   10  CONT-AGENCIA PIC X(12).
+                   10  CONT-FECHA-FIN-CONTRATO PIC 9(8).
+               05  EMPLEADOS-DATA-NASCIMENTO PIC 9(8).
+               05  EMPLEADOS-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (tope
+      *            del organigrama).
+               05  FILLER PIC X(20).
