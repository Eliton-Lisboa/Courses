@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reporte de organigrama: recorre empleados.dat en
+      *          orden de EMPLEADOS-ID y, para cada empleado, calcula
+      *          su profundidad jerarquica subiendo por la cadena de
+      *          EMPLEADOS-GERENTE-ID (capturada/validada en
+      *          RegistrosIndexados-05 y CargaMasiva-15, ver req 049),
+      *          e imprime el nombre con sangria proporcional a esa
+      *          profundidad.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORG-CHART.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    LOCK MODE EXCLUSIVE: este programa comparte empleados.dat
+      *    con EscreverRegistros-02, RegistrosIndexados-05,
+      *    CargaMasiva-15 y SnapshotHeadcount-16 (ver req 044).
+           COPY 'Archivo-fisico.cbl'.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'Archivo-logico.cbl'.
+
+       WORKING-STORAGE SECTION.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  FIN-ARCHIVO PIC X VALUE 'N'.
+
+      *    Copia del registro actual: CALCULAR-PROFUNDIDAD hace READs
+      *    por clave (gerente por gerente) que pisan EMPLEADOS-
+      *    REGISTRO, asi que se respaldan aqui los campos que hacen
+      *    falta para mostrar la linea del empleado (mismo motivo que
+      *    GUARDA-REGISTRO-GERENTE en RegistrosIndexados-05).
+           01  WS-EMPLEADOS-ID PIC 9(6).
+           01  WS-EMPLEADOS-NOMBRE PIC X(25).
+           01  WS-EMPLEADOS-APELLIDOS PIC X(35).
+           01  WS-EMPLEADOS-GERENTE-ID PIC 9(6).
+
+           01  GERENTE-ACTUAL PIC 9(6).
+           01  PROFUNDIDAD PIC 9(2) VALUE ZERO.
+      *        No hay soporte de recursion real en GnuCOBOL a nivel
+      *        de parrafo, asi que la profundidad se calcula con un
+      *        PERFORM UNTIL que sube la cadena de gerentes uno a la
+      *        vez (sin precedente de OCCURS/tabla en este repo, ver
+      *        req 047 para el mismo criterio).
+           01  CONTADOR-SALTOS PIC 9(2) VALUE ZERO.
+           01  MAX-SALTOS PIC 9(2) VALUE 20.
+      *        Tope defensivo por si una cadena de gerentes quedara
+      *        en ciclo (A reporta a B, B reporta a A); sin esto el
+      *        PERFORM UNTIL de CALCULAR-PROFUNDIDAD no terminaria.
+           01  SANGRIA PIC X(40).
+           01  INDICE-SANGRIA PIC 9(2).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF EMPLEADOS-STATUS = '61'
+               DISPLAY 'Archivo en uso por otro proceso. Intenta de '
+                   'nuevo mas tarde.'
+               STOP RUN
+           END-IF.
+           IF EMPLEADOS-STATUS = '05' OR EMPLEADOS-STATUS = '35'
+               DISPLAY 'No existe empleados.dat; no hay organigrama '
+                   'que mostrar.'
+               STOP RUN
+           END-IF.
+           IF EMPLEADOS-STATUS NOT = '00'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               STOP RUN
+           END-IF.
+           DISPLAY 'ORGANIGRAMA'.
+           PERFORM MOSTRAR-ORGANIGRAMA.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    Recorrido completo del indexado en orden de EMPLEADOS-ID
+      *    (mismo patron de START con LOW-VALUES que usa
+      *    COPIAR-TODOS-LOS-REGISTROS en SnapshotHeadcount-16).
+       MOSTRAR-ORGANIGRAMA.
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE 'S' TO FIN-ARCHIVO
+           END-START.
+           PERFORM UNTIL FIN-ARCHIVO = 'S'
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIN-ARCHIVO
+                   NOT AT END
+                       PERFORM MOSTRAR-EMPLEADO-CON-PROFUNDIDAD
+               END-READ
+           END-PERFORM.
+
+      *    CALCULAR-PROFUNDIDAD reposiciona el archivo con READs por
+      *    clave; al terminar se vuelve a leer el propio registro del
+      *    empleado por clave para que el READ NEXT RECORD de arriba
+      *    retome el recorrido justo despues de el, no despues del
+      *    ultimo gerente consultado.
+       MOSTRAR-EMPLEADO-CON-PROFUNDIDAD.
+           MOVE EMPLEADOS-ID TO WS-EMPLEADOS-ID.
+           MOVE EMPLEADOS-NOMBRE TO WS-EMPLEADOS-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO WS-EMPLEADOS-APELLIDOS.
+           MOVE EMPLEADOS-GERENTE-ID TO WS-EMPLEADOS-GERENTE-ID.
+           PERFORM CALCULAR-PROFUNDIDAD.
+           PERFORM ARMAR-SANGRIA.
+           DISPLAY SANGRIA WS-EMPLEADOS-ID ' ' WS-EMPLEADOS-NOMBRE ' '
+               WS-EMPLEADOS-APELLIDOS.
+           MOVE WS-EMPLEADOS-ID TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   MOVE 'S' TO FIN-ARCHIVO
+           END-READ.
+
+       CALCULAR-PROFUNDIDAD.
+           MOVE ZERO TO PROFUNDIDAD.
+           MOVE ZERO TO CONTADOR-SALTOS.
+           MOVE WS-EMPLEADOS-GERENTE-ID TO GERENTE-ACTUAL.
+           PERFORM UNTIL GERENTE-ACTUAL = ZERO
+                   OR CONTADOR-SALTOS >= MAX-SALTOS
+               ADD 1 TO CONTADOR-SALTOS
+               ADD 1 TO PROFUNDIDAD
+               MOVE GERENTE-ACTUAL TO EMPLEADOS-ID
+               READ EMPLEADOS-ARCHIVO
+                   INVALID KEY
+                       MOVE ZERO TO GERENTE-ACTUAL
+                   NOT INVALID KEY
+                       MOVE EMPLEADOS-GERENTE-ID TO GERENTE-ACTUAL
+               END-READ
+           END-PERFORM.
+           IF CONTADOR-SALTOS >= MAX-SALTOS
+               DISPLAY 'Aviso: posible ciclo de gerentes sobre el ID '
+                   WS-EMPLEADOS-ID '.'
+           END-IF.
+
+      *    Dos espacios por nivel de profundidad.
+       ARMAR-SANGRIA.
+           MOVE SPACES TO SANGRIA.
+           PERFORM VARYING INDICE-SANGRIA FROM 1 BY 1
+                   UNTIL INDICE-SANGRIA > PROFUNDIDAD * 2
+               MOVE '-' TO SANGRIA(INDICE-SANGRIA:1)
+           END-PERFORM.
+
+       END PROGRAM ORG-CHART.
