@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Arnes de pruebas negativas/en cero para la logica de
+      *          entrada de EscreverRegistros-02.cbl (CONTINUAR,
+      *          REINICIAR, y los chequeos en blanco de OBTENER-
+      *          CAMPOS). No existe framework de pruebas en este
+      *          repositorio, asi que esto es un driver DISPLAY-based
+      *          con casos fijos, al estilo de los demas programas de
+      *          la carpeta AVANCADO. Reproduce localmente la misma
+      *          regla de cada paragrafo en lugar de CALLar el programa
+      *          real, porque EscreverRegistros-02 todavia termina en
+      *          STOP RUN (ver req 042 para el limite GOBACK pendiente).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRUEBAS-ENTRADA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  EMPLEADOS-ID PIC X(6).
+           01  EMPLEADOS-NOMBRE PIC X(25).
+           01  EMPLEADOS-TELEFONO PIC X(9).
+           01  ENTRADA PIC X.
+           01  SI-NO PIC X.
+
+           01  TOTAL-PRUEBAS PIC 9(3) VALUE ZERO.
+           01  TOTAL-CORRECTAS PIC 9(3) VALUE ZERO.
+           01  TOTAL-FALLIDAS PIC 9(3) VALUE ZERO.
+           01  NOMBRE-CASO PIC X(40).
+           01  VALOR-ESPERADO PIC X.
+           01  VALOR-OBTENIDO PIC X.
+
+      *    Cola de respuestas para simular varios ACCEPT sucesivos
+      *    dentro del bucle de REINICIAR (una respuesta invalida no
+      *    debe resolverse sola; debe volver a preguntar).
+           01  COLA-RESPUESTAS.
+               05  COLA-RESPUESTA PIC X OCCURS 5 TIMES.
+           01  COLA-IDX PIC 9 VALUE 1.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY '===== Pruebas de entrada (negativas/cero) ====='.
+
+           MOVE SPACES TO EMPLEADOS-NOMBRE.
+           PERFORM SIMULAR-CONTINUAR.
+           MOVE 'CONTINUAR: nombre en blanco detiene el alta'
+               TO NOMBRE-CASO.
+           MOVE 'N' TO VALOR-ESPERADO.
+           MOVE ENTRADA TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE 'JUAN PEREZ' TO EMPLEADOS-NOMBRE.
+           PERFORM SIMULAR-CONTINUAR.
+           MOVE 'CONTINUAR: nombre con datos continua el alta'
+               TO NOMBRE-CASO.
+           MOVE 'S' TO VALOR-ESPERADO.
+           MOVE ENTRADA TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE SPACES TO EMPLEADOS-TELEFONO.
+           PERFORM SIMULAR-VALIDAR-TELEFONO.
+           MOVE 'TELEFONO: blanco es invalido' TO NOMBRE-CASO.
+           MOVE 'N' TO VALOR-ESPERADO.
+           MOVE ENTRADA TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE '555ABCDEF' TO EMPLEADOS-TELEFONO.
+           PERFORM SIMULAR-VALIDAR-TELEFONO.
+           MOVE 'TELEFONO: con letras es invalido' TO NOMBRE-CASO.
+           MOVE 'N' TO VALOR-ESPERADO.
+           MOVE ENTRADA TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE '555123456' TO EMPLEADOS-TELEFONO.
+           PERFORM SIMULAR-VALIDAR-TELEFONO.
+           MOVE 'TELEFONO: 9 digitos es valido' TO NOMBRE-CASO.
+           MOVE 'S' TO VALOR-ESPERADO.
+           MOVE ENTRADA TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE SPACES TO EMPLEADOS-ID.
+           PERFORM SIMULAR-VALIDAR-ID-BLANCO.
+           MOVE 'ID: blanco es invalido' TO NOMBRE-CASO.
+           MOVE 'N' TO VALOR-ESPERADO.
+           MOVE ENTRADA TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE 's' TO COLA-RESPUESTA(1).
+           MOVE 1 TO COLA-IDX.
+           PERFORM SIMULAR-REINICIAR.
+           MOVE 'REINICIAR: s minuscula equivale a si' TO NOMBRE-CASO.
+           MOVE 'S' TO VALOR-ESPERADO.
+           MOVE SI-NO TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           MOVE 'S' TO COLA-RESPUESTA(1).
+           MOVE 1 TO COLA-IDX.
+           PERFORM SIMULAR-REINICIAR.
+           MOVE 'REINICIAR: S mayuscula equivale a si' TO NOMBRE-CASO.
+           MOVE 'S' TO VALOR-ESPERADO.
+           MOVE SI-NO TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+      *    Una respuesta invalida ya no se resuelve sola como 'N': debe
+      *    volver a preguntar hasta recibir S/N (req 019). Se simula
+      *    con una segunda respuesta en cola ('S'); si el bucle no
+      *    volviera a preguntar, el resultado quedaria en 'N'.
+           MOVE 'X' TO COLA-RESPUESTA(1).
+           MOVE 'S' TO COLA-RESPUESTA(2).
+           MOVE 1 TO COLA-IDX.
+           PERFORM SIMULAR-REINICIAR.
+           MOVE 'REINICIAR: respuesta invalida vuelve a preguntar'
+               TO NOMBRE-CASO.
+           MOVE 'S' TO VALOR-ESPERADO.
+           MOVE SI-NO TO VALOR-OBTENIDO.
+           PERFORM VERIFICAR-CASO.
+
+           PERFORM IMPRIMIR-RESUMEN.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    Misma regla que CONTINUAR en EscreverRegistros-02.cbl.
+       SIMULAR-CONTINUAR.
+           MOVE 'S' TO ENTRADA.
+           IF EMPLEADOS-NOMBRE = SPACE
+               MOVE 'N' TO ENTRADA
+           END-IF.
+
+      *    Misma regla que el bucle de validacion de EMPLEADOS-TELEFONO
+      *    en OBTENER-CAMPOS.
+       SIMULAR-VALIDAR-TELEFONO.
+           IF EMPLEADOS-TELEFONO IS NUMERIC
+               MOVE 'S' TO ENTRADA
+           ELSE
+               MOVE 'N' TO ENTRADA
+           END-IF.
+
+      *    Chequeo de campo obligatorio generico, mismo estilo del
+      *    chequeo en blanco usado en DIRECCION/DEPARTAMENTO.
+       SIMULAR-VALIDAR-ID-BLANCO.
+           IF EMPLEADOS-ID = SPACE
+               MOVE 'N' TO ENTRADA
+           ELSE
+               MOVE 'S' TO ENTRADA
+           END-IF.
+
+      *    Misma regla que REINICIAR en EscreverRegistros-02.cbl: vuelve
+      *    a preguntar ante cualquier respuesta que no sea S/N en vez
+      *    de asumir 'N' en silencio. En lugar de ACCEPT, cada vuelta
+      *    toma la siguiente respuesta de la cola simulada.
+       SIMULAR-REINICIAR.
+           MOVE 'X' TO SI-NO.
+           PERFORM UNTIL SI-NO = 'S' OR SI-NO = 'N'
+               MOVE COLA-RESPUESTA(COLA-IDX) TO SI-NO
+               ADD 1 TO COLA-IDX
+               EVALUATE SI-NO
+                   WHEN 'S'
+                   WHEN 's'
+                       MOVE 'S' TO SI-NO
+                   WHEN 'N'
+                   WHEN 'n'
+                       MOVE 'N' TO SI-NO
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       VERIFICAR-CASO.
+           ADD 1 TO TOTAL-PRUEBAS.
+           IF VALOR-OBTENIDO = VALOR-ESPERADO
+               ADD 1 TO TOTAL-CORRECTAS
+               DISPLAY 'PASS - ' NOMBRE-CASO
+           ELSE
+               ADD 1 TO TOTAL-FALLIDAS
+               DISPLAY 'FAIL - ' NOMBRE-CASO
+                   ' (esperado=' VALOR-ESPERADO
+                   ' obtenido=' VALOR-OBTENIDO ')'
+           END-IF.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'Total de casos  : ' TOTAL-PRUEBAS.
+           DISPLAY 'Correctos (PASS): ' TOTAL-CORRECTAS.
+           DISPLAY 'Fallidos  (FAIL): ' TOTAL-FALLIDAS.
+
+       END PROGRAM PRUEBAS-ENTRADA.
