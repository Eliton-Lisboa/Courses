@@ -0,0 +1,255 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconcilia empleados.dat (SEQUENTIAL, alimentado por
+      *          ESCREVER-REGISTROS) contra empleados_indexado.dat
+      *          (INDEXED, alimentado por REGISTROS-INDEXADOS), ya que
+      *          ambos comparten nombre logico pero no organizacion
+      *          (ver req 009/035).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIAR-ARCHIVOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OPTIONAL EMPLEADOS-ARCHIVO-SEQ
+           ASSIGN TO 'empleados.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SEQ-STATUS.
+
+           SELECT OPTIONAL EMPLEADOS-ARCHIVO-IDX
+           ASSIGN TO 'empleados_indexado.dat'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS EMPLEADOS-IDX-ID
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS IDX-STATUS.
+
+           SELECT REPORTE-ARCHIVO
+           ASSIGN TO 'reconciliacion.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS-ARCHIVO-SEQ.
+           01  SEQ-REGISTRO.
+               05  SEQ-ID PIC X(6).
+               05  SEQ-NOMBRE PIC X(25).
+               05  SEQ-APELLIDOS PIC X(35).
+               05  SEQ-EDAD PIC X(3).
+               05  SEQ-TELEFONO PIC X(9).
+               05  SEQ-DIRECCION.
+                   10  SEQ-DIR-CALLE PIC X(20).
+                   10  SEQ-DIR-CIUDAD PIC X(15).
+                   10  SEQ-DIR-REGION PIC X(10).
+                   10  SEQ-DIR-CODIGO-POSTAL PIC X(8).
+                   10  SEQ-DIR-CODIGO-PAIS PIC X(2).
+               05  SEQ-ACTIVO PIC X.
+               05  SEQ-DEPARTAMENTO PIC X(4).
+               05  SEQ-SALARIO PIC 9(7)V99.
+               05  SEQ-DATA-CADASTRO PIC 9(8).
+               05  SEQ-TIPO PIC X.
+               05  SEQ-DATOS-TIPO PIC X(20).
+               05  SEQ-DATA-NASCIMENTO PIC 9(8).
+      *            La reserva FILLER de 20 bytes (req 041) se consumio
+      *            aqui para estructurar SEQ-DIRECCION (req 043) sin
+      *            cambiar el tamano total del registro.
+               05  SEQ-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (ver
+      *            req 049).
+
+       FD  EMPLEADOS-ARCHIVO-IDX.
+           01  IDX-REGISTRO.
+               05  EMPLEADOS-IDX-ID PIC 9(6).
+               05  IDX-NOMBRE PIC X(25).
+               05  IDX-APELLIDOS PIC X(35).
+               05  IDX-EDAD PIC 9(3).
+               05  IDX-TELEFONO PIC X(9).
+               05  IDX-DIRECCION.
+                   10  IDX-DIR-CALLE PIC X(20).
+                   10  IDX-DIR-CIUDAD PIC X(15).
+                   10  IDX-DIR-REGION PIC X(10).
+                   10  IDX-DIR-CODIGO-POSTAL PIC X(8).
+                   10  IDX-DIR-CODIGO-PAIS PIC X(2).
+               05  IDX-ACTIVO PIC X.
+               05  IDX-DEPARTAMENTO PIC X(4).
+               05  IDX-SALARIO PIC 9(7)V99 COMP-3.
+               05  IDX-DATA-CADASTRO PIC 9(8).
+               05  IDX-TIPO PIC X.
+               05  IDX-DATOS-TIPO PIC X(20).
+               05  IDX-DATA-NASCIMENTO PIC 9(8).
+      *            La reserva FILLER de 20 bytes (req 041) se consumio
+      *            aqui para estructurar IDX-DIRECCION (req 043) sin
+      *            cambiar el tamano total del registro.
+               05  IDX-GERENTE-ID PIC 9(6).
+      *            ID del gerente directo; CERO = sin gerente (ver
+      *            req 049).
+
+       FD  REPORTE-ARCHIVO.
+           01  LINEA-REPORTE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  SEQ-STATUS PIC XX.
+           01  IDX-STATUS PIC XX.
+           01  REPORTE-STATUS PIC XX.
+           01  FIN-SEQ PIC X VALUE '1'.
+           01  FIN-IDX PIC X VALUE '1'.
+           01  ENCONTRADO PIC X.
+           01  SEQ-ID-NUM PIC 9(6).
+
+           01  TOTAL-COINCIDENTES PIC 9(5) VALUE ZERO.
+           01  TOTAL-SOLO-SEQ PIC 9(5) VALUE ZERO.
+           01  TOTAL-SOLO-IDX PIC 9(5) VALUE ZERO.
+           01  TOTAL-DIFERENTES PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT EMPLEADOS-ARCHIVO-SEQ.
+           IF SEQ-STATUS NOT = '00' AND SEQ-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO-SEQ. '
+                   'STATUS =' SEQ-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT EMPLEADOS-ARCHIVO-IDX.
+           IF IDX-STATUS NOT = '00' AND IDX-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO-IDX. '
+                   'STATUS =' IDX-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORTE-ARCHIVO.
+           IF REPORTE-STATUS NOT = '00'
+               DISPLAY 'Error de archivo REPORTE-ARCHIVO. STATUS ='
+                   REPORTE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM COMPARAR-SEQ-CONTRA-IDX.
+           PERFORM BUSCAR-SOLO-EN-IDX.
+           PERFORM IMPRIMIR-RESUMEN.
+           CLOSE EMPLEADOS-ARCHIVO-SEQ.
+           CLOSE EMPLEADOS-ARCHIVO-IDX.
+           CLOSE REPORTE-ARCHIVO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    Primera pasada: por cada registro del archivo secuencial,
+      *    busca el mismo EMPLEADOS-ID en el indexado y compara los
+      *    campos compartidos.
+       COMPARAR-SEQ-CONTRA-IDX.
+           PERFORM LEER-SEQ-SIGUIENTE.
+           PERFORM UNTIL FIN-SEQ = '0'
+               IF SEQ-ID IS NUMERIC
+                   COMPUTE SEQ-ID-NUM = FUNCTION NUMVAL(SEQ-ID)
+                   MOVE SEQ-ID-NUM TO EMPLEADOS-IDX-ID
+                   READ EMPLEADOS-ARCHIVO-IDX
+                       INVALID KEY
+                           ADD 1 TO TOTAL-SOLO-SEQ
+                           PERFORM REPORTAR-SOLO-SEQ
+                       NOT INVALID KEY
+                           PERFORM COMPARAR-CAMPOS-COMPARTIDOS
+                   END-READ
+               ELSE
+                   ADD 1 TO TOTAL-SOLO-SEQ
+                   PERFORM REPORTAR-SOLO-SEQ
+               END-IF
+               PERFORM LEER-SEQ-SIGUIENTE
+           END-PERFORM.
+
+       COMPARAR-CAMPOS-COMPARTIDOS.
+           IF SEQ-NOMBRE NOT = IDX-NOMBRE
+                   OR SEQ-APELLIDOS NOT = IDX-APELLIDOS
+                   OR SEQ-TELEFONO NOT = IDX-TELEFONO
+                   OR SEQ-DIRECCION NOT = IDX-DIRECCION
+                   OR SEQ-ACTIVO NOT = IDX-ACTIVO
+                   OR SEQ-DEPARTAMENTO NOT = IDX-DEPARTAMENTO
+                   OR SEQ-SALARIO NOT = IDX-SALARIO
+                   OR SEQ-GERENTE-ID NOT = IDX-GERENTE-ID
+               ADD 1 TO TOTAL-DIFERENTES
+               PERFORM REPORTAR-DIFERENCIA
+           ELSE
+               ADD 1 TO TOTAL-COINCIDENTES
+           END-IF.
+
+      *    Segunda pasada: recorre el indexado completo y, para cada
+      *    registro, rebobina el secuencial para confirmar que el ID
+      *    tambien existe alli (mismo estilo de recorrido completo que
+      *    VERIFICAR-DUPLICADO-NOMBRE usa sobre la clave alterna).
+       BUSCAR-SOLO-EN-IDX.
+           MOVE LOW-VALUES TO EMPLEADOS-IDX-ID.
+           START EMPLEADOS-ARCHIVO-IDX KEY IS NOT LESS THAN
+                   EMPLEADOS-IDX-ID
+               INVALID KEY
+                   MOVE '0' TO FIN-IDX
+               NOT INVALID KEY
+                   MOVE '1' TO FIN-IDX
+           END-START.
+           PERFORM UNTIL FIN-IDX = '0'
+               READ EMPLEADOS-ARCHIVO-IDX NEXT RECORD
+                   AT END
+                       MOVE '0' TO FIN-IDX
+                   NOT AT END
+                       PERFORM BUSCAR-ID-EN-SEQ
+                       IF ENCONTRADO = 'N'
+                           ADD 1 TO TOTAL-SOLO-IDX
+                           PERFORM REPORTAR-SOLO-IDX
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       BUSCAR-ID-EN-SEQ.
+           MOVE 'N' TO ENCONTRADO.
+           CLOSE EMPLEADOS-ARCHIVO-SEQ.
+           OPEN INPUT EMPLEADOS-ARCHIVO-SEQ.
+           MOVE '1' TO FIN-SEQ.
+           PERFORM LEER-SEQ-SIGUIENTE.
+           PERFORM UNTIL FIN-SEQ = '0' OR ENCONTRADO = 'S'
+               IF SEQ-ID IS NUMERIC
+                   COMPUTE SEQ-ID-NUM = FUNCTION NUMVAL(SEQ-ID)
+                   IF SEQ-ID-NUM = EMPLEADOS-IDX-ID
+                       MOVE 'S' TO ENCONTRADO
+                   END-IF
+               END-IF
+               IF ENCONTRADO = 'N'
+                   PERFORM LEER-SEQ-SIGUIENTE
+               END-IF
+           END-PERFORM.
+
+       LEER-SEQ-SIGUIENTE.
+           READ EMPLEADOS-ARCHIVO-SEQ
+               AT END
+                   MOVE '0' TO FIN-SEQ
+           END-READ.
+
+       REPORTAR-SOLO-SEQ.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING 'SOLO EN SECUENCIAL: ID=' DELIMITED BY SIZE
+                  SEQ-ID DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       REPORTAR-SOLO-IDX.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING 'SOLO EN INDEXADO: ID=' DELIMITED BY SIZE
+                  EMPLEADOS-IDX-ID DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       REPORTAR-DIFERENCIA.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING 'DIFIERE: ID=' DELIMITED BY SIZE
+                  SEQ-ID DELIMITED BY SIZE
+                  ' campos compartidos no coinciden' DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY '===== Reconciliacion empleados.dat ====='.
+           DISPLAY 'Coincidentes       : ' TOTAL-COINCIDENTES.
+           DISPLAY 'Solo en secuencial : ' TOTAL-SOLO-SEQ.
+           DISPLAY 'Solo en indexado   : ' TOTAL-SOLO-IDX.
+           DISPLAY 'Con diferencias    : ' TOTAL-DIFERENTES.
+           DISPLAY 'Detalle en reconciliacion.txt'.
+
+       END PROGRAM RECONCILIAR-ARCHIVOS.
