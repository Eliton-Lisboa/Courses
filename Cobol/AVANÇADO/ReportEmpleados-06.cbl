@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Lee el maestro indexado que mantiene RegistrosIndexados-05
+      *    (no la copia LINE SEQUENTIAL que escribe EscreverRegistros-
+      *    02), para que altas/bajas/cambios de departamento y salario
+      *    hechos ahi se reflejen en este reporte (ver hallazgo de
+      *    revision sobre el split de organizaciones).
+           COPY 'Archivo-fisico.cbl'.
+
+           SELECT PRINT-FILE
+           ASSIGN TO 'reporte_empleados.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'Archivo-logico.cbl'.
+
+       FD  PRINT-FILE.
+           01 PRINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  FIN-DEL-ARCHIVO PIC X VALUE '1'.
+           01  CONTADOR-LINEAS PIC 99 VALUE ZERO.
+           01  CONTADOR-PAGINAS PIC 99 VALUE ZERO.
+           01  TOTAL-REGISTROS PIC 9(5) VALUE ZERO.
+           01  MAXIMO-LINEAS-PAGINA PIC 99 VALUE 60.
+
+           01  FECHA-HOY PIC 9(8).
+           01  FECHA-HOY-R REDEFINES FECHA-HOY.
+               05  FH-ANO PIC 9(4).
+               05  FH-MES PIC 99.
+               05  FH-DIA PIC 99.
+           01  FECHA-REPORTE PIC X(10).
+
+      *    Recalcula la edad desde EMPLEADOS-DATA-NASCIMENTO en vez de
+      *    confiar en lo tecleado en EMPLEADOS-EDAD, que se vuelve
+      *    obsoleto con el tiempo.
+           01  NAC-FECHA PIC 9(8).
+           01  NAC-FECHA-R REDEFINES NAC-FECHA.
+               05  NAC-ANO PIC 9(4).
+               05  NAC-MES PIC 99.
+               05  NAC-DIA PIC 99.
+           01  EDAD-CALCULADA PIC 9(3).
+
+           01  LINEA-ENCABEZADO1.
+               05  FILLER PIC X(21) VALUE 'REPORTE DE EMPLEADOS'.
+               05  FILLER PIC X(7) VALUE 'Fecha: '.
+               05  ENC-FECHA PIC X(10).
+               05  FILLER PIC X(9) VALUE SPACES.
+               05  FILLER PIC X(7) VALUE 'Pagina '.
+               05  ENC-PAGINA PIC Z9.
+
+           01  LINEA-TITULOS.
+               05  FILLER PIC X(7) VALUE 'ID'.
+               05  FILLER PIC X(26) VALUE 'NOMBRE'.
+               05  FILLER PIC X(26) VALUE 'APELLIDOS'.
+               05  FILLER PIC X(6) VALUE 'EDAD'.
+               05  FILLER PIC X(9) VALUE 'TELEFONO'.
+               05  FILLER PIC X(6) VALUE 'DEPTO'.
+
+           01  LINEA-DETALLE.
+               05  DET-ID PIC X(6).
+               05  FILLER PIC X(1) VALUE SPACE.
+               05  DET-NOMBRE PIC X(25).
+               05  DET-APELLIDOS PIC X(25).
+               05  DET-EDAD PIC X(5).
+               05  DET-TELEFONO PIC X(9).
+               05  DET-DEPARTAMENTO PIC X(5).
+
+           01  LINEA-PIE PIC X(40).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM OBTENER-FECHA.
+           PERFORM IMPRIMIR-ENCABEZADO.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM PROCESAR-REGISTROS UNTIL FIN-DEL-ARCHIVO = '0'.
+           PERFORM IMPRIMIR-PIE.
+           PERFORM CERRAR-ARCHIVOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF EMPLEADOS-STATUS NOT = '00' AND
+                   EMPLEADOS-STATUS NOT = '05'
+               DISPLAY 'Error de archivo EMPLEADOS-ARCHIVO. STATUS ='
+                   EMPLEADOS-STATUS
+               GOBACK
+           END-IF.
+      *    Recorrido completo del indexado en orden de EMPLEADOS-ID
+      *    (mismo patron START con LOW-VALUES que SnapshotHeadcount-16
+      *    / OrgChart-18).
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE '0' TO FIN-DEL-ARCHIVO
+           END-START.
+           OPEN OUTPUT PRINT-FILE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE PRINT-FILE.
+
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY.
+           STRING FH-ANO DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  FH-MES DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  FH-DIA DELIMITED BY SIZE
+               INTO FECHA-REPORTE.
+           MOVE FECHA-REPORTE TO ENC-FECHA.
+
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO CONTADOR-PAGINAS.
+           MOVE CONTADOR-PAGINAS TO ENC-PAGINA.
+           MOVE LINEA-ENCABEZADO1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE LINEA-TITULOS TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE ZERO TO CONTADOR-LINEAS.
+
+       PROCESAR-REGISTROS.
+      *    Los empleados dados de baja no se incluyen en el reporte.
+           IF NOT STATUS-INATIVO
+               IF CONTADOR-LINEAS >= MAXIMO-LINEAS-PAGINA
+                   PERFORM IMPRIMIR-ENCABEZADO
+               END-IF
+               PERFORM IMPRIMIR-DETALLE
+               ADD 1 TO TOTAL-REGISTROS
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+
+       IMPRIMIR-DETALLE.
+           MOVE EMPLEADOS-ID TO DET-ID.
+           MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO DET-APELLIDOS.
+           PERFORM CALCULAR-EDAD-DESDE-NACIMIENTO.
+           MOVE EMPLEADOS-TELEFONO TO DET-TELEFONO.
+           MOVE EMPLEADOS-DEPARTAMENTO TO DET-DEPARTAMENTO.
+           MOVE LINEA-DETALLE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO CONTADOR-LINEAS.
+
+       CALCULAR-EDAD-DESDE-NACIMIENTO.
+           IF EMPLEADOS-DATA-NASCIMENTO NOT = ZERO
+               MOVE EMPLEADOS-DATA-NASCIMENTO TO NAC-FECHA
+               COMPUTE EDAD-CALCULADA = FH-ANO - NAC-ANO
+               IF FH-MES < NAC-MES OR
+                       (FH-MES = NAC-MES AND FH-DIA < NAC-DIA)
+                   SUBTRACT 1 FROM EDAD-CALCULADA
+               END-IF
+               MOVE EDAD-CALCULADA TO DET-EDAD
+           ELSE
+               MOVE EMPLEADOS-EDAD TO DET-EDAD
+           END-IF.
+
+       LEER-SIGUIENTE.
+           IF FIN-DEL-ARCHIVO NOT = '0'
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE '0' TO FIN-DEL-ARCHIVO
+               END-READ
+           END-IF.
+
+       IMPRIMIR-PIE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO LINEA-PIE.
+           STRING 'Total de empleados listados: ' DELIMITED BY SIZE
+                  TOTAL-REGISTROS DELIMITED BY SIZE
+               INTO LINEA-PIE.
+           MOVE LINEA-PIE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       END PROGRAM REPORT-EMPLEADOS.
