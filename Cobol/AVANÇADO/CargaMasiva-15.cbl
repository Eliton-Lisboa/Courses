@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Carga masiva de altas desde un archivo plano de RH,
+      *          en vez de una por una con los ACCEPT de OBTENER-CAMPOS
+      *          en EscreverRegistros-02. Corre las mismas validaciones
+      *          (campo en blanco, ID numerico, rango de edad) pero sin
+      *          reintento interactivo: la fila que falla se rechaza.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-MASIVA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Origen: archivo plano de altas nuevas que envia RH, con el
+      *    mismo layout de campos que EMPLEADOS-REGISTRO.
+           SELECT ONBOARDING-ARCHIVO
+           ASSIGN TO 'onboarding.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ONBOARDING-STATUS.
+
+      *    Destino: el mismo empleados.dat indexado que mantiene
+      *    RegistrosIndexados-05, con la misma clave alterna para que
+      *    un archivo fisico creado por cualquiera de los dos programas
+      *    sea compatible con el otro. LOCK MODE EXCLUSIVE porque
+      *    comparte el archivo con EscreverRegistros-02 y
+      *    RegistrosIndexados-05 (ver req 044).
+           COPY 'Archivo-fisico.cbl'.
+
+           SELECT RECHAZOS-ARCHIVO
+           ASSIGN TO 'carga_rechazos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Maestro de departamentos (mismo archivo que mantiene
+      *    DepartamentosMaster-08), usado para validar ONB-DEPARTAMENTO
+      *    (ver hallazgo de revision sobre departamentos sin validar).
+           SELECT OPTIONAL DEPARTAMENTOS-ARCHIVO
+           ASSIGN TO 'departamentos.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DEPARTAMENTOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ONBOARDING-ARCHIVO.
+           01  ONB-REGISTRO.
+               05  ONB-ID PIC X(6).
+               05  ONB-NOMBRE PIC X(25).
+               05  ONB-APELLIDOS PIC X(35).
+               05  ONB-EDAD PIC X(3).
+               05  ONB-TELEFONO PIC X(9).
+               05  ONB-DIRECCION.
+                   10  ONB-DIR-CALLE PIC X(20).
+                   10  ONB-DIR-CIUDAD PIC X(15).
+                   10  ONB-DIR-REGION PIC X(10).
+                   10  ONB-DIR-CODIGO-POSTAL PIC X(8).
+                   10  ONB-DIR-CODIGO-PAIS PIC X(2).
+               05  ONB-DEPARTAMENTO PIC X(4).
+               05  ONB-SALARIO PIC X(12).
+               05  ONB-TIPO PIC X.
+               05  ONB-DATOS-TIPO PIC X(20).
+               05  ONB-DATA-NASCIMENTO PIC X(8).
+               05  ONB-GERENTE-ID PIC X(6).
+      *            ID del gerente directo; '000000' o espacios = sin
+      *            gerente (ver req 049).
+
+           COPY 'Archivo-logico.cbl'.
+
+       FD  RECHAZOS-ARCHIVO.
+           01  LINEA-RECHAZO PIC X(80).
+
+       FD  DEPARTAMENTOS-ARCHIVO.
+           01  DEPARTAMENTOS-REGISTRO.
+               05  DEPARTAMENTOS-CODIGO PIC X(4).
+               05  DEPARTAMENTOS-NOMBRE PIC X(30).
+               05  DEPARTAMENTOS-GERENTE-ID PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+           01  FIN-ARCHIVO PIC X VALUE '1'.
+           01  ONBOARDING-STATUS PIC XX.
+           01  EMPLEADOS-STATUS PIC XX.
+           01  DEPARTAMENTOS-STATUS PIC XX.
+           01  DEPARTAMENTO-ENCONTRADO PIC X.
+           01  FIN-DEPARTAMENTOS PIC X.
+           01  EDAD-NUM PIC 9(3).
+           01  GERENTE-ID-NUM PIC 9(6) VALUE ZERO.
+           01  RAZON-RECHAZO PIC X(40).
+           01  TOTAL-LEIDOS PIC 9(5) VALUE ZERO.
+           01  TOTAL-CARGADOS PIC 9(5) VALUE ZERO.
+           01  TOTAL-RECHAZADOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ONBOARDING-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+      *    SELECT OPTIONAL + archivo ausente da STATUS '05' al abrir
+      *    I-O (no '35') en este build de GnuCOBOL; se toleran ambos.
+           IF EMPLEADOS-STATUS = '35' OR EMPLEADOS-STATUS = '05'
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+           IF EMPLEADOS-STATUS = '61'
+               DISPLAY 'Archivo en uso por otro proceso. Intenta de '
+                   'nuevo mas tarde.'
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECHAZOS-ARCHIVO.
+           PERFORM LEER-SIGUIENTE.
+           PERFORM PROCESAR-REGISTROS UNTIL FIN-ARCHIVO = '0'.
+           CLOSE ONBOARDING-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE RECHAZOS-ARCHIVO.
+           DISPLAY 'Leidos: ' TOTAL-LEIDOS
+               ' Cargados: ' TOTAL-CARGADOS
+               ' Rechazados: ' TOTAL-RECHAZADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEER-SIGUIENTE.
+           READ ONBOARDING-ARCHIVO
+               AT END
+                   MOVE '0' TO FIN-ARCHIVO
+               NOT AT END
+                   ADD 1 TO TOTAL-LEIDOS
+           END-READ.
+
+       PROCESAR-REGISTROS.
+           MOVE SPACE TO RAZON-RECHAZO.
+           PERFORM VALIDAR-CAMPOS-EN-BLANCO.
+           IF RAZON-RECHAZO = SPACE
+               PERFORM VALIDAR-ID-NUMERICO
+           END-IF.
+           IF RAZON-RECHAZO = SPACE
+               PERFORM VALIDAR-DEPARTAMENTO
+           END-IF.
+           IF RAZON-RECHAZO = SPACE
+               PERFORM VALIDAR-RANGO-EDAD
+           END-IF.
+           IF RAZON-RECHAZO = SPACE
+               PERFORM VALIDAR-SALARIO-NUMERICO
+           END-IF.
+           IF RAZON-RECHAZO = SPACE
+               PERFORM VALIDAR-NACIMIENTO-NUMERICO
+           END-IF.
+           IF RAZON-RECHAZO = SPACE
+               PERFORM VALIDAR-GERENTE
+           END-IF.
+           IF RAZON-RECHAZO NOT = SPACE
+               PERFORM RECHAZAR-REGISTRO
+           ELSE
+               PERFORM CARGAR-REGISTRO
+           END-IF.
+           PERFORM LEER-SIGUIENTE.
+
+      *    Mismo chequeo de campo en blanco que OBTENER-CAMPOS exige de
+      *    forma interactiva (ID, nombre, apellidos, departamento).
+       VALIDAR-CAMPOS-EN-BLANCO.
+           IF ONB-ID = SPACE OR ONB-NOMBRE = SPACE
+                   OR ONB-APELLIDOS = SPACE OR ONB-DEPARTAMENTO = SPACE
+               MOVE 'Campo obligatorio en blanco' TO RAZON-RECHAZO
+           END-IF.
+
+      *    Mismo chequeo de ID numerico que ESCRIBIR-REGISTRO exige
+      *    antes de escribir en el archivo indexado.
+       VALIDAR-ID-NUMERICO.
+           IF ONB-ID IS NOT NUMERIC
+               MOVE 'ID no numerico' TO RAZON-RECHAZO
+           END-IF.
+
+      *    Mismo rango de edad que VALIDAR-EDAD (16-99).
+       VALIDAR-RANGO-EDAD.
+           IF ONB-EDAD IS NOT NUMERIC
+               MOVE 'Edad no numerica' TO RAZON-RECHAZO
+           ELSE
+               COMPUTE EDAD-NUM = FUNCTION NUMVAL(ONB-EDAD)
+               IF EDAD-NUM < 16 OR EDAD-NUM > 99
+                   MOVE 'Edad fuera de rango (16-99)' TO RAZON-RECHAZO
+               END-IF
+           END-IF.
+
+      *    Salario y fecha de nacimiento deben ser numericos antes de
+      *    pasarlos por FUNCTION NUMVAL en CARGAR-REGISTRO; de lo
+      *    contrario la fila se rechaza igual que ID/edad/gerente no
+      *    numericos, en vez de dejar que NUMVAL reciba texto invalido.
+       VALIDAR-SALARIO-NUMERICO.
+           IF ONB-SALARIO IS NOT NUMERIC
+               MOVE 'Salario no numerico' TO RAZON-RECHAZO
+           END-IF.
+
+       VALIDAR-NACIMIENTO-NUMERICO.
+           IF ONB-DATA-NASCIMENTO IS NOT NUMERIC
+               MOVE 'Fecha de nacimiento no numerica' TO RAZON-RECHAZO
+           END-IF.
+
+      *    Valida el codigo de depto contra departamentos.dat (mismo
+      *    patron de rebobinar-y-recontar que VALIDAR-DEPARTAMENTO en
+      *    EscreverRegistros-02/RegistrosIndexados-05). Si no existe
+      *    departamentos.dat todavia, se acepta cualquier codigo no
+      *    blanco para no bloquear la carga antes de que
+      *    DepartamentosMaster-08 haya corrido al menos una vez.
+       VALIDAR-DEPARTAMENTO.
+           OPEN INPUT DEPARTAMENTOS-ARCHIVO.
+           IF DEPARTAMENTOS-STATUS = '05' OR DEPARTAMENTOS-STATUS = '35'
+               CLOSE DEPARTAMENTOS-ARCHIVO
+           ELSE
+               MOVE 'N' TO DEPARTAMENTO-ENCONTRADO
+               MOVE 'N' TO FIN-DEPARTAMENTOS
+               PERFORM UNTIL FIN-DEPARTAMENTOS = 'S'
+                       OR DEPARTAMENTO-ENCONTRADO = 'S'
+                   READ DEPARTAMENTOS-ARCHIVO
+                       AT END
+                           MOVE 'S' TO FIN-DEPARTAMENTOS
+                       NOT AT END
+                           IF DEPARTAMENTOS-CODIGO = ONB-DEPARTAMENTO
+                               MOVE 'S' TO DEPARTAMENTO-ENCONTRADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEPARTAMENTOS-ARCHIVO
+               IF DEPARTAMENTO-ENCONTRADO NOT = 'S'
+                   MOVE 'Departamento no existe' TO RAZON-RECHAZO
+               END-IF
+           END-IF.
+
+      *    Mismas reglas que VALIDAR-GERENTE de RegistrosIndexados-05
+      *    (no puede ser el mismo ID, debe existir), pero como aqui
+      *    EMPLEADOS-REGISTRO todavia no se llena con la fila que se
+      *    esta cargando, no hace falta respaldar/restaurar el area de
+      *    registro: CARGAR-REGISTRO la vuelve a poblar completa justo
+      *    despues.
+       VALIDAR-GERENTE.
+           IF ONB-GERENTE-ID IS NOT NUMERIC
+               MOVE 'Gerente no numerico' TO RAZON-RECHAZO
+           ELSE
+               COMPUTE GERENTE-ID-NUM = FUNCTION NUMVAL(ONB-GERENTE-ID)
+               IF GERENTE-ID-NUM NOT = ZERO
+                   IF GERENTE-ID-NUM = FUNCTION NUMVAL(ONB-ID)
+                       MOVE 'Gerente igual al propio ID'
+                           TO RAZON-RECHAZO
+                   ELSE
+                       MOVE GERENTE-ID-NUM TO EMPLEADOS-ID
+                       READ EMPLEADOS-ARCHIVO
+                           INVALID KEY
+                               MOVE 'Gerente no existe'
+                                   TO RAZON-RECHAZO
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF.
+
+       CARGAR-REGISTRO.
+           COMPUTE EMPLEADOS-ID = FUNCTION NUMVAL(ONB-ID).
+           MOVE ONB-NOMBRE TO EMPLEADOS-NOMBRE.
+           MOVE ONB-APELLIDOS TO EMPLEADOS-APELLIDOS.
+           COMPUTE EMPLEADOS-EDAD = FUNCTION NUMVAL(ONB-EDAD).
+           MOVE ONB-TELEFONO TO EMPLEADOS-TELEFONO.
+           MOVE ONB-DIRECCION TO EMPLEADOS-DIRECCION.
+           MOVE 'A' TO EMPLEADOS-ACTIVO.
+           MOVE ONB-DEPARTAMENTO TO EMPLEADOS-DEPARTAMENTO.
+           COMPUTE EMPLEADOS-SALARIO = FUNCTION NUMVAL(ONB-SALARIO).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EMPLEADOS-DATA-CADASTRO.
+           MOVE ONB-TIPO TO EMPLEADOS-TIPO.
+           MOVE ONB-DATOS-TIPO TO EMPLEADOS-DATOS-TIPO.
+           COMPUTE EMPLEADOS-DATA-NASCIMENTO =
+               FUNCTION NUMVAL(ONB-DATA-NASCIMENTO).
+           MOVE GERENTE-ID-NUM TO EMPLEADOS-GERENTE-ID.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   MOVE 'ID duplicado' TO RAZON-RECHAZO
+                   PERFORM RECHAZAR-REGISTRO
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-CARGADOS
+           END-WRITE.
+
+       RECHAZAR-REGISTRO.
+           ADD 1 TO TOTAL-RECHAZADOS.
+           MOVE SPACES TO LINEA-RECHAZO.
+           STRING ONB-ID DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  RAZON-RECHAZO DELIMITED BY SIZE
+               INTO LINEA-RECHAZO.
+           WRITE LINEA-RECHAZO.
+
+       END PROGRAM CARGA-MASIVA.
