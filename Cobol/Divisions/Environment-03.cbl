@@ -3,6 +3,15 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Norma de codificacion (ver req 048): ningun programa que abra,
+      * escriba o cierre archivos (SELECT/OPEN/WRITE/REWRITE/CLOSE)
+      * puede usar GO TO alrededor de esa logica. Un GO TO que salte
+      * esas sentencias puede dejar un archivo abierto o saltarse un
+      * REWRITE a medio hacer. Usar PERFORM hacia un parrafo y dejar
+      * que el flujo caiga de corrido (o EXIT PARAGRAPH si hace falta
+      * salir antes) en vez de GO TO; Goto-11.cbl ya se corrigio bajo
+      * esta norma.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM-NAME.
@@ -11,28 +20,41 @@
        CONFIGURATION SECTION.
 
       * Aonde foi escrito o código
-       SOURCE-COMPUTER. IBM*****.
+       SOURCE-COMPUTER. LINUX-GNUCOBOL.
 
       * Aonde vai poder rodar o programa
-       OBJECT-COMPUTER. IBM*****.
+       OBJECT-COMPUTER. LINUX-GNUCOBOL.
 
       * Colocar constantes de linguagem ^ ?
        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT [OPTIONAL] 'Nome do arquivo'.
-       ASSIGN TO 'Tipo de dispositivo'.
-       ORGANIZATION IS 'Tipo de organização'
-       ACCESS MODE IS 'Modo de acesso ao arquivo'.
-       RECORD KEY IS 'Chave do registro'.
-       WITH DUPLICATES
-       STATUS IS. 'Estado do arquivo'
+           SELECT OPTIONAL SALUDO-ARCHIVO
+           ASSIGN TO 'saludo.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SALUDO-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  SALUDO-ARCHIVO.
+           01  SALUDO-LINEA PIC X(40).
+
        WORKING-STORAGE SECTION.
+           01  SALUDO-STATUS PIC XX.
+
        PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN OUTPUT SALUDO-ARCHIVO.
+           IF SALUDO-STATUS NOT = '00'
+               DISPLAY 'Error de archivo SALUDO-ARCHIVO. STATUS ='
+                   SALUDO-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 'Hello, world!' TO SALUDO-LINEA.
+           WRITE SALUDO-LINEA.
+           CLOSE SALUDO-ARCHIVO.
            DISPLAY 'Hello, world!'.
            STOP RUN.
-       END PROGRAM PROGRAM-NAME.
\ No newline at end of file
+       END PROGRAM PROGRAM-NAME.
