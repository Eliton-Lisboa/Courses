@@ -13,21 +13,27 @@
        01  MULTIPLICADOR PIC 9999.
        01  RESULTADO PIC 9999.
        01  SALIDA PIC XXXXX.
+       01  SALIR-FLAG PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
 
+      *    Antes usaba GO TO FINALIZAR / GO TO CALCULOS; ahora el
+      *    mismo recorrido (pedir numero, mostrar tabela, repetir
+      *    hasta que el usuario escriba 'salir') se hace con PERFORM
+      *    UNTIL (ver req 048 / coding standard en Environment-03).
        INICIO.
-           DISPLAY "Para salir introduce 'salir' en la consola".
-           DISPLAY 'Para multiplicar pulsa intro.'.
-           ACCEPT SALIDA.
-           IF SALIDA = 'salir'
-               GO TO FINALIZAR
-           ELSE
-               PERFORM REINICIAR-PROGRAMA.
-               PERFORM INTRODUCE-NUMERO.
-               PERFORM MOSTRAR-TABELA.
-
-       FINALIZAR.
+           PERFORM UNTIL SALIR-FLAG = 'S'
+               DISPLAY "Para salir introduce 'salir' en la consola"
+               DISPLAY 'Para multiplicar pulsa intro.'
+               ACCEPT SALIDA
+               IF SALIDA = 'salir'
+                   MOVE 'S' TO SALIR-FLAG
+               ELSE
+                   PERFORM REINICIAR-PROGRAMA
+                   PERFORM INTRODUCE-NUMERO
+                   PERFORM MOSTRAR-TABELA
+               END-IF
+           END-PERFORM.
            STOP RUN.
 
        REINICIAR-PROGRAMA.
@@ -39,14 +45,11 @@
 
        MOSTRAR-TABELA.
            DISPLAY 'La tabela del ' NUMERO ':'.
-           PERFORM CALCULOS.
+           PERFORM CALCULOS UNTIL MULTIPLICADOR >= 10.
 
        CALCULOS.
            ADD 1 TO MULTIPLICADOR.
            COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
            DISPLAY NUMERO ' * ' MULTIPLICADOR ' = 'RESULTADO.
-           IF MULTIPLICADOR < 10
-               GO TO CALCULOS.
-           PERFORM INICIO.
 
        END PROGRAM PROGRAM-NAME.
